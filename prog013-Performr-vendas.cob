@@ -3,43 +3,198 @@
       * Date:27/06/2023
       * Purpose: PERFORM UNTIL
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 18/07/2023 DZ - CADA VENDA DIGITADA PASSA A SER GRAVADA NO
+      *                 VENDA-LEDGER (COPYBOOK VENDALDG), PARA QUE O
+      *                 ACUMULADO POSSA SER CONFERIDO OU RECONSTITUIDO.
+      * 19/07/2023 DZ - AO ABRIR, O PROGRAMA RELE O VENDA-LEDGER JA
+      *                 GRAVADO E RECOMPOE QT/ACUM ANTES DE ACEITAR
+      *                 NOVAS VENDAS, DE MODO QUE UMA EXECUCAO
+      *                 INTERROMPIDA POSSA SER RETOMADA SEM PERDER O
+      *                 QUE JA FOI DIGITADO.
+      * 20/07/2023 DZ - VENDAS PASSAM A SER LIDAS DO ARQUIVO DE
+      *                 TRANSACOES VENDAS-TRANS EM VEZ DE DIGITADAS
+      *                 UMA A UMA, PARA PERMITIR O LANCAMENTO EM LOTE.
+      * 21/07/2023 DZ - TRANSACOES NAO NUMERICAS OU COM VALOR ZERO SAO
+      *                 REJEITADAS E GRAVADAS EM VENDAS-REJ, EM VEZ DE
+      *                 ENTRAR NO ACUMULADO OU DERRUBAR O PROGRAMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - TRANSACAO PASSA A TRAZER O CODIGO DO VENDEDOR
+      *                 (VT-VENDEDOR), GRAVADO NO VENDA-LEDGER (VL-
+      *                 VENDEDOR) PARA ALIMENTAR O NOVO RELATORIO DE
+      *                 COMISSAO POR VENDEDOR (REL-COMISSAO). DE
+      *                 PASSAGEM, VENDAS-REJ-REC PERDE O FILLER COM
+      *                 VALUE ENTRE OS CAMPOS (MESMO DEFEITO JA
+      *                 CORRIGIDO NO FOLHA-REJ) E GANHA O CODIGO DO
+      *                 VENDEDOR TAMBEM.
+      * 09/08/2026 DZ - QT, ACUM, WRK-EOF-SW, WRK-EOF-TRANS-SW E
+      *                 WRK-QT-REJEITADAS PASSAM A SER REINICIALIZADOS
+      *                 NO INICIO DO 0001-PRINCIPAL: COMO O PROGRAMA
+      *                 PASSOU A SER CHAMADO REPETIDAMENTE PELO
+      *                 MENU-OPERADOR, UMA SEGUNDA CHAMADA HERDAVA O 'S'
+      *                 DEIXADO EM WRK-EOF-SW PELA EXECUCAO ANTERIOR E O
+      *                 1000-ABRIR PULAVA A RELEITURA DO PRIMEIRO
+      *                 REGISTRO DO VENDA-LEDGER AO RECOMPOR QT/ACUM, E
+      *                 QT/ACUM ACUMULAVAM POR CIMA DO VALOR JA
+      *                 RECONSTITUIDO NA CHAMADA ANTERIOR.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. REG-VENDAS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-TRANS ASSIGN TO 'VENDATRA'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-TRANS.
+
+           SELECT SALES-LEDGER ASSIGN TO 'VENDALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT VENDAS-REJ ASSIGN TO 'VENDAREJ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-REJ.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VENDAS-TRANS.
+       01  VENDAS-TRANS-REC.
+           05 VT-VENDEDOR      PIC X(10).
+           05 VT-VALOR         PIC X(10).
+
+       FD  SALES-LEDGER.
+       COPY vendaldg.
+
+       FD  VENDAS-REJ.
+       01  VENDAS-REJ-REC.
+           05 VR-VENDEDOR       PIC X(10).
+           05 VR-VALOR          PIC X(10).
+           05 VR-MOTIVO         PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        77 VENDAS PIC 9(08)V99    VALUE ZEROS.
        77 QT     PIC 9(04)       VALUE ZEROS.
        77 ACUM   PIC 9(12)V99    VALUE ZEROS.
+       77 WRK-FS-TRANS  PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER PIC X(02) VALUE '00'.
+       77 WRK-FS-REJ    PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW    PIC X(01) VALUE 'N'.
+         88 FIM-LEDGER        VALUE 'S'.
+       77 WRK-EOF-TRANS-SW PIC X(01) VALUE 'N'.
+         88 FIM-TRANSACOES      VALUE 'S'.
+       77 WRK-ENTRADA-SW   PIC X(01) VALUE 'S'.
+         88 ENTRADA-VALIDA      VALUE 'S'.
+       77 WRK-MOTIVO-REJ   PIC X(30) VALUE SPACES.
+       77 WRK-QT-REJEITADAS PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
 
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
 
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE 'N' TO WRK-EOF-TRANS-SW.
+             MOVE ZEROS TO QT.
+             MOVE ZEROS TO ACUM.
+             MOVE ZEROS TO WRK-QT-REJEITADAS.
+
+             PERFORM 1000-ABRIR.
              PERFORM 0100-INICIALIZADA.
-             IF VENDAS > 0
-                   PERFORM 0200-PROCESSAR UNTIL VENDAS = 0
+             PERFORM 0200-PROCESSAR UNTIL FIM-TRANSACOES.
+             PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+
+             OPEN INPUT VENDAS-TRANS.
+
+             OPEN EXTEND VENDAS-REJ.
+             MOVE WRK-FS-REJ TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE VENDAS-REJ
+                   OPEN OUTPUT VENDAS-REJ
+             END-IF.
+
+             OPEN INPUT SALES-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-OK
+                   PERFORM 1100-LER-LEDGER
+                   PERFORM 1200-RETOMAR-ACUMULADO UNTIL FIM-LEDGER
+                   CLOSE SALES-LEDGER
+             END-IF.
+
+             OPEN EXTEND SALES-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE SALES-LEDGER
+                   OPEN OUTPUT SALES-LEDGER
+             END-IF.
+
+             IF QT > 0
+                   DISPLAY 'RETOMANDO EXECUCAO ANTERIOR'
+                   DISPLAY ' ITENS JA LANCADOS.......: ' QT
+                   DISPLAY ' ACUMULADO ATE AGORA.....: ' ACUM
              END-IF.
-                   PERFORM 0300-FINAL.
-             STOP RUN.
+
+       1100-LER-LEDGER.
+
+             READ SALES-LEDGER
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       1200-RETOMAR-ACUMULADO.
+
+             ADD 1        TO QT.
+             ADD VL-VALOR TO ACUM.
+             PERFORM 1100-LER-LEDGER.
 
        0100-INICIALIZADA.
 
-             DISPLAY 'DIGITE VENDAS: '
-             ACCEPT VENDAS.
+             READ VENDAS-TRANS
+                   AT END MOVE 'S' TO WRK-EOF-TRANS-SW
+             END-READ.
+             IF NOT FIM-TRANSACOES
+                   PERFORM 0500-VALIDAR-ENTRADA
+             END-IF.
 
        0200-PROCESSAR.
 
-             ADD 1 TO QT.
-             ADD VENDAS TO ACUM
+             IF ENTRADA-VALIDA
+                   ADD 1 TO QT
+                   ADD VENDAS TO ACUM
+                   PERFORM 0400-GRAVAR-LEDGER
+             ELSE
+                   ADD 1 TO WRK-QT-REJEITADAS
+                   PERFORM 0600-GRAVAR-REJEITO
+             END-IF.
              PERFORM 0100-INICIALIZADA.
 
+       0500-VALIDAR-ENTRADA.
+
+             MOVE 'S' TO WRK-ENTRADA-SW.
+             MOVE SPACES TO WRK-MOTIVO-REJ.
+             IF VT-VALOR IS NOT NUMERIC
+                   MOVE 'N' TO WRK-ENTRADA-SW
+                   MOVE 'VALOR NAO NUMERICO' TO WRK-MOTIVO-REJ
+             ELSE
+                   MOVE VT-VALOR TO VENDAS
+                   IF VENDAS = ZEROS
+                         MOVE 'N' TO WRK-ENTRADA-SW
+                         MOVE 'VALOR ZERADO' TO WRK-MOTIVO-REJ
+                   END-IF
+             END-IF.
+
        0210-PROCESSAR-FIM.
 
        0300-FINAL.
@@ -50,3 +205,28 @@
              DISPLAY ' FINALIZADO '.
              DISPLAY ' QUANTIDADE DE ITENS ' QT.
              DISPLAY ' TOTAL************** ' ACUM.
+             DISPLAY ' REJEITADAS********* ' WRK-QT-REJEITADAS.
+
+       0400-GRAVAR-LEDGER.
+
+             MOVE QT         TO VL-SEQ.
+             MOVE VENDAS      TO VL-VALOR.
+             MOVE VT-VENDEDOR TO VL-VENDEDOR.
+             ACCEPT VL-DATA FROM DATE YYYYMMDD.
+             ACCEPT VL-HORA FROM TIME.
+             WRITE VENDA-LEDGER-REC.
+
+       0600-GRAVAR-REJEITO.
+
+             MOVE VT-VENDEDOR    TO VR-VENDEDOR.
+             MOVE VT-VALOR       TO VR-VALOR.
+             MOVE WRK-MOTIVO-REJ TO VR-MOTIVO.
+             WRITE VENDAS-REJ-REC.
+
+       9000-ENCERRAR.
+
+             CLOSE VENDAS-TRANS.
+             CLOSE SALES-LEDGER.
+             CLOSE VENDAS-REJ.
+
+       END PROGRAM REG-VENDAS.
