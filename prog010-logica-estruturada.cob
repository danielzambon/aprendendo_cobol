@@ -3,24 +3,109 @@
       * Date:25/06/2023
       * Purpose: PARAGRAFOS E LOGICA ESTRUTURADA
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 22/07/2023 DZ - PASSA A CONSULTAR A MATRICULA NO MESTRE
+      *                 ALUNO-MASTER (COPYBOOK ALUNO), CARREGADO PELO
+      *                 CARGA-ALUNO, PARA EXIBIR O NOME DO ALUNO JUNTO
+      *                 COM A MEDIA.
+      * 23/07/2023 DZ - CADA NOTA LANCADA PASSA A SER GRAVADA NO
+      *                 NOTA-LEDGER (COPYBOOK NOTALDG), JUNTO COM O
+      *                 TERMO LETIVO, PARA ALIMENTAR O RELATORIO DE
+      *                 TRANSCRICAO MULTI-TERMO (REL-TRANSCRICAO).
+      * 24/07/2023 DZ - MEDIA PASSA A SER PONDERADA (NOTA 1 PESO 4,
+      *                 NOTA 2 PESO 6), NO LUGAR DA MEDIA SIMPLES.
+      * 25/07/2023 DZ - FAIXAS DE APROVACAO/RECUPERACAO PASSAM A VIR DO
+      *                 PARAMETRO NOTACFG (COPYBOOK NOTACFG) EM VEZ DE
+      *                 FIXAS NO EVALUATE.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - ALUNO EM RECUPERACAO PASSA A PODER TER A NOTA DO
+      *                 EXAME LANCADA NA HORA; A MEDIA E A SITUACAO SAO
+      *                 RECALCULADAS (MEDIA DA MEDIA ORIGINAL COM O
+      *                 EXAME) E O QUE VAI PARA O NOTA-LEDGER JA E O
+      *                 RESULTADO FINAL DO ALUNO NO TERMO.
+      * 09/08/2026 DZ - WRK-LIMITE-RECUP-SUP PASSA A SER PIC 9(02)V99
+      *                 (ERA PIC 9(02)), E O CALCULO PASSA A SUBTRAIR
+      *                 0,01 EM VEZ DE 1, PARA NAO TRUNCAR A CASA
+      *                 DECIMAL DO LIMITE SUPERIOR DA FAIXA DE
+      *                 RECUPERACAO NO EVALUATE CONTRA MEDIA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALC-MEDIA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER ASSIGN TO 'ALUNOMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AL-MATRICULA
+                  FILE STATUS IS WRK-FS-ALUNO.
+
+           SELECT NOTA-LEDGER ASSIGN TO 'NOTALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT NOTA-CONFIG ASSIGN TO 'NOTACFG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-CONFIG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNO-MASTER.
+       COPY aluno.
+
+       FD  NOTA-LEDGER.
+       COPY notaldg.
+
+       FD  NOTA-CONFIG.
+       COPY notacfg.
+
        WORKING-STORAGE SECTION.
 
+       77 WRK-MATRICULA PIC 9(06)    VALUE ZEROS.
+       77 WRK-TERMO     PIC 9(02)    VALUE ZEROS.
        77 WRK-NUM1 PIC 9(02)    VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02)    VALUE ZEROS.
        77 MEDIA    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SITUACAO  PIC X(15) VALUE SPACES.
+       77 WRK-FS-ALUNO   PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER  PIC X(02) VALUE '00'.
+       77 WRK-ALUNO-SW   PIC X(01) VALUE 'N'.
+         88 ALUNO-ENCONTRADO   VALUE 'S'.
+       77 WRK-PESO-NOTA1 PIC 9(02)    VALUE 4.
+       77 WRK-PESO-NOTA2 PIC 9(02)    VALUE 6.
+       77 WRK-SOMA-PESOS PIC 9(02)    VALUE ZEROS.
+       77 WRK-FS-CONFIG  PIC X(02) VALUE '00'.
+       77 WRK-CFG-MIN-APROVADO    PIC 9(02) VALUE 6.
+       77 WRK-CFG-MIN-RECUPERACAO PIC 9(02) VALUE 2.
+       77 WRK-LIMITE-RECUP-SUP PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA-RECUP PIC 9(02) VALUE ZEROS.
+       77 WRK-TEM-RECUP-SW PIC X(01) VALUE 'N'.
+         88 TEM-NOTA-RECUP    VALUE 'S'.
+       COPY fstatus.
 
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
+             OPEN INPUT ALUNO-MASTER.
+
+             OPEN EXTEND NOTA-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE NOTA-LEDGER
+                   OPEN OUTPUT NOTA-LEDGER
+             END-IF.
+
+             PERFORM 0170-CARREGAR-CONFIG.
+
              PERFORM 0100-INICIALIZADA.
 
              IF WRK-NUM1 > 0 AND WRK-NUM2 > 0
@@ -29,30 +114,119 @@
 
              PERFORM 0300-FINAL.
 
-             STOP RUN.
+             CLOSE ALUNO-MASTER.
+             CLOSE NOTA-LEDGER.
+             GOBACK.
 
        0100-INICIALIZADA.
+             DISPLAY 'MATRICULA: '
+             ACCEPT WRK-MATRICULA.
+             PERFORM 0150-BUSCAR-ALUNO.
+
+             DISPLAY 'TERMO: '
+             ACCEPT WRK-TERMO.
+
              DISPLAY 'NOTA 1: '
              ACCEPT WRK-NUM1.
 
                    DISPLAY 'NOTA 2: '
              ACCEPT WRK-NUM2.
 
+       0170-CARREGAR-CONFIG.
+             OPEN INPUT NOTA-CONFIG.
+             MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO.
+             IF FS-OK
+                   READ NOTA-CONFIG
+                         AT END CONTINUE
+                   END-READ
+                   MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO
+                   IF FS-OK
+                         MOVE CFG-MIN-APROVADO
+                              TO WRK-CFG-MIN-APROVADO
+                         MOVE CFG-MIN-RECUPERACAO
+                              TO WRK-CFG-MIN-RECUPERACAO
+                   END-IF
+                   CLOSE NOTA-CONFIG
+             END-IF.
+             COMPUTE WRK-LIMITE-RECUP-SUP = WRK-CFG-MIN-APROVADO - 0,01.
+
+       0150-BUSCAR-ALUNO.
+             MOVE 'N' TO WRK-ALUNO-SW.
+             MOVE WRK-MATRICULA TO AL-MATRICULA.
+             READ ALUNO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-ALUNO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-ALUNO-SW
+             END-READ.
+
        0200-PROCESSAR.
-             COMPUTE MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+             COMPUTE WRK-SOMA-PESOS = WRK-PESO-NOTA1 + WRK-PESO-NOTA2.
+             COMPUTE MEDIA ROUNDED =
+                   (WRK-NUM1 * WRK-PESO-NOTA1 +
+                    WRK-NUM2 * WRK-PESO-NOTA2) / WRK-SOMA-PESOS.
+
+             IF ALUNO-ENCONTRADO
+                   DISPLAY 'ALUNO: ' AL-NOME
+             END-IF.
              DISPLAY 'RESULTADO MEDIA: ' MEDIA.
 
              EVALUATE MEDIA
                    WHEN 10
+                         MOVE 'APROVADO BONUS' TO WRK-SITUACAO
                          DISPLAY '__--APROVADO BONUS--__'
-                   WHEN 6 THRU 9,9
+                   WHEN WRK-CFG-MIN-APROVADO THRU 9,9
+                         MOVE 'APROVADO' TO WRK-SITUACAO
                          DISPLAY 'APROVADO'
-                   WHEN 2 THRU 5,5
+                   WHEN WRK-CFG-MIN-RECUPERACAO THRU
+                        WRK-LIMITE-RECUP-SUP
+                         MOVE 'RECUPERACAO' TO WRK-SITUACAO
                          DISPLAY 'RECUPERACAO'
                    WHEN OTHER
+                         MOVE 'REPROVADO' TO WRK-SITUACAO
                          DISPLAY 'REPROVADO'.
 
+             IF WRK-SITUACAO = 'RECUPERACAO'
+                   PERFORM 0250-PROCESSAR-RECUPERACAO
+             END-IF.
+
+             PERFORM 0400-GRAVAR-LEDGER.
+
        0210-PROCESSAR-FIM.
 
+       0250-PROCESSAR-RECUPERACAO.
+             DISPLAY 'ALUNO EM RECUPERACAO.'
+             DISPLAY 'NOTA DO EXAME JA DISPONIVEL (S/N)? '
+             ACCEPT WRK-TEM-RECUP-SW.
+
+             IF TEM-NOTA-RECUP
+                   DISPLAY 'NOTA DO EXAME DE RECUPERACAO: '
+                   ACCEPT WRK-NOTA-RECUP
+
+                   COMPUTE MEDIA ROUNDED = (MEDIA + WRK-NOTA-RECUP) / 2
+
+                   IF MEDIA >= WRK-CFG-MIN-APROVADO
+                         MOVE 'APROVADO' TO WRK-SITUACAO
+                   ELSE
+                         MOVE 'REPROVADO' TO WRK-SITUACAO
+                   END-IF
+
+                   DISPLAY 'MEDIA FINAL APOS RECUPERACAO: ' MEDIA
+                   DISPLAY 'SITUACAO FINAL: ' WRK-SITUACAO
+             END-IF.
+
        0300-FINAL.
              DISPLAY 'FINALIZADO'.
+
+       0400-GRAVAR-LEDGER.
+             MOVE WRK-MATRICULA TO NLG-MATRICULA.
+             MOVE WRK-TERMO     TO NLG-TERMO.
+             MOVE WRK-NUM1      TO NLG-NOTA1.
+             MOVE WRK-NUM2      TO NLG-NOTA2.
+             MOVE MEDIA         TO NLG-MEDIA.
+             MOVE WRK-SITUACAO  TO NLG-SITUACAO.
+             MOVE WRK-NOTA-RECUP TO NLG-NOTA-RECUP.
+             ACCEPT NLG-DATA FROM DATE YYYYMMDD.
+             WRITE NOTA-LEDGER-REC.
+
+       END PROGRAM CALC-MEDIA.
