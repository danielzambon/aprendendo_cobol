@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:17/07/2023
+      * Purpose: COMPARATIVO DE FRETE ENTRE TRANSPORTADORAS POR UF
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * PERCORRE, PARA A UF INFORMADA, TODAS AS TRANSPORTADORAS
+      * CADASTRADAS EM FRETE-RATES (CHAVE UF + TRANSPORTADORA) E
+      * IMPRIME O FRETE CALCULADO POR CADA UMA LADO A LADO, PARA QUEM
+      * FOR RESERVAR O EMBARQUE ESCOLHER A MAIS BARATA. O FRETE DE
+      * CADA TRANSPORTADORA SEGUE A MESMA REGRA DO CALC-FRETE: O PISO
+      * MINIMO E O FRETE POR VALOR, MAS QUANDO O PRODUTO ESTA
+      * CADASTRADO NO MESTRE O FRETE COBRADO E O MAIOR ENTRE O PISO, O
+      * FRETE POR PESO E O FRETE POR CUBAGEM.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - PRODUTO-MASTER PASSA A SER CONSULTADO PARA QUE O
+      *                 COMPARATIVO USE O MESMO CALCULO DE FRETE POR
+      *                 PESO/CUBAGEM DO CALC-FRETE E DO REL-FRETE-LOTE,
+      *                 EM VEZ DE COMPARAR SO PELO PISO DE VALOR (O QUE
+      *                 PODIA INDICAR A TRANSPORTADORA ERRADA COMO
+      *                 "MELHOR OPCAO").
+      * 09/08/2026 DZ - NOVA OPCAO NO MENU-OPERADOR CHAMA ESTE PROGRAMA
+      *                 DIRETAMENTE; GOBACK NO LUGAR DE STOP RUN (STOP
+      *                 RUN NUM SUBPROGRAMA ENCERRARIA O MENU INTEIRO),
+      *                 E WRK-EOF-SW/WRK-QT-COTACOES PASSAM A SER
+      *                 REINICIALIZADOS NO 0001-PRINCIPAL PARA QUE UMA
+      *                 SEGUNDA CHAMADA NO MESMO MENU NAO HERDE O 'S' OU
+      *                 A CONTAGEM DA COTACAO ANTERIOR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-FRETE-COMPARA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-RATES ASSIGN TO 'FRETERAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FR-CHAVE
+                  FILE STATUS IS WRK-FS-RATES.
+
+           SELECT PRODUTO-MASTER ASSIGN TO 'PRODMAST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PM-PRODUTO
+                  FILE STATUS IS WRK-FS-PRODUTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-RATES.
+       COPY fretrate.
+
+       FD  PRODUTO-MASTER.
+       COPY produto.
+
+       WORKING-STORAGE SECTION.
+
+       77 PRODUTO PIC X(30) VALUE SPACES.
+       77 UF      PIC X(02) VALUE SPACES.
+       77 VALOR   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FS-RATES  PIC X(02) VALUE '00'.
+       77 WRK-FS-PRODUTO PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW    PIC X(01) VALUE 'N'.
+         88 FIM-TRANSPORTADORAS VALUE 'S'.
+       77 WRK-PRODUTO-SW PIC X(01) VALUE 'N'.
+         88 PRODUTO-ENCONTRADO VALUE 'S'.
+       77 WRK-QT-COTACOES PIC 9(02) VALUE ZEROS.
+       77 WRK-FRETE      PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-PESO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-CUBAGEM PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VOLUME-M3  PIC 9(04)V9(06) VALUE ZEROS.
+       77 WRK-MENOR-FRETE PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MENOR-TRANSP PIC X(03) VALUE SPACES.
+       77 WRK-TOTAL       PIC 9(06)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE ZEROS TO WRK-QT-COTACOES.
+
+             OPEN INPUT FRETE-RATES.
+             OPEN INPUT PRODUTO-MASTER.
+
+             DISPLAY 'PRODUTO: '
+             ACCEPT PRODUTO.
+
+             DISPLAY 'VALOR: '
+             ACCEPT VALOR.
+
+             DISPLAY 'UF: '
+             ACCEPT UF.
+
+             PERFORM 0150-BUSCAR-PRODUTO.
+
+             DISPLAY ' '.
+             DISPLAY 'COMPARATIVO DE FRETE PARA UF ' UF.
+             DISPLAY 'TRANSPORTADORA   FRETE        TOTAL'.
+
+             MOVE UF TO FR-UF.
+             MOVE LOW-VALUES TO FR-TRANSP.
+             START FRETE-RATES KEY IS >= FR-CHAVE
+                   INVALID KEY MOVE 'S' TO WRK-EOF-SW
+             END-START.
+
+             PERFORM 0100-LER-PROXIMA.
+             PERFORM 0200-COMPARAR UNTIL FIM-TRANSPORTADORAS.
+
+             IF WRK-QT-COTACOES = ZEROS
+                   DISPLAY 'LAMENTO MAS NAO HA FRETE PARA ' UF
+             ELSE
+                   DISPLAY ' '
+                   DISPLAY 'MELHOR OPCAO: ' WRK-MENOR-TRANSP
+                           ' FRETE ' WRK-MENOR-FRETE
+             END-IF.
+
+             CLOSE FRETE-RATES.
+             CLOSE PRODUTO-MASTER.
+             GOBACK.
+
+       0100-LER-PROXIMA.
+             READ FRETE-RATES NEXT RECORD
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+             IF NOT FIM-TRANSPORTADORAS AND FR-UF NOT = UF
+                   MOVE 'S' TO WRK-EOF-SW
+             END-IF.
+
+       0150-BUSCAR-PRODUTO.
+             MOVE 'N' TO WRK-PRODUTO-SW.
+             MOVE PRODUTO TO PM-PRODUTO.
+             READ PRODUTO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-PRODUTO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-PRODUTO-SW
+             END-READ.
+
+       0200-COMPARAR.
+             COMPUTE WRK-FRETE = VALOR * FR-TAXA.
+
+             IF PRODUTO-ENCONTRADO
+                   COMPUTE WRK-FRETE-PESO =
+                         PM-PESO-KG * FR-TAXA-KG
+
+                   COMPUTE WRK-VOLUME-M3 ROUNDED =
+                         (PM-COMPRIMENTO-CM * PM-LARGURA-CM
+                                            * PM-ALTURA-CM) / 1000000
+
+                   COMPUTE WRK-FRETE-CUBAGEM =
+                         WRK-VOLUME-M3 * FR-TAXA-M3
+
+                   IF WRK-FRETE-PESO > WRK-FRETE
+                         MOVE WRK-FRETE-PESO TO WRK-FRETE
+                   END-IF
+
+                   IF WRK-FRETE-CUBAGEM > WRK-FRETE
+                         MOVE WRK-FRETE-CUBAGEM TO WRK-FRETE
+                   END-IF
+             END-IF.
+
+             ADD 1 TO WRK-QT-COTACOES.
+
+             IF WRK-QT-COTACOES = 1 OR WRK-FRETE < WRK-MENOR-FRETE
+                   MOVE WRK-FRETE TO WRK-MENOR-FRETE
+                   MOVE FR-TRANSP TO WRK-MENOR-TRANSP
+             END-IF.
+
+             COMPUTE WRK-TOTAL = VALOR + WRK-FRETE.
+             DISPLAY FR-TRANSP '            ' WRK-FRETE '    ' WRK-TOTAL.
+
+             PERFORM 0100-LER-PROXIMA.
+
+       END PROGRAM REL-FRETE-COMPARA.
