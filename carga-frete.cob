@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:14/07/2023
+      * Purpose: CARGA/MANUTENCAO DA TABELA MESTRE DE TAXAS DE FRETE
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 17/07/2023 DZ - CHAVE PASSA A SER UF + TRANSPORTADORA, PARA
+      *                 PERMITIR VARIAS TRANSPORTADORAS POR UF E O
+      *                 COMPARATIVO ENTRE ELAS EM REL-FRETE-COMPARA.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DO
+      *                 CODIGO '35' DIRETO NO IF.
+      * 09/08/2026 DZ - OS CAMPOS DA TAXA SO SAO MOVIDOS PARA FR-TAXA
+      *                 E DEMAIS CAMPOS APOS O READ DE FRETE-RATES, E
+      *                 NAO ANTES: O READ COM SUCESSO (NOT INVALID KEY)
+      *                 SOBRESCREVIA A AREA DO REGISTRO, DESCARTANDO OS
+      *                 VALORES NOVOS E FAZENDO O REWRITE GRAVAR A TAXA
+      *                 ANTIGA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-FRETE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXAS-ENTRADA ASSIGN TO 'TAXASEQ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT FRETE-RATES ASSIGN TO 'FRETERAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FR-CHAVE
+                  FILE STATUS IS WRK-FS-RATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAXAS-ENTRADA.
+       01  TAXAS-ENTRADA-REC.
+           05 TE-UF            PIC X(02).
+           05 TE-TRANSP        PIC X(03).
+           05 TE-TAXA          PIC 9(02)V9(04).
+           05 TE-DT-VIGOR      PIC 9(08).
+           05 TE-TAXA-KG       PIC 9(03)V9(04).
+           05 TE-TAXA-M3       PIC 9(04)V9(04).
+
+       FD  FRETE-RATES.
+       COPY fretrate.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-ENTRADA PIC X(02) VALUE '00'.
+       77 WRK-FS-RATES   PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA        VALUE 'S'.
+       77 WRK-QT-CARGA   PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-ATUALIZ PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 2000-PROCESSAR-ENTRADA UNTIL FIM-ENTRADA.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT TAXAS-ENTRADA.
+             OPEN I-O FRETE-RATES.
+             MOVE WRK-FS-RATES TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   CLOSE FRETE-RATES
+                   OPEN OUTPUT FRETE-RATES
+                   CLOSE FRETE-RATES
+                   OPEN I-O FRETE-RATES
+             END-IF.
+             PERFORM 1100-LER-ENTRADA.
+
+       1100-LER-ENTRADA.
+             READ TAXAS-ENTRADA
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-ENTRADA.
+             MOVE TE-UF        TO FR-UF.
+             MOVE TE-TRANSP    TO FR-TRANSP.
+
+             READ FRETE-RATES
+                   INVALID KEY
+                         MOVE TE-TAXA      TO FR-TAXA
+                         MOVE TE-DT-VIGOR  TO FR-DT-VIGOR
+                         MOVE TE-TAXA-KG   TO FR-TAXA-KG
+                         MOVE TE-TAXA-M3   TO FR-TAXA-M3
+                         WRITE FRETE-RATE-REC
+                         ADD 1 TO WRK-QT-CARGA
+                   NOT INVALID KEY
+                         MOVE TE-TAXA      TO FR-TAXA
+                         MOVE TE-DT-VIGOR  TO FR-DT-VIGOR
+                         MOVE TE-TAXA-KG   TO FR-TAXA-KG
+                         MOVE TE-TAXA-M3   TO FR-TAXA-M3
+                         REWRITE FRETE-RATE-REC
+                         ADD 1 TO WRK-QT-ATUALIZ
+             END-READ.
+
+             PERFORM 1100-LER-ENTRADA.
+
+       9000-ENCERRAR.
+             CLOSE TAXAS-ENTRADA.
+             CLOSE FRETE-RATES.
+             DISPLAY 'CARGA DE TAXAS DE FRETE CONCLUIDA'.
+             DISPLAY 'REGISTROS INCLUIDOS.....: ' WRK-QT-CARGA.
+             DISPLAY 'REGISTROS ATUALIZADOS...: ' WRK-QT-ATUALIZ.
+
+       END PROGRAM CARGA-FRETE.
