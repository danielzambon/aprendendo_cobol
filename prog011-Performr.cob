@@ -3,24 +3,56 @@
       * Date:27/06/2023
       * Purpose: PERFORM VARYNG
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - RENOMEADO PARA TABUADA. A TABUADA AGORA TAMBEM
+      *                 E GRAVADA EM ARQUIVO DE IMPRESSAO (REL-TABUADA),
+      *                 ALEM DE CONTINUAR SENDO EXIBIDA NA TELA.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. TABUADA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REL-TABUADA ASSIGN TO 'RELTAB'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-RELATORIO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  REL-TABUADA.
+       01  REL-TABUADA-LINHA   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       77 WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+
        77 WRK-NUM1     PIC 9(02)    VALUE ZEROS.
        77 WRK-CONTADOR PIC 9(02)    VALUE 1.
        77 WRK-RESULT   PIC 9(04)    VALUE ZEROS.
 
+       01  LINHA-CABECALHO.
+           05 FILLER      PIC X(10) VALUE 'TABUADA DE'.
+           05 FILLER      PIC X(01) VALUE SPACES.
+           05 LC-NUM1     PIC Z9.
+
+       01  LINHA-DETALHE.
+           05 LD-NUM1      PIC Z9.
+           05 FILLER       PIC X(03) VALUE ' X '.
+           05 LD-CONTADOR  PIC Z9.
+           05 FILLER       PIC X(03) VALUE ' = '.
+           05 LD-RESULTADO PIC ZZZ9.
+
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
              PERFORM 0100-INICIALIZADA.
 
              IF WRK-NUM1 > 0 AND WRK-NUM1 > 0
@@ -28,21 +60,35 @@
              END-IF.
 
              PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+
+             GOBACK.
 
-             STOP RUN.
+       1000-ABRIR.
+             OPEN OUTPUT REL-TABUADA.
 
        0100-INICIALIZADA.
 
              ACCEPT WRK-NUM1.
 
+             MOVE WRK-NUM1 TO LC-NUM1.
+             WRITE REL-TABUADA-LINHA FROM LINHA-CABECALHO.
+
        0200-PROCESSAR.
              PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
              UNTIL WRK-CONTADOR > 20
              COMPUTE WRK-RESULT = WRK-NUM1 * WRK-CONTADOR
                    DISPLAY WRK-NUM1 ' X ' WRK-CONTADOR ' = ' WRK-RESULT
+                   MOVE WRK-NUM1     TO LD-NUM1
+                   MOVE WRK-CONTADOR TO LD-CONTADOR
+                   MOVE WRK-RESULT   TO LD-RESULTADO
+                   WRITE REL-TABUADA-LINHA FROM LINHA-DETALHE
              END-PERFORM.
 
        0210-PROCESSAR-FIM.
 
        0300-FINAL.
              DISPLAY 'FINALIZADO'.
+
+       9000-ENCERRAR.
+             CLOSE REL-TABUADA.
