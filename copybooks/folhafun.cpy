@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: FOLHAFUN.cpy
+      * Purpose:  RECORD LAYOUT FOR ONE EMPLOYEE ENTRY READ BY THE
+      *           PAYROLL REGISTER (FOLHA-PAGTO), UMA LINHA POR
+      *           FUNCIONARIO NA FOLHA DO MES.
+      *           FP-MOEDA CARREGA O CODIGO ISO 4217 DA MOEDA EM QUE O
+      *           SALARIO DO FUNCIONARIO E PAGO (VER COPYBOOK MOEDA).
+      ******************************************************************
+       01 FOLHA-FUNCIONARIO-REC.
+          05 FP-MATRICULA     PIC 9(06).
+          05 FP-NOME          PIC X(30).
+          05 FP-SALARIO       PIC 9(06)V99.
+          05 FP-MOEDA         PIC X(03).
