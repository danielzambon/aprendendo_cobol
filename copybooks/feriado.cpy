@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: FERIADO.cpy
+      * Purpose:  TABELA DE FERIADOS NACIONAIS DE DATA FIXA (MMDD),
+      *           USADA PELO SERVICO DE VERIFICACAO DE DIA UTIL
+      *           (CALC-DIA-UTIL). FERIADOS MOVEIS (CARNAVAL, SEXTA-
+      *           FEIRA SANTA, CORPUS CHRISTI) DEPENDEM DO CALCULO DA
+      *           PASCOA E NAO ESTAO COBERTOS AQUI.
+      ******************************************************************
+       01 TABELA-FERIADOS-INIC.
+             02 FILLER PIC 9(04) VALUE 0101.
+             02 FILLER PIC 9(04) VALUE 0421.
+             02 FILLER PIC 9(04) VALUE 0501.
+             02 FILLER PIC 9(04) VALUE 0907.
+             02 FILLER PIC 9(04) VALUE 1012.
+             02 FILLER PIC 9(04) VALUE 1102.
+             02 FILLER PIC 9(04) VALUE 1115.
+             02 FILLER PIC 9(04) VALUE 1225.
+
+       01 TABELA-FERIADOS REDEFINES TABELA-FERIADOS-INIC.
+             02 TF-FERIADO PIC 9(04) OCCURS 8 TIMES.
+
+       77 WRK-QT-FERIADOS PIC 9(02) VALUE 8.
