@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: FSTATUS.cpy
+      * Purpose:  CAMPO E CONDICOES PADRAO PARA TRATAMENTO DE FILE
+      *           STATUS, COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+      *           PRECISAM RECONHECER AS MESMAS SITUACOES DE ERRO/AVISO
+      *           DE ARQUIVO. O PROGRAMA MOVE O FILE STATUS DO SEU
+      *           PROPRIO SELECT (WRK-FS-<ARQUIVO>) PARA WRK-FS-ULTIMO
+      *           LOGO APOS O OPEN/READ/WRITE/REWRITE, E TESTA AS
+      *           CONDICOES 88 ABAIXO EM VEZ DE REPETIR OS CODIGOS
+      *           NUMERICOS DE FILE STATUS EM CADA PROGRAMA.
+      ******************************************************************
+       77 WRK-FS-ULTIMO             PIC X(02) VALUE '00'.
+           88 FS-OK                        VALUE '00'.
+           88 FS-FIM-ARQUIVO               VALUE '10'.
+           88 FS-ARQ-NAO-EXISTE            VALUE '35'.
+           88 FS-ARQ-OPCIONAL-AUSENTE      VALUE '05' '35'.
+           88 FS-CHAVE-INVALIDA            VALUE '21' '22' '23'.
+           88 FS-ERRO-IO                   VALUE '30' '34' '37'
+                                                  '41' '42' '44'
+                                                  '46' '47' '48' '49'.
