@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: MOEDA.cpy
+      * Purpose:  TABELA DE MOEDAS ACEITAS NA FOLHA DE PAGAMENTO,
+      *           TRADUZINDO O CODIGO DE 3 LETRAS (ISO 4217) LIDO DE
+      *           CADA FUNCIONARIO NO SIMBOLO USADO NO EDIT DO SALARIO.
+      ******************************************************************
+       01 TABELA-MOEDA-INIC.
+             02 FILLER PIC X(07) VALUE 'BRLR$  '.
+             02 FILLER PIC X(07) VALUE 'USDUS$ '.
+             02 FILLER PIC X(07) VALUE 'EUREU$ '.
+
+       01 TABELA-MOEDA REDEFINES TABELA-MOEDA-INIC.
+             02 TM-DET OCCURS 3 TIMES INDEXED BY IX-MOEDA.
+                03 TM-CODIGO   PIC X(03).
+                03 TM-SIMBOLO  PIC X(04).
