@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: ACESSAUD.cpy
+      * Purpose:  RECORD LAYOUT FOR THE ACESSO-AUDIT LOGIN AUDIT TRAIL,
+      *           UMA LINHA POR TENTATIVA DE ACESSO EM CTRL-ACESSO.
+      ******************************************************************
+       01 ACESSO-AUDIT-REC.
+          05 AA-USUARIO       PIC X(10).
+          05 AA-RESULTADO     PIC X(30).
+          05 AA-DATA          PIC 9(08).
+          05 AA-HORA          PIC 9(08).
