@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: NIVELSOL.cpy
+      * Purpose:  RECORD LAYOUT FOR THE SOLICITACAO-NIVEL QUEUE, UMA
+      *           LINHA POR PEDIDO DE TROCA DE NIVEL DE ACESSO AINDA NAO
+      *           DECIDIDO. GRAVADO PELO CARGA-USUARIO QUANDO A CARGA
+      *           TRAZ UM NIVEL DIFERENTE DO JA CADASTRADO PARA O
+      *           USUARIO, E CONSUMIDO PELO APROVA-NIVEL.
+      ******************************************************************
+       01 SOLICITACAO-NIVEL-REC.
+          05 SOL-USUARIO           PIC X(10).
+          05 SOL-NIVEL-ATUAL       PIC 9(02).
+          05 SOL-NIVEL-SOLICITADO  PIC 9(02).
+          05 SOL-DATA-SOLICITACAO  PIC 9(08).
