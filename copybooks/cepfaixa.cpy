@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Copybook: CEPFAIXA.cpy
+      * Purpose:  TABELA DE FAIXAS DE CEP (DOIS PRIMEIROS DIGITOS) PARA
+      *           DETERMINACAO AUTOMATICA DA UF/ZONA DE FRETE A PARTIR
+      *           DO CEP DO DESTINATARIO, EM VEZ DE EXIGIR QUE O
+      *           OPERADOR DIGITE A UF NA MAO. AS FAIXAS SEGUEM A
+      *           DIVISAO GERAL DOS CORREIOS POR REGIAO; ALGUNS ESTADOS
+      *           MENORES (AC, AP, RO, RR) FICAM DENTRO DA FAIXA DE DOIS
+      *           DIGITOS DO ESTADO VIZINHO QUE CONCENTRA A REGIAO (AM,
+      *           PA OU GO) PORQUE A DISTINCAO REAL SO APARECE A PARTIR
+      *           DO TERCEIRO DIGITO DO CEP, QUE ESTE SISTEMA NAO TRATA.
+      ******************************************************************
+       01 TABELA-CEP-FAIXA-INIC.
+             02 FILLER PIC X(06) VALUE '0019SP'.
+             02 FILLER PIC X(06) VALUE '2028RJ'.
+             02 FILLER PIC X(06) VALUE '2929ES'.
+             02 FILLER PIC X(06) VALUE '3039MG'.
+             02 FILLER PIC X(06) VALUE '4048BA'.
+             02 FILLER PIC X(06) VALUE '4949SE'.
+             02 FILLER PIC X(06) VALUE '5056PE'.
+             02 FILLER PIC X(06) VALUE '5757AL'.
+             02 FILLER PIC X(06) VALUE '5858PB'.
+             02 FILLER PIC X(06) VALUE '5959RN'.
+             02 FILLER PIC X(06) VALUE '6063CE'.
+             02 FILLER PIC X(06) VALUE '6464PI'.
+             02 FILLER PIC X(06) VALUE '6565MA'.
+             02 FILLER PIC X(06) VALUE '6668PA'.
+             02 FILLER PIC X(06) VALUE '6969AM'.
+             02 FILLER PIC X(06) VALUE '7072DF'.
+             02 FILLER PIC X(06) VALUE '7373GO'.
+             02 FILLER PIC X(06) VALUE '7476GO'.
+             02 FILLER PIC X(06) VALUE '7777TO'.
+             02 FILLER PIC X(06) VALUE '7878MT'.
+             02 FILLER PIC X(06) VALUE '7979MS'.
+             02 FILLER PIC X(06) VALUE '8087PR'.
+             02 FILLER PIC X(06) VALUE '8889SC'.
+             02 FILLER PIC X(06) VALUE '9099RS'.
+
+       01 TABELA-CEP-FAIXA REDEFINES TABELA-CEP-FAIXA-INIC.
+             02 TCF-DET OCCURS 24 TIMES INDEXED BY IX-CEP.
+                03 TCF-INICIO   PIC 9(02).
+                03 TCF-FIM      PIC 9(02).
+                03 TCF-UF       PIC X(02).
