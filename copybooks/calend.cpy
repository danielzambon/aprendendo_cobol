@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook: CALEND.cpy
+      * Purpose:  SHARED MONTH-NAME TABLE (ABBREVIATED AND FULL), USADA
+      *           PELOS PROGRAMAS DE DATA EM VEZ DE CADA UM MANTER SUA
+      *           PROPRIA TABELA DE MESES. TAMBEM CARREGA A QUANTIDADE
+      *           DE DIAS DE CADA MES (ANO NAO BISSEXTO -- FEVEREIRO E
+      *           AJUSTADO EM TEMPO DE EXECUCAO PELO PROGRAMA QUE
+      *           PRECISAR CALCULAR DIA-DO-ANO EM ANO BISSEXTO).
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - ACRESCENTADO TM-DIAS-MES PARA SUPORTAR O
+      *                 CALCULO DE SEMANA-DO-ANO/TRIMESTRE.
+      ******************************************************************
+       01 TABELA-MESES-INIC.
+             02 FILLER PIC X(15) VALUE 'JANJANEIRO   31'.
+             02 FILLER PIC X(15) VALUE 'FEVFEVEREIRO 28'.
+             02 FILLER PIC X(15) VALUE 'MARMARCO     31'.
+             02 FILLER PIC X(15) VALUE 'ABRABRIL     30'.
+             02 FILLER PIC X(15) VALUE 'MAIMAIO      31'.
+             02 FILLER PIC X(15) VALUE 'JUNJUNHO     30'.
+             02 FILLER PIC X(15) VALUE 'JULJULHO     31'.
+             02 FILLER PIC X(15) VALUE 'AGOAGOSTO    31'.
+             02 FILLER PIC X(15) VALUE 'SETSETEMBRO  30'.
+             02 FILLER PIC X(15) VALUE 'OUTOUTUBRO   31'.
+             02 FILLER PIC X(15) VALUE 'NOVNOVEMBRO  30'.
+             02 FILLER PIC X(15) VALUE 'DEZDEZEMBRO  31'.
+
+       01 TABELA-MESES REDEFINES TABELA-MESES-INIC.
+             02 TABELA-MESES-DET OCCURS 12 TIMES INDEXED BY IX-MES.
+                03 TM-MES-ABREV     PIC X(03).
+                03 TM-MES-EXTENSO   PIC X(10).
+                03 TM-DIAS-MES      PIC 9(02).
