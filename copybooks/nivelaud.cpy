@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: NIVELAUD.cpy
+      * Purpose:  RECORD LAYOUT FOR THE NIVEL-AUDIT TRAIL, UMA LINHA
+      *           POR DECISAO (APROVACAO OU REJEICAO) TOMADA PELO
+      *           APROVA-NIVEL SOBRE UM PEDIDO DE TROCA DE NIVEL DE
+      *           ACESSO LIDO DE SOLICITACAO-NIVEL.
+      ******************************************************************
+       01 NIVEL-AUDIT-REC.
+          05 NA-USUARIO           PIC X(10).
+          05 NA-NIVEL-ATUAL       PIC 9(02).
+          05 NA-NIVEL-SOLICITADO  PIC 9(02).
+          05 NA-STATUS            PIC X(01).
+            88 NA-APROVADO            VALUE 'A'.
+            88 NA-REJEITADO           VALUE 'R'.
+          05 NA-APROVADOR         PIC X(10).
+          05 NA-DATA-DECISAO      PIC 9(08).
