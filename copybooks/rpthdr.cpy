@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: RPTHDR.cpy
+      * Purpose:  CABECALHO E RODAPE PADRAO PARA OS RELATORIOS DE
+      *           IMPRESSAO (LINE SEQUENTIAL, LINHA DE 80 COLUNAS),
+      *           PARA QUE TODO RELATORIO TENHA O MESMO LAYOUT DE
+      *           TITULO/PAGINA/DATA DE EMISSAO E A MESMA LINHA DE
+      *           ENCERRAMENTO. O PROGRAMA PREENCHE OS CAMPOS ABAIXO E
+      *           GRAVA A LINHA COM WRITE ... FROM.
+      ******************************************************************
+       01 RPT-CABECALHO-PADRAO.
+          05 FILLER          PIC X(01) VALUE SPACES.
+          05 RPTH-TITULO     PIC X(40).
+          05 FILLER          PIC X(10) VALUE SPACES.
+          05 FILLER          PIC X(08) VALUE 'PAGINA: '.
+          05 RPTH-PAGINA     PIC ZZZ9.
+          05 FILLER          PIC X(17) VALUE SPACES.
+
+       01 RPT-CABECALHO-DATA.
+          05 FILLER          PIC X(08) VALUE 'EMISSAO:'.
+          05 RPTH-DATA       PIC 9(08).
+          05 FILLER          PIC X(64) VALUE SPACES.
+
+       01 RPT-RODAPE-PADRAO.
+          05 FILLER          PIC X(20) VALUE '*** FIM DO RELATORIO'.
+          05 FILLER          PIC X(01) VALUE '*'.
+          05 FILLER          PIC X(59) VALUE SPACES.
