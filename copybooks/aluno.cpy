@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: ALUNO.cpy
+      * Purpose:  RECORD LAYOUT FOR THE ALUNO-MASTER STUDENT MASTER,
+      *           KEYED BY MATRICULA, MAINTAINED BY CARGA-ALUNO AND
+      *           CONSULTED BY THE GRADE-AVERAGE PROGRAMS.
+      ******************************************************************
+       01 ALUNO-MASTER-REC.
+          05 AL-MATRICULA     PIC 9(06).
+          05 AL-NOME          PIC X(30).
