@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: VENDALDG.cpy
+      * Purpose:  RECORD LAYOUT FOR THE SALES LEDGER (VENDA-LEDGER),
+      *           ONE ENTRY PER VENDA DIGITADA, USADO PARA RECONSTITUIR
+      *           O ACUMULADO EM CASO DE REINICIO, PARA A CONFERENCIA
+      *           DE TOTAIS DE CONTROLE E PARA O RATEIO DE COMISSAO POR
+      *           VENDEDOR.
+      ******************************************************************
+       01 VENDA-LEDGER-REC.
+          05 VL-SEQ           PIC 9(05).
+          05 VL-VALOR         PIC 9(08)V99.
+          05 VL-DATA          PIC 9(08).
+          05 VL-HORA          PIC 9(08).
+          05 VL-VENDEDOR      PIC X(10).
