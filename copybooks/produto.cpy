@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PRODUTO.cpy
+      * Purpose:  RECORD LAYOUT FOR THE PRODUTO-MASTER FILE, HOLDING THE
+      *           WEIGHT AND DIMENSIONS USED TO RATE FREIGHT BY WEIGHT
+      *           AND CUBIC VOLUME INSTEAD OF SALE VALUE ALONE
+      ******************************************************************
+       01 PRODUTO-MASTER-REC.
+          05 PM-PRODUTO       PIC X(30).
+          05 PM-PESO-KG       PIC 9(05)V9(03).
+          05 PM-COMPRIMENTO-CM PIC 9(03)V99.
+          05 PM-LARGURA-CM     PIC 9(03)V99.
+          05 PM-ALTURA-CM      PIC 9(03)V99.
