@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: FRETRATE.cpy
+      * Purpose:  RECORD LAYOUT FOR THE FRETE-RATES CARRIER RATE MASTER
+      *           ONE ENTRY PER UF/TRANSPORTADORA, MAINTAINED BY OPS VIA
+      *           CARGA-FRETE. KEYED BY FR-CHAVE (UF + TRANSPORTADORA)
+      *           SO THE SAME UF CAN CARRY SEVERAL CARRIER RATE ROWS FOR
+      *           SIDE-BY-SIDE COMPARISON.
+      ******************************************************************
+       01 FRETE-RATE-REC.
+          05 FR-CHAVE.
+             10 FR-UF         PIC X(02).
+             10 FR-TRANSP     PIC X(03).
+          05 FR-TAXA          PIC 9(02)V9(04).
+          05 FR-DT-VIGOR      PIC 9(08).
+          05 FR-TAXA-KG       PIC 9(03)V9(04).
+          05 FR-TAXA-M3       PIC 9(04)V9(04).
