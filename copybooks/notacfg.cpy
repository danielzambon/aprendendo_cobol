@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: NOTACFG.cpy
+      * Purpose:  FAIXAS DE APROVACAO CONFIGURAVEIS PARA OS PROGRAMAS DE
+      *           MEDIA DE NOTAS (CALC-MEDIA, LOTE-NOTAS), LIDAS DO
+      *           PARAMETRO NOTACFG EM VEZ DE FIXAS NO EVALUATE.
+      ******************************************************************
+       01 NOTA-CONFIG-REC.
+          05 CFG-MIN-APROVADO      PIC 9(02).
+          05 CFG-MIN-RECUPERACAO   PIC 9(02).
