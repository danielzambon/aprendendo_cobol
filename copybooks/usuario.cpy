@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: USUARIO.cpy
+      * Purpose:  RECORD LAYOUT FOR THE USUARIO-MASTER USER MASTER,
+      *           KEYED BY US-USUARIO, MAINTAINED BY CARGA-USUARIO AND
+      *           CONSULTED BY THE ACCESS-CONTROL PROGRAMS.
+      ******************************************************************
+       01 USUARIO-MASTER-REC.
+          05 US-USUARIO       PIC X(10).
+          05 US-SENHA         PIC X(10).
+          05 US-NIVEL         PIC 9(02).
+            88 US-ADM             VALUE 01.
+            88 US-USER            VALUE 02.
+            88 US-SUPERVISOR      VALUE 03.
+          05 US-TENTATIVAS    PIC 9(02).
+          05 US-BLOQUEADO     PIC X(01).
+            88 US-CONTA-BLOQUEADA VALUE 'S'.
+          05 US-DATA-SENHA    PIC 9(08).
+          05 US-DATA-SENHA-R REDEFINES US-DATA-SENHA.
+            10 US-DATA-SENHA-ANO PIC 9(04).
+            10 US-DATA-SENHA-MES PIC 9(02).
+            10 US-DATA-SENHA-DIA PIC 9(02).
