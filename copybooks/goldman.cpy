@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: GOLDMAN.cpy
+      * Purpose:  RECORD LAYOUT FOR THE GOLDEN-FILE REGRESSION TEST
+      *           MANIFEST (GOLDEN-MANIFEST), UMA LINHA POR PAR DE
+      *           ARQUIVOS A COMPARAR: O ARQUIVO GOLDEN (SAIDA JA
+      *           CONFERIDA DE UMA EXECUCAO ANTERIOR CONHECIDA COMO BOA)
+      *           E O ARQUIVO ATUAL (SAIDA RECEM-GERADA PELA MESMA
+      *           ENTRADA DE EXEMPLO NESTA EXECUCAO).
+      ******************************************************************
+       01 GOLDEN-MANIFEST-REC.
+          05 GM-DESCRICAO      PIC X(30).
+          05 GM-GOLDEN         PIC X(20).
+          05 GM-ATUAL          PIC X(20).
