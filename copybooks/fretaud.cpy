@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: FRETAUD.cpy
+      * Purpose:  RECORD LAYOUT FOR THE FRETE-AUDIT LOG, APPENDED TO ON
+      *           EVERY FREIGHT CALCULATION SO IT CAN BE RECONCILED
+      *           AGAINST THE CARRIER'S INVOICE AT MONTH-END
+      ******************************************************************
+       01 FRETE-AUDIT-REC.
+          05 FA-DATA          PIC 9(08).
+          05 FA-HORA          PIC 9(08).
+          05 FA-PRODUTO       PIC X(30).
+          05 FA-UF            PIC X(02).
+          05 FA-VALOR         PIC 9(06)V99.
+          05 FA-FRETE         PIC 9(06)V99.
+          05 FA-TOTAL         PIC 9(06)V99.
