@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: NOTALDG.cpy
+      * Purpose:  RECORD LAYOUT FOR THE NOTAS LEDGER (NOTA-LEDGER), UMA
+      *           LINHA POR NOTA LANCADA EM CALC-MEDIA, USADA PELO
+      *           RELATORIO DE TRANSCRICAO PARA MONTAR O HISTORICO
+      *           MULTI-TERMO DE CADA ALUNO.
+      *
+      * NLG-NOTA-RECUP GUARDA A NOTA DO EXAME DE RECUPERACAO QUANDO O
+      * ALUNO CAIU EM RECUPERACAO PELA MEDIA DAS NOTAS 1 E 2 E JA TEM O
+      * EXAME LANCADO; FICA ZERO QUANDO NAO HOUVE RECUPERACAO OU O EXAME
+      * AINDA NAO FOI LANCADO. NESSES CASOS NLG-MEDIA/NLG-SITUACAO JA
+      * REFLETEM O RESULTADO FINAL DO ALUNO NO TERMO (RECALCULADOS COM O
+      * EXAME QUANDO NLG-NOTA-RECUP E MAIOR QUE ZERO).
+      ******************************************************************
+       01 NOTA-LEDGER-REC.
+          05 NLG-MATRICULA    PIC 9(06).
+          05 NLG-TERMO        PIC 9(02).
+          05 NLG-NOTA1        PIC 9(02).
+          05 NLG-NOTA2        PIC 9(02).
+          05 NLG-MEDIA        PIC 9(02)V99.
+          05 NLG-SITUACAO     PIC X(15).
+          05 NLG-DATA         PIC 9(08).
+          05 NLG-NOTA-RECUP   PIC 9(02).
