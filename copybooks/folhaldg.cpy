@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: FOLHALDG.cpy
+      * Purpose:  RECORD LAYOUT FOR THE PAYROLL HISTORY LEDGER
+      *           (FOLHA-LEDGER), UMA LINHA POR FUNCIONARIO A CADA
+      *           RODADA DE FOLHA-PAGTO, USADA PARA RECONSTITUIR O
+      *           HISTORICO DE SALARIOS DO ANO (YTD).
+      *           FL-MOEDA PRESERVA A MOEDA EM QUE O SALARIO DAQUELA
+      *           RODADA FOI PAGO (VER COPYBOOK MOEDA).
+      ******************************************************************
+       01 FOLHA-LEDGER-REC.
+          05 FL-MATRICULA     PIC 9(06).
+          05 FL-COMPETENCIA   PIC 9(06).
+          05 FL-SALARIO-BRUTO PIC 9(06)V99.
+          05 FL-INSS          PIC 9(06)V99.
+          05 FL-IRRF          PIC 9(06)V99.
+          05 FL-SALARIO-LIQ   PIC 9(06)V99.
+          05 FL-DATA          PIC 9(08).
+          05 FL-MOEDA         PIC X(03).
