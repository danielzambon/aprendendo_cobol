@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: MENU DO OPERADOR - PONTO DE ENTRADA UNICO PARA OS
+      *          PROGRAMAS INTERATIVOS DO SISTEMA (CADASTRO, VENDAS,
+      *          FRETE, FOLHA, ACESSO E UTILITARIOS), PARA QUE O
+      *          OPERADOR NAO PRECISE SABER O NOME DE CADA PROGRAMA
+      *          PARA EXECUTA-LO. AS CARGAS DE MESTRE E OS RELATORIOS
+      *          EM LOTE CONTINUAM SENDO EXECUTADOS PELO JOB-NOTURNO,
+      *          NAO POR AQUI.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - NOVA OPCAO 11 - APROVACAO DE TROCA DE NIVEL DE
+      *                 ACESSO (APROVA-NIVEL).
+      * 09/08/2026 DZ - NOVA OPCAO 12 - COMISSAO POR VENDEDOR
+      *                 (REL-COMISSAO).
+      * 09/08/2026 DZ - NOVA OPCAO 13 - REAJUSTE COLETIVO DE SALARIOS
+      *                 (FOLHA-DISSIDIO).
+      * 09/08/2026 DZ - NOVA OPCAO 14 - TESTE DE REGRESSAO POR GOLDEN
+      *                 FILES (REG-TESTE).
+      * 09/08/2026 DZ - NOVA OPCAO 15 - COMPARATIVO DE FRETE ENTRE
+      *                 TRANSPORTADORAS (REL-FRETE-COMPARA), QUE ERA
+      *                 INTERATIVO MAS AINDA NAO TINHA OPCAO NO MENU.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-OPERADOR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WRK-OPCAO      PIC 9(02) VALUE ZEROS.
+       77 WRK-CONTINUAR-SW PIC X(01) VALUE 'S'.
+           88 CONTINUAR-MENU VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 0100-EXIBIR-MENU UNTIL NOT CONTINUAR-MENU.
+
+             DISPLAY 'MENU-OPERADOR - ENCERRADO'.
+             STOP RUN.
+
+       0100-EXIBIR-MENU.
+             DISPLAY ' '.
+             DISPLAY '======================================='.
+             DISPLAY ' MENU DO OPERADOR'.
+             DISPLAY '======================================='.
+             DISPLAY ' 01 - CALCULO DE FRETE'.
+             DISPLAY ' 02 - REGISTRO DE VENDAS'.
+             DISPLAY ' 03 - RECONCILIACAO DE VENDAS'.
+             DISPLAY ' 04 - LANCAMENTO DE NOTAS (MEDIA)'.
+             DISPLAY ' 05 - FOLHA DE PAGAMENTO'.
+             DISPLAY ' 06 - CONTROLE DE ACESSO'.
+             DISPLAY ' 07 - CALCULO DE AREA DE DEPOSITO'.
+             DISPLAY ' 08 - TABUADA'.
+             DISPLAY ' 09 - TABUADA POR INTERVALO'.
+             DISPLAY ' 10 - LISTAGEM DE NOMES'.
+             DISPLAY ' 11 - APROVACAO DE TROCA DE NIVEL DE ACESSO'.
+             DISPLAY ' 12 - COMISSAO POR VENDEDOR'.
+             DISPLAY ' 13 - REAJUSTE COLETIVO DE SALARIOS (DISSIDIO)'.
+             DISPLAY ' 14 - TESTE DE REGRESSAO (GOLDEN FILES)'.
+             DISPLAY ' 15 - COMPARATIVO DE FRETE ENTRE TRANSPORTADORAS'.
+             DISPLAY ' 00 - SAIR'.
+             DISPLAY '======================================='.
+             DISPLAY 'OPCAO: '.
+             ACCEPT WRK-OPCAO.
+
+             EVALUATE WRK-OPCAO
+                   WHEN 01 CALL 'CALC-FRETE'
+                   WHEN 02 CALL 'REG-VENDAS'
+                   WHEN 03 CALL 'REC-VENDAS'
+                   WHEN 04 CALL 'CALC-MEDIA'
+                   WHEN 05 CALL 'FOLHA-PAGTO'
+                   WHEN 06 CALL 'CTRL-ACESSO'
+                   WHEN 07 CALL 'CALC-AREA-DEPOSITO'
+                   WHEN 08 CALL 'TABUADA'
+                   WHEN 09 CALL 'TABUADA-INTERVALO'
+                   WHEN 10 CALL 'LISTA-NOMES'
+                   WHEN 11 CALL 'APROVA-NIVEL'
+                   WHEN 12 CALL 'REL-COMISSAO'
+                   WHEN 13 CALL 'FOLHA-DISSIDIO'
+                   WHEN 14 CALL 'REG-TESTE'
+                   WHEN 15 CALL 'REL-FRETE-COMPARA'
+                   WHEN 00 MOVE 'N' TO WRK-CONTINUAR-SW
+                   WHEN OTHER
+                         DISPLAY 'OPCAO INVALIDA'
+             END-EVALUATE.
+
+       END PROGRAM MENU-OPERADOR.
