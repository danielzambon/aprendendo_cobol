@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: PAINEL CONSOLIDADO DE OPERACOES - RESUME EM UM UNICO
+      *          RELATORIO OS LEDGERS GRAVADOS PELOS PROGRAMAS DO DIA
+      *          (VENDAS, NOTAS, FRETE E FOLHA), PARA QUE O OPERADOR
+      *          NAO PRECISE CONFERIR CADA ARQUIVO EM SEPARADO.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * CADA LEDGER E OPCIONAL: SE O ARQUIVO AINDA NAO FOI GRAVADO NO
+      * DIA (NENHUM LANCAMENTO NAQUELE SUBSISTEMA), A SECAO CORRESPON-
+      * DENTE E IMPRESSA COM CONTADORES ZERADOS EM VEZ DE REJEITAR A
+      * EXECUCAO.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - CABECALHO E RODAPE PASSAM A USAR O COPYBOOK
+      *                 PADRAO RPTHDR, COM NUMERO DE PAGINA E DATA DE
+      *                 EMISSAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-DASHBOARD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDA-LEDGER ASSIGN TO 'VENDALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-VENDAS.
+
+           SELECT NOTA-LEDGER ASSIGN TO 'NOTALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-NOTAS.
+
+           SELECT FRETE-AUDIT ASSIGN TO 'FRETEAUD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-FRETE.
+
+           SELECT FOLHA-LEDGER ASSIGN TO 'FOLHALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-FOLHA.
+
+           SELECT REL-DASHBOARD-OUT ASSIGN TO 'RELDASH'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDA-LEDGER.
+       COPY vendaldg.
+
+       FD  NOTA-LEDGER.
+       COPY notaldg.
+
+       FD  FRETE-AUDIT.
+       COPY fretaud.
+
+       FD  FOLHA-LEDGER.
+       COPY folhaldg.
+
+       FD  REL-DASHBOARD-OUT.
+       01  REL-DASHBOARD-LINHA  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-VENDAS     PIC X(02) VALUE '00'.
+       77 WRK-FS-NOTAS      PIC X(02) VALUE '00'.
+       77 WRK-FS-FRETE      PIC X(02) VALUE '00'.
+       77 WRK-FS-FOLHA      PIC X(02) VALUE '00'.
+       77 WRK-FS-RELATORIO  PIC X(02) VALUE '00'.
+
+       77 WRK-EOF-VENDAS-SW PIC X(01) VALUE 'N'.
+         88 FIM-VENDAS            VALUE 'S'.
+       77 WRK-EOF-NOTAS-SW  PIC X(01) VALUE 'N'.
+         88 FIM-NOTAS             VALUE 'S'.
+       77 WRK-EOF-FRETE-SW  PIC X(01) VALUE 'N'.
+         88 FIM-FRETE             VALUE 'S'.
+       77 WRK-EOF-FOLHA-SW  PIC X(01) VALUE 'N'.
+         88 FIM-FOLHA             VALUE 'S'.
+
+       77 WRK-QT-VENDAS       PIC 9(05)    VALUE ZEROS.
+       77 WRK-TOTAL-VENDAS    PIC 9(10)V99 VALUE ZEROS.
+
+       77 WRK-QT-NOTAS        PIC 9(05)    VALUE ZEROS.
+       77 WRK-QT-APROVADOS    PIC 9(05)    VALUE ZEROS.
+       77 WRK-QT-RECUPERACAO  PIC 9(05)    VALUE ZEROS.
+       77 WRK-QT-REPROVADOS   PIC 9(05)    VALUE ZEROS.
+
+       77 WRK-QT-FRETES       PIC 9(05)    VALUE ZEROS.
+       77 WRK-TOTAL-FRETE     PIC 9(08)V99 VALUE ZEROS.
+
+       77 WRK-QT-FOLHA        PIC 9(05)    VALUE ZEROS.
+       77 WRK-TOTAL-LIQUIDO   PIC 9(10)V99 VALUE ZEROS.
+
+       01  WRK-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+
+       01  LINHA-SECAO.
+           05 LSC-TITULO      PIC X(30).
+           05 FILLER          PIC X(50) VALUE SPACES.
+
+       01  LINHA-CONTADOR.
+           05 LC-ROTULO       PIC X(30).
+           05 LC-VALOR        PIC ZZZ.ZZ9.
+           05 FILLER          PIC X(46) VALUE SPACES.
+
+       01  LINHA-VALOR.
+           05 LV-ROTULO       PIC X(30).
+           05 LV-VALOR        PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER          PIC X(37) VALUE SPACES.
+
+       COPY fstatus.
+       COPY rpthdr.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+
+             PERFORM 2010-LER-VENDA.
+             PERFORM 2000-PROCESSAR-VENDAS UNTIL FIM-VENDAS.
+
+             PERFORM 2110-LER-NOTA.
+             PERFORM 2100-PROCESSAR-NOTAS UNTIL FIM-NOTAS.
+
+             PERFORM 2210-LER-FRETE.
+             PERFORM 2200-PROCESSAR-FRETE UNTIL FIM-FRETE.
+
+             PERFORM 2310-LER-FOLHA.
+             PERFORM 2300-PROCESSAR-FOLHA UNTIL FIM-FOLHA.
+
+             PERFORM 3000-IMPRIMIR-DASHBOARD.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT VENDA-LEDGER.
+             MOVE WRK-FS-VENDAS TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-VENDAS-SW
+             END-IF.
+
+             OPEN INPUT NOTA-LEDGER.
+             MOVE WRK-FS-NOTAS TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-NOTAS-SW
+             END-IF.
+
+             OPEN INPUT FRETE-AUDIT.
+             MOVE WRK-FS-FRETE TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-FRETE-SW
+             END-IF.
+
+             OPEN INPUT FOLHA-LEDGER.
+             MOVE WRK-FS-FOLHA TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-FOLHA-SW
+             END-IF.
+
+             OPEN OUTPUT REL-DASHBOARD-OUT.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+       2010-LER-VENDA.
+             IF NOT FIM-VENDAS
+                   READ VENDA-LEDGER
+                         AT END MOVE 'S' TO WRK-EOF-VENDAS-SW
+                   END-READ
+             END-IF.
+
+       2000-PROCESSAR-VENDAS.
+             ADD 1        TO WRK-QT-VENDAS.
+             ADD VL-VALOR TO WRK-TOTAL-VENDAS.
+             PERFORM 2010-LER-VENDA.
+
+       2110-LER-NOTA.
+             IF NOT FIM-NOTAS
+                   READ NOTA-LEDGER
+                         AT END MOVE 'S' TO WRK-EOF-NOTAS-SW
+                   END-READ
+             END-IF.
+
+       2100-PROCESSAR-NOTAS.
+             ADD 1 TO WRK-QT-NOTAS.
+             EVALUATE NLG-SITUACAO
+                   WHEN 'APROVADO'
+                   WHEN 'APROVADO BONUS'
+                         ADD 1 TO WRK-QT-APROVADOS
+                   WHEN 'RECUPERACAO'
+                         ADD 1 TO WRK-QT-RECUPERACAO
+                   WHEN OTHER
+                         ADD 1 TO WRK-QT-REPROVADOS
+             END-EVALUATE.
+             PERFORM 2110-LER-NOTA.
+
+       2210-LER-FRETE.
+             IF NOT FIM-FRETE
+                   READ FRETE-AUDIT
+                         AT END MOVE 'S' TO WRK-EOF-FRETE-SW
+                   END-READ
+             END-IF.
+
+       2200-PROCESSAR-FRETE.
+             ADD 1        TO WRK-QT-FRETES.
+             ADD FA-FRETE TO WRK-TOTAL-FRETE.
+             PERFORM 2210-LER-FRETE.
+
+       2310-LER-FOLHA.
+             IF NOT FIM-FOLHA
+                   READ FOLHA-LEDGER
+                         AT END MOVE 'S' TO WRK-EOF-FOLHA-SW
+                   END-READ
+             END-IF.
+
+       2300-PROCESSAR-FOLHA.
+             ADD 1              TO WRK-QT-FOLHA.
+             ADD FL-SALARIO-LIQ TO WRK-TOTAL-LIQUIDO.
+             PERFORM 2310-LER-FOLHA.
+
+       3000-IMPRIMIR-DASHBOARD.
+             MOVE 'PAINEL CONSOLIDADO DE OPERACOES' TO RPTH-TITULO.
+             MOVE 1 TO RPTH-PAGINA.
+             WRITE REL-DASHBOARD-LINHA FROM RPT-CABECALHO-PADRAO.
+             MOVE WRK-DATA-HOJE TO RPTH-DATA.
+             WRITE REL-DASHBOARD-LINHA FROM RPT-CABECALHO-DATA.
+             WRITE REL-DASHBOARD-LINHA FROM SPACES.
+
+             MOVE 'VENDAS' TO LSC-TITULO.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-SECAO.
+             MOVE 'LANCAMENTOS.............' TO LC-ROTULO.
+             MOVE WRK-QT-VENDAS TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'TOTAL VENDIDO...........' TO LV-ROTULO.
+             MOVE WRK-TOTAL-VENDAS TO LV-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM SPACES.
+
+             MOVE 'NOTAS' TO LSC-TITULO.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-SECAO.
+             MOVE 'LANCAMENTOS.............' TO LC-ROTULO.
+             MOVE WRK-QT-NOTAS TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'APROVADOS...............' TO LC-ROTULO.
+             MOVE WRK-QT-APROVADOS TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'RECUPERACAO.............' TO LC-ROTULO.
+             MOVE WRK-QT-RECUPERACAO TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'REPROVADOS..............' TO LC-ROTULO.
+             MOVE WRK-QT-REPROVADOS TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             WRITE REL-DASHBOARD-LINHA FROM SPACES.
+
+             MOVE 'FRETE' TO LSC-TITULO.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-SECAO.
+             MOVE 'CALCULOS AUDITADOS......' TO LC-ROTULO.
+             MOVE WRK-QT-FRETES TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'TOTAL DE FRETE..........' TO LV-ROTULO.
+             MOVE WRK-TOTAL-FRETE TO LV-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM SPACES.
+
+             MOVE 'FOLHA DE PAGAMENTO' TO LSC-TITULO.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-SECAO.
+             MOVE 'FUNCIONARIOS PAGOS......' TO LC-ROTULO.
+             MOVE WRK-QT-FOLHA TO LC-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-CONTADOR.
+             MOVE 'TOTAL LIQUIDO...........' TO LV-ROTULO.
+             MOVE WRK-TOTAL-LIQUIDO TO LV-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM LINHA-VALOR.
+             WRITE REL-DASHBOARD-LINHA FROM SPACES.
+             WRITE REL-DASHBOARD-LINHA FROM RPT-RODAPE-PADRAO.
+
+       9000-ENCERRAR.
+             CLOSE VENDA-LEDGER.
+             CLOSE NOTA-LEDGER.
+             CLOSE FRETE-AUDIT.
+             CLOSE FOLHA-LEDGER.
+             CLOSE REL-DASHBOARD-OUT.
+             DISPLAY 'PAINEL CONSOLIDADO DE OPERACOES CONCLUIDO'.
+             DISPLAY 'VENDAS..................: ' WRK-QT-VENDAS.
+             DISPLAY 'NOTAS...................: ' WRK-QT-NOTAS.
+             DISPLAY 'CALCULOS DE FRETE.......: ' WRK-QT-FRETES.
+             DISPLAY 'FOLHAS DE PAGAMENTO.....: ' WRK-QT-FOLHA.
+
+       END PROGRAM REL-DASHBOARD.
