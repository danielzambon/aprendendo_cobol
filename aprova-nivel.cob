@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: APROVACAO DAS SOLICITACOES DE TROCA DE NIVEL DE ACESSO
+      *          GRAVADAS PELO CARGA-USUARIO. SO ADMINISTRADOR OU
+      *          SUPERVISOR PODE APROVAR, E CADA DECISAO FICA REGISTRADA
+      *          NO NIVEL-AUDIT PARA TRILHA DE AUDITORIA.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * TODA SOLICITACAO PENDENTE E APRESENTADA AO APROVADOR NESTA
+      * EXECUCAO; NAO HA OPCAO DE DEIXAR PARA DEPOIS. AS DECIDIDAS COMO
+      * APROVADAS JA ATUALIZAM O USUARIO-MASTER NA HORA. AO FINAL, A
+      * FILA SOLICITACAO-NIVEL FICA VAZIA PARA A PROXIMA CARGA.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - NIVELSOL AUSENTE PASSA A SER TRATADO EXPLICITA-
+      *                 MENTE (EM VEZ DE UM READ SEM GUARDA QUE NUNCA
+      *                 SATISFAZIA AT END), EVITANDO QUE O PROGRAMA
+      *                 ENTRE EM LACO INFINITO QUANDO O ARQUIVO NAO
+      *                 EXISTE.
+      * 09/08/2026 DZ - WRK-EOF-SW, WRK-QT-APROVADAS E WRK-QT-REJEITADAS
+      *                 PASSAM A SER REINICIALIZADOS NO 1000-ABRIR: COMO
+      *                 O PROGRAMA PASSOU A SER CHAMADO REPETIDAMENTE
+      *                 PELO MENU-OPERADOR, UMA SEGUNDA CHAMADA HERDAVA
+      *                 O 'S' DEIXADO EM WRK-EOF-SW PELA EXECUCAO
+      *                 ANTERIOR E NAO DECIDIA NENHUMA SOLICITACAO NOVA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APROVA-NIVEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-MASTER ASSIGN TO 'USUAMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS US-USUARIO
+                  FILE STATUS IS WRK-FS-USUARIO.
+
+           SELECT SOLICITACAO-NIVEL ASSIGN TO 'NIVELSOL'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-SOLICIT.
+
+           SELECT NIVEL-AUDIT ASSIGN TO 'NIVELAUD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIO-MASTER.
+       COPY usuario.
+
+       FD  SOLICITACAO-NIVEL.
+       COPY nivelsol.
+
+       FD  NIVEL-AUDIT.
+       COPY nivelaud.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-USUARIO PIC X(02) VALUE '00'.
+       77 WRK-FS-SOLICIT PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT   PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+         88 FIM-SOLICITACOES   VALUE 'S'.
+       77 WRK-SOLICIT-AUSENTE-SW PIC X(01) VALUE 'N'.
+         88 SOLICIT-AUSENTE        VALUE 'S'.
+
+       77 WRK-APROVADOR      PIC X(10) VALUE SPACES.
+       77 WRK-SENHA-APROVADOR PIC X(10) VALUE SPACES.
+       77 WRK-APROVADOR-SW   PIC X(01) VALUE 'N'.
+         88 APROVADOR-ENCONTRADO  VALUE 'S'.
+       77 WRK-AUTORIZADO-SW  PIC X(01) VALUE 'N'.
+         88 APROVADOR-AUTORIZADO VALUE 'S'.
+
+       77 WRK-DECISAO-SW     PIC X(01) VALUE 'N'.
+         88 DECISAO-APROVA       VALUE 'S'.
+       77 WRK-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       77 WRK-QT-APROVADAS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADAS  PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 0100-IDENTIFICAR-APROVADOR.
+
+             IF APROVADOR-AUTORIZADO
+                   PERFORM 1000-ABRIR
+                   PERFORM 1100-LER-SOLICITACAO
+                   PERFORM 2000-DECIDIR-SOLICITACAO
+                         UNTIL FIM-SOLICITACOES
+                   PERFORM 9000-ENCERRAR
+             ELSE
+                   DISPLAY 'APROVADOR NAO AUTORIZADO A DECIDIR '
+                           'TROCAS DE NIVEL'
+             END-IF.
+
+             GOBACK.
+
+       0100-IDENTIFICAR-APROVADOR.
+             DISPLAY 'USUARIO APROVADOR: '
+             ACCEPT WRK-APROVADOR.
+
+             DISPLAY 'SENHA: '
+             ACCEPT WRK-SENHA-APROVADOR.
+
+             OPEN INPUT USUARIO-MASTER.
+             MOVE 'N' TO WRK-APROVADOR-SW.
+             MOVE WRK-APROVADOR TO US-USUARIO.
+             READ USUARIO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-APROVADOR-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-APROVADOR-SW
+             END-READ.
+             CLOSE USUARIO-MASTER.
+
+             MOVE 'N' TO WRK-AUTORIZADO-SW.
+             IF APROVADOR-ENCONTRADO
+                   AND WRK-SENHA-APROVADOR = US-SENHA
+                   AND NOT US-CONTA-BLOQUEADA
+                   AND (US-ADM OR US-SUPERVISOR)
+                   MOVE 'S' TO WRK-AUTORIZADO-SW
+             END-IF.
+
+       1000-ABRIR.
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE ZEROS TO WRK-QT-APROVADAS.
+             MOVE ZEROS TO WRK-QT-REJEITADAS.
+
+             OPEN I-O USUARIO-MASTER.
+
+             OPEN INPUT SOLICITACAO-NIVEL.
+             MOVE WRK-FS-SOLICIT TO WRK-FS-ULTIMO.
+             MOVE 'N' TO WRK-SOLICIT-AUSENTE-SW.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-SOLICIT-AUSENTE-SW
+             END-IF.
+
+             OPEN EXTEND NIVEL-AUDIT.
+             MOVE WRK-FS-AUDIT TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE NIVEL-AUDIT
+                   OPEN OUTPUT NIVEL-AUDIT
+             END-IF.
+
+       1100-LER-SOLICITACAO.
+             IF SOLICIT-AUSENTE
+                   MOVE 'S' TO WRK-EOF-SW
+             ELSE
+                   READ SOLICITACAO-NIVEL
+                         AT END MOVE 'S' TO WRK-EOF-SW
+                   END-READ
+             END-IF.
+
+       2000-DECIDIR-SOLICITACAO.
+             DISPLAY ' '.
+             DISPLAY 'USUARIO..........: ' SOL-USUARIO.
+             DISPLAY 'NIVEL ATUAL......: ' SOL-NIVEL-ATUAL.
+             DISPLAY 'NIVEL SOLICITADO.: ' SOL-NIVEL-SOLICITADO.
+             DISPLAY 'APROVAR ESTA TROCA DE NIVEL (S/N)? '
+             ACCEPT WRK-DECISAO-SW.
+
+             IF DECISAO-APROVA
+                   PERFORM 2100-APLICAR-APROVACAO
+             ELSE
+                   ADD 1 TO WRK-QT-REJEITADAS
+             END-IF.
+
+             PERFORM 2200-GRAVAR-AUDITORIA.
+             PERFORM 1100-LER-SOLICITACAO.
+
+       2100-APLICAR-APROVACAO.
+             MOVE SOL-USUARIO TO US-USUARIO.
+             READ USUARIO-MASTER
+                   INVALID KEY
+                         DISPLAY 'USUARIO NAO ENCONTRADO, SOLICITACAO '
+                                 'IGNORADA: ' SOL-USUARIO
+                   NOT INVALID KEY
+                         MOVE SOL-NIVEL-SOLICITADO TO US-NIVEL
+                         REWRITE USUARIO-MASTER-REC
+                         ADD 1 TO WRK-QT-APROVADAS
+             END-READ.
+
+       2200-GRAVAR-AUDITORIA.
+             MOVE SOL-USUARIO          TO NA-USUARIO.
+             MOVE SOL-NIVEL-ATUAL      TO NA-NIVEL-ATUAL.
+             MOVE SOL-NIVEL-SOLICITADO TO NA-NIVEL-SOLICITADO.
+             IF DECISAO-APROVA
+                   MOVE 'A' TO NA-STATUS
+             ELSE
+                   MOVE 'R' TO NA-STATUS
+             END-IF.
+             MOVE WRK-APROVADOR TO NA-APROVADOR.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+             MOVE WRK-DATA-HOJE TO NA-DATA-DECISAO.
+             WRITE NIVEL-AUDIT-REC.
+
+       9000-ENCERRAR.
+             CLOSE USUARIO-MASTER.
+             CLOSE SOLICITACAO-NIVEL.
+             CLOSE NIVEL-AUDIT.
+
+      * A FILA E DRENADA POR COMPLETO A CADA EXECUCAO (TODAS AS
+      * SOLICITACOES SAO DECIDIDAS ACIMA), ENTAO E REABERTA EM MODO
+      * OUTPUT PARA FICAR VAZIA ATE A PROXIMA CARGA GRAVAR NOVOS
+      * PEDIDOS.
+             OPEN OUTPUT SOLICITACAO-NIVEL.
+             CLOSE SOLICITACAO-NIVEL.
+
+             DISPLAY 'APROVACAO DE NIVEL CONCLUIDA'.
+             DISPLAY 'TROCAS APROVADAS........: ' WRK-QT-APROVADAS.
+             DISPLAY 'TROCAS REJEITADAS........: ' WRK-QT-REJEITADAS.
+
+       END PROGRAM APROVA-NIVEL.
