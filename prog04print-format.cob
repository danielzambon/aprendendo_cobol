@@ -1,34 +1,317 @@
       ******************************************************************
       * Author: DANIEL ZAMBON
       * Date:06/06/2023
-      * Purpose: RECEBER NAME E SALARIO
+      * Purpose: FOLHA DE PAGAMENTO - REGISTRO DE FUNCIONARIOS
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 30/07/2023 DZ - PROGRAMA DEIXA DE PEDIR NOME/SALARIO DE UM UNICO
+      *                 FUNCIONARIO NO CONSOLE E PASSA A LER O ARQUIVO
+      *                 FOLHENT (COPYBOOK FOLHAFUN), IMPRIMINDO UM
+      *                 REGISTRO COMPLETO DA FOLHA COM TOTAIS AO FINAL.
+      * 31/07/2023 DZ - CALCULO DE INSS E IRRF POR FAIXA SOBRE O SALARIO
+      *                 BRUTO, COM O SALARIO LIQUIDO IMPRESSO NO
+      *                 REGISTRO E TOTALIZADO AO FINAL. AS FAIXAS SAO
+      *                 UMA APROXIMACAO SIMPLIFICADA (ALIQUOTA UNICA
+      *                 SOBRE O VALOR TOTAL DA FAIXA EM QUE O SALARIO
+      *                 SE ENCAIXA, SEM A DEDUCAO PROGRESSIVA POR
+      *                 PARCELA USADA NA TABELA OFICIAL).
+      * 01/08/2023 DZ - CADA FUNCIONARIO PROCESSADO PASSA A GRAVAR UMA
+      *                 LINHA NO FOLHA-LEDGER (COPYBOOK FOLHALDG), COM
+      *                 A COMPETENCIA DA RODADA, PARA MANTER O HISTORICO
+      *                 DE SALARIOS DO ANO (YTD) POR FUNCIONARIO.
+      * 02/08/2023 DZ - ENTRADAS COM SALARIO NAO NUMERICO OU NAO
+      *                 POSITIVO PASSAM A SER REJEITADAS E GRAVADAS EM
+      *                 FOLHA-REJ, EM VEZ DE ENTRAR NA FOLHA OU DERRUBAR
+      *                 O PROGRAMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - SUPORTE A MULTIPLAS MOEDAS: O SIMBOLO DA MOEDA
+      *                 DO FUNCIONARIO (COPYBOOK MOEDA) PASSA A SER
+      *                 IMPRESSO JUNTO COM O SALARIO/INSS/IRRF/LIQUIDO,
+      *                 NO LUGAR DO CIFRAO FIXO. ENTRADAS COM CODIGO DE
+      *                 MOEDA NAO CADASTRADO SAO REJEITADAS. OS TOTAIS
+      *                 GERAIS PASSAM A SER APRESENTADOS COMO SOMA
+      *                 NOMINAL, JA QUE FUNCIONARIOS PODEM ESTAR EM
+      *                 MOEDAS DIFERENTES.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FOLHA-PAGTO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS-ENTRADA ASSIGN TO 'FOLHENT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT FOLHA-LEDGER ASSIGN TO 'FOLHALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT FOLHA-REJ ASSIGN TO 'FOLHAREJ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-REJ.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FUNCIONARIOS-ENTRADA.
+       COPY folhafun.
+
+       FD  FOLHA-LEDGER.
+       COPY folhaldg.
+
+       FD  FOLHA-REJ.
+       01  FOLHA-REJ-REC.
+           05 FR-MATRICULA      PIC X(06).
+           05 FR-NOME           PIC X(30).
+           05 FR-SALARIO        PIC X(08).
+           05 FR-MOTIVO         PIC X(30).
+
        WORKING-STORAGE SECTION.
 
-       77 WRK-NOME PIC X(30) VALUE SPACES.
-       77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FS-ENTRADA   PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW       PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA        VALUE 'S'.
+       77 WRK-SALARIO-ED   PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QT-FUNC      PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA  PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ED     PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       COPY moeda.
+       77 WRK-IX-MOEDA        PIC 9(02) VALUE ZEROS.
+       77 WRK-MOEDA-VALIDA-SW PIC X(01) VALUE 'N'.
+         88 MOEDA-VALIDA          VALUE 'S'.
+       77 WRK-SIMBOLO-MOEDA   PIC X(04) VALUE SPACES.
+
+       77 WRK-FAIXA1-INSS  PIC 9(06)V99 VALUE 1320,00.
+       77 WRK-FAIXA2-INSS  PIC 9(06)V99 VALUE 2571,00.
+       77 WRK-FAIXA3-INSS  PIC 9(06)V99 VALUE 3856,00.
+       77 WRK-PERC1-INSS   PIC 9(02)V99 VALUE 7,50.
+       77 WRK-PERC2-INSS   PIC 9(02)V99 VALUE 9,00.
+       77 WRK-PERC3-INSS   PIC 9(02)V99 VALUE 12,00.
+       77 WRK-PERC4-INSS   PIC 9(02)V99 VALUE 14,00.
+
+       77 WRK-FAIXA1-IRRF  PIC 9(06)V99 VALUE 2112,00.
+       77 WRK-FAIXA2-IRRF  PIC 9(06)V99 VALUE 2826,65.
+       77 WRK-FAIXA3-IRRF  PIC 9(06)V99 VALUE 3751,05.
+       77 WRK-FAIXA4-IRRF  PIC 9(06)V99 VALUE 4664,68.
+       77 WRK-PERC1-IRRF   PIC 9(02)V99 VALUE 7,50.
+       77 WRK-PERC2-IRRF   PIC 9(02)V99 VALUE 15,00.
+       77 WRK-PERC3-IRRF   PIC 9(02)V99 VALUE 22,50.
+       77 WRK-PERC4-IRRF   PIC 9(02)V99 VALUE 27,50.
+
+       77 WRK-INSS         PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-BASE-IRRF    PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF         PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SALARIO-LIQ  PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-INSS-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQ-ED       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-INSS   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-IRRF   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-LIQ    PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-INSS-ED PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-IRRF-ED PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-LIQ-ED  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       01 WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE.
+          05 WRK-HOJE-ANO-MES PIC 9(06).
+          05 WRK-HOJE-DIA     PIC 9(02).
+
+       77 WRK-FS-REJ        PIC X(02) VALUE '00'.
+       77 WRK-ENTRADA-SW    PIC X(01) VALUE 'S'.
+         88 ENTRADA-VALIDA      VALUE 'S'.
+       77 WRK-MOTIVO-REJ    PIC X(30) VALUE SPACES.
+       77 WRK-QT-REJEITADAS PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             ACCEPT WRK-NOME FROM CONSOLE.
-             ACCEPT WRK-SALARIO FROM CONSOLE.
 
-             MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 0200-PROCESSAR UNTIL FIM-ENTRADA.
+             PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT FUNCIONARIOS-ENTRADA.
+
+             OPEN EXTEND FOLHA-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE FOLHA-LEDGER
+                   OPEN OUTPUT FOLHA-LEDGER
+             END-IF.
+
+             OPEN EXTEND FOLHA-REJ.
+             MOVE WRK-FS-REJ TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE FOLHA-REJ
+                   OPEN OUTPUT FOLHA-REJ
+             END-IF.
+
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+             DISPLAY '================================================'.
+             DISPLAY '           FOLHA DE PAGAMENTO - REGISTRO'.
+             DISPLAY '================================================'.
+             PERFORM 0100-LER-ENTRADA.
+
+       0100-LER-ENTRADA.
+             READ FUNCIONARIOS-ENTRADA
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       0200-PROCESSAR.
+             PERFORM 0230-VALIDAR-ENTRADA.
+
+             IF ENTRADA-VALIDA
+                   PERFORM 0210-CALCULAR-DESCONTOS
+
+                   MOVE FP-SALARIO      TO WRK-SALARIO-ED
+                   MOVE WRK-INSS        TO WRK-INSS-ED
+                   MOVE WRK-IRRF        TO WRK-IRRF-ED
+                   MOVE WRK-SALARIO-LIQ TO WRK-LIQ-ED
+
+                   DISPLAY FP-MATRICULA ' ' FP-NOME ' '
+                           WRK-SIMBOLO-MOEDA WRK-SALARIO-ED
+                           ' INSS ' WRK-SIMBOLO-MOEDA WRK-INSS-ED
+                           ' IRRF ' WRK-SIMBOLO-MOEDA WRK-IRRF-ED
+                           ' LIQUIDO ' WRK-SIMBOLO-MOEDA WRK-LIQ-ED
+
+                   ADD FP-SALARIO      TO WRK-TOTAL-FOLHA
+                   ADD WRK-INSS        TO WRK-TOTAL-INSS
+                   ADD WRK-IRRF        TO WRK-TOTAL-IRRF
+                   ADD WRK-SALARIO-LIQ TO WRK-TOTAL-LIQ
+                   ADD 1 TO WRK-QT-FUNC
+
+                   PERFORM 0220-GRAVAR-LEDGER
+             ELSE
+                   ADD 1 TO WRK-QT-REJEITADAS
+                   PERFORM 0240-GRAVAR-REJEITO
+             END-IF.
+
+             PERFORM 0100-LER-ENTRADA.
+
+       0230-VALIDAR-ENTRADA.
+             MOVE 'S' TO WRK-ENTRADA-SW.
+             MOVE SPACES TO WRK-MOTIVO-REJ.
+             IF FP-SALARIO IS NOT NUMERIC
+                   MOVE 'N' TO WRK-ENTRADA-SW
+                   MOVE 'SALARIO NAO NUMERICO' TO WRK-MOTIVO-REJ
+             ELSE
+                   IF FP-SALARIO <= ZEROS
+                         MOVE 'N' TO WRK-ENTRADA-SW
+                         MOVE 'SALARIO NAO POSITIVO' TO WRK-MOTIVO-REJ
+                   END-IF
+             END-IF.
+
+             IF ENTRADA-VALIDA
+                   PERFORM 0250-LOCALIZAR-MOEDA
+                   IF NOT MOEDA-VALIDA
+                         MOVE 'N' TO WRK-ENTRADA-SW
+                         MOVE 'MOEDA NAO CADASTRADA' TO WRK-MOTIVO-REJ
+                   END-IF
+             END-IF.
+
+       0250-LOCALIZAR-MOEDA.
+             MOVE 'N' TO WRK-MOEDA-VALIDA-SW.
+             MOVE SPACES TO WRK-SIMBOLO-MOEDA.
+             MOVE 1 TO WRK-IX-MOEDA.
+             PERFORM 0260-COMPARAR-MOEDA
+                   UNTIL WRK-IX-MOEDA > 3 OR MOEDA-VALIDA.
+
+       0260-COMPARAR-MOEDA.
+             IF FP-MOEDA = TM-CODIGO(WRK-IX-MOEDA)
+                   MOVE TM-SIMBOLO(WRK-IX-MOEDA) TO WRK-SIMBOLO-MOEDA
+                   MOVE 'S' TO WRK-MOEDA-VALIDA-SW
+             END-IF.
+             ADD 1 TO WRK-IX-MOEDA.
+
+       0240-GRAVAR-REJEITO.
+             MOVE FP-MATRICULA TO FR-MATRICULA.
+             MOVE FP-NOME      TO FR-NOME.
+             MOVE FP-SALARIO   TO FR-SALARIO.
+             MOVE WRK-MOTIVO-REJ TO FR-MOTIVO.
+             WRITE FOLHA-REJ-REC.
+
+       0220-GRAVAR-LEDGER.
+             MOVE FP-MATRICULA    TO FL-MATRICULA.
+             MOVE WRK-HOJE-ANO-MES TO FL-COMPETENCIA.
+             MOVE FP-SALARIO      TO FL-SALARIO-BRUTO.
+             MOVE WRK-INSS        TO FL-INSS.
+             MOVE WRK-IRRF        TO FL-IRRF.
+             MOVE WRK-SALARIO-LIQ TO FL-SALARIO-LIQ.
+             MOVE WRK-DATA-HOJE   TO FL-DATA.
+             MOVE FP-MOEDA        TO FL-MOEDA.
+             WRITE FOLHA-LEDGER-REC.
+
+       0210-CALCULAR-DESCONTOS.
+             EVALUATE TRUE
+                   WHEN FP-SALARIO <= WRK-FAIXA1-INSS
+                         COMPUTE WRK-INSS ROUNDED =
+                               FP-SALARIO * WRK-PERC1-INSS / 100
+                   WHEN FP-SALARIO <= WRK-FAIXA2-INSS
+                         COMPUTE WRK-INSS ROUNDED =
+                               FP-SALARIO * WRK-PERC2-INSS / 100
+                   WHEN FP-SALARIO <= WRK-FAIXA3-INSS
+                         COMPUTE WRK-INSS ROUNDED =
+                               FP-SALARIO * WRK-PERC3-INSS / 100
+                   WHEN OTHER
+                         COMPUTE WRK-INSS ROUNDED =
+                               FP-SALARIO * WRK-PERC4-INSS / 100
+             END-EVALUATE.
+
+             COMPUTE WRK-BASE-IRRF = FP-SALARIO - WRK-INSS.
+
+             EVALUATE TRUE
+                   WHEN WRK-BASE-IRRF <= WRK-FAIXA1-IRRF
+                         MOVE ZEROS TO WRK-IRRF
+                   WHEN WRK-BASE-IRRF <= WRK-FAIXA2-IRRF
+                         COMPUTE WRK-IRRF ROUNDED =
+                               WRK-BASE-IRRF * WRK-PERC1-IRRF / 100
+                   WHEN WRK-BASE-IRRF <= WRK-FAIXA3-IRRF
+                         COMPUTE WRK-IRRF ROUNDED =
+                               WRK-BASE-IRRF * WRK-PERC2-IRRF / 100
+                   WHEN WRK-BASE-IRRF <= WRK-FAIXA4-IRRF
+                         COMPUTE WRK-IRRF ROUNDED =
+                               WRK-BASE-IRRF * WRK-PERC3-IRRF / 100
+                   WHEN OTHER
+                         COMPUTE WRK-IRRF ROUNDED =
+                               WRK-BASE-IRRF * WRK-PERC4-IRRF / 100
+             END-EVALUATE.
+
+             COMPUTE WRK-SALARIO-LIQ =
+                   FP-SALARIO - WRK-INSS - WRK-IRRF.
+
+       0300-FINAL.
+             MOVE WRK-TOTAL-FOLHA TO WRK-TOTAL-ED.
+             MOVE WRK-TOTAL-INSS  TO WRK-TOTAL-INSS-ED.
+             MOVE WRK-TOTAL-IRRF  TO WRK-TOTAL-IRRF-ED.
+             MOVE WRK-TOTAL-LIQ   TO WRK-TOTAL-LIQ-ED.
+             DISPLAY '================================================'.
+             DISPLAY 'FUNCIONARIOS NA FOLHA...: ' WRK-QT-FUNC.
+             DISPLAY 'TOTAL BRUTO DA FOLHA....: ' WRK-TOTAL-ED
+                     ' (SOMA NOMINAL - MOEDAS MISTAS)'.
+             DISPLAY 'TOTAL INSS..............: ' WRK-TOTAL-INSS-ED.
+             DISPLAY 'TOTAL IRRF..............: ' WRK-TOTAL-IRRF-ED.
+             DISPLAY 'TOTAL LIQUIDO...........: ' WRK-TOTAL-LIQ-ED
+                     ' (SOMA NOMINAL - MOEDAS MISTAS)'.
+             DISPLAY 'ENTRADAS REJEITADAS.....: ' WRK-QT-REJEITADAS.
 
-      ******************* PRINT DADOS ************************
-             DISPLAY 'NOME: ' WRK-NOME.
-             DISPLAY 'SALARIO: ' WRK-SALARIO.
-             DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
+       9000-ENCERRAR.
+             CLOSE FUNCIONARIOS-ENTRADA.
+             CLOSE FOLHA-LEDGER.
+             CLOSE FOLHA-REJ.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM FOLHA-PAGTO.
