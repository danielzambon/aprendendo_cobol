@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:23/07/2023
+      * Purpose: RELATORIO DE TRANSCRICAO (HISTORICO MULTI-TERMO)
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * A QUEBRA DE CONTROLE POR ALUNO (MEDIA GERAL) PRECISA LER O
+      * NOTA-LEDGER EM SEQUENCIA DE MATRICULA. COMO O LEDGER E GRAVADO
+      * UM REGISTRO POR VEZ PELO CALC-MEDIA E EM LOTE (ORDEM ARBITRARIA
+      * DO NOTASTRA) PELO LOTE-NOTAS, ELE NAO VEM NECESSARIAMENTE NESSA
+      * ORDEM; POR ISSO O PROGRAMA ORDENA O LEDGER POR MATRICULA+TERMO
+      * ANTES DE PROCESSAR. UM ALUNO PODE TER VARIOS TERMOS LANCADOS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - O NOTA-LEDGER PASSA A SER ORDENADO POR
+      *                 MATRICULA+TERMO (SORT PARA O ARQUIVO DE TRABALHO
+      *                 NOTAORD) ANTES DA QUEBRA DE CONTROLE, EM VEZ DE
+      *                 SO DOCUMENTAR NO CABECALHO QUE O ARQUIVO
+      *                 PRECISAVA VIR ORDENADO: NEM O CALC-MEDIA (UM
+      *                 REGISTRO POR VEZ) NEM O LOTE-NOTAS (ORDEM DO
+      *                 NOTASTRA) GARANTIAM ISSO, ENTAO UM ALUNO COM
+      *                 TERMOS INTERCALADOS COM OS DE OUTROS ALUNOS
+      *                 SAIA COM BLOCOS "MEDIA GERAL DO ALUNO" DUPLICADOS
+      *                 E INCOMPLETOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-TRANSCRICAO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTA-LEDGER ASSIGN TO 'NOTALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT NOTA-LEDGER-ORD ASSIGN TO 'NOTAORD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER-ORD.
+
+           SELECT SORT-NOTA-LEDGER ASSIGN TO 'NOTASRT'.
+
+           SELECT ALUNO-MASTER ASSIGN TO 'ALUNOMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AL-MATRICULA
+                  FILE STATUS IS WRK-FS-ALUNO.
+
+           SELECT REL-TRANSCRICAO ASSIGN TO 'RELTRANS'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTA-LEDGER.
+       COPY notaldg.
+
+       FD  NOTA-LEDGER-ORD.
+       COPY notaldg REPLACING
+            ==NOTA-LEDGER-REC== BY ==NOTA-LEDGER-ORD-REC==
+            ==NLG-MATRICULA==   BY ==NLO-MATRICULA==
+            ==NLG-TERMO==       BY ==NLO-TERMO==
+            ==NLG-NOTA1==       BY ==NLO-NOTA1==
+            ==NLG-NOTA2==       BY ==NLO-NOTA2==
+            ==NLG-MEDIA==       BY ==NLO-MEDIA==
+            ==NLG-SITUACAO==    BY ==NLO-SITUACAO==
+            ==NLG-DATA==        BY ==NLO-DATA==
+            ==NLG-NOTA-RECUP==  BY ==NLO-NOTA-RECUP==.
+
+       SD  SORT-NOTA-LEDGER.
+       COPY notaldg REPLACING
+            ==NOTA-LEDGER-REC== BY ==SORT-NOTA-REC==
+            ==NLG-MATRICULA==   BY ==SRT-MATRICULA==
+            ==NLG-TERMO==       BY ==SRT-TERMO==
+            ==NLG-NOTA1==       BY ==SRT-NOTA1==
+            ==NLG-NOTA2==       BY ==SRT-NOTA2==
+            ==NLG-MEDIA==       BY ==SRT-MEDIA==
+            ==NLG-SITUACAO==    BY ==SRT-SITUACAO==
+            ==NLG-DATA==        BY ==SRT-DATA==
+            ==NLG-NOTA-RECUP==  BY ==SRT-NOTA-RECUP==.
+
+       FD  ALUNO-MASTER.
+       COPY aluno.
+
+       FD  REL-TRANSCRICAO.
+       01  REL-TRANSCRICAO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER-ORD PIC X(02) VALUE '00'.
+       77 WRK-FS-ALUNO     PIC X(02) VALUE '00'.
+       77 WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW       PIC X(01) VALUE 'N'.
+         88 FIM-LEDGER          VALUE 'S'.
+       77 WRK-ALUNO-SW     PIC X(01) VALUE 'N'.
+         88 ALUNO-ENCONTRADO    VALUE 'S'.
+
+       77 WRK-MATRICULA-ANTERIOR PIC 9(06) VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS        PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-QT-TERMOS          PIC 9(03) VALUE ZEROS.
+       77 WRK-MEDIA-GERAL        PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-PRIMEIRO-REG       PIC X(01) VALUE 'S'.
+
+       01  LINHA-CABECALHO-ALUNO.
+           05 FILLER          PIC X(11) VALUE 'MATRICULA '.
+           05 LC-MATRICULA    PIC 9(06).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 LC-NOME         PIC X(30).
+
+       01  LINHA-TERMO.
+           05 FILLER          PIC X(07) VALUE '  TERMO'.
+           05 LT-TERMO        PIC Z9.
+           05 FILLER          PIC X(05) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE 'NOTA1='.
+           05 LT-NOTA1        PIC Z9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE 'NOTA2='.
+           05 LT-NOTA2        PIC Z9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE 'MEDIA='.
+           05 LT-MEDIA        PIC Z9,99.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LT-SITUACAO     PIC X(15).
+
+       01  LINHA-MEDIA-GERAL.
+           05 FILLER          PIC X(20) VALUE '  MEDIA GERAL DO ALU'.
+           05 FILLER          PIC X(04) VALUE 'NO: '.
+           05 LM-MEDIA-GERAL  PIC Z9,99.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 0900-ORDENAR-LEDGER.
+             PERFORM 1000-ABRIR.
+             PERFORM 1100-LER-NOTA.
+             PERFORM 2000-PROCESSAR-NOTA UNTIL FIM-LEDGER.
+             PERFORM 3000-FECHAR-ALUNO-ANTERIOR.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       0900-ORDENAR-LEDGER.
+             SORT SORT-NOTA-LEDGER
+                   ON ASCENDING KEY SRT-MATRICULA
+                                    SRT-TERMO
+                   USING NOTA-LEDGER
+                   GIVING NOTA-LEDGER-ORD.
+
+       1000-ABRIR.
+             OPEN INPUT NOTA-LEDGER-ORD.
+             OPEN INPUT ALUNO-MASTER.
+             OPEN OUTPUT REL-TRANSCRICAO.
+
+       1100-LER-NOTA.
+             READ NOTA-LEDGER-ORD
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-NOTA.
+             IF NLO-MATRICULA NOT = WRK-MATRICULA-ANTERIOR
+                   IF WRK-PRIMEIRO-REG = 'N'
+                         PERFORM 3000-FECHAR-ALUNO-ANTERIOR
+                   END-IF
+                   MOVE 'N' TO WRK-PRIMEIRO-REG
+                   MOVE NLO-MATRICULA TO WRK-MATRICULA-ANTERIOR
+                   PERFORM 3100-ABRIR-ALUNO
+             END-IF.
+
+             MOVE NLO-TERMO    TO LT-TERMO.
+             MOVE NLO-NOTA1    TO LT-NOTA1.
+             MOVE NLO-NOTA2    TO LT-NOTA2.
+             MOVE NLO-MEDIA    TO LT-MEDIA.
+             MOVE NLO-SITUACAO TO LT-SITUACAO.
+             WRITE REL-TRANSCRICAO-LINHA FROM LINHA-TERMO.
+
+             ADD NLO-MEDIA TO WRK-SOMA-MEDIAS.
+             ADD 1         TO WRK-QT-TERMOS.
+
+             PERFORM 1100-LER-NOTA.
+
+       3100-ABRIR-ALUNO.
+             MOVE NLO-MATRICULA TO AL-MATRICULA.
+             MOVE 'N' TO WRK-ALUNO-SW.
+             READ ALUNO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-ALUNO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-ALUNO-SW
+             END-READ.
+
+             MOVE NLO-MATRICULA TO LC-MATRICULA.
+             IF ALUNO-ENCONTRADO
+                   MOVE AL-NOME TO LC-NOME
+             ELSE
+                   MOVE 'ALUNO NAO CADASTRADO' TO LC-NOME
+             END-IF.
+             WRITE REL-TRANSCRICAO-LINHA FROM LINHA-CABECALHO-ALUNO.
+
+       3000-FECHAR-ALUNO-ANTERIOR.
+             IF WRK-QT-TERMOS > 0
+                   COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                         WRK-SOMA-MEDIAS / WRK-QT-TERMOS
+                   MOVE WRK-MEDIA-GERAL TO LM-MEDIA-GERAL
+                   WRITE REL-TRANSCRICAO-LINHA FROM LINHA-MEDIA-GERAL
+             END-IF.
+             MOVE ZEROS TO WRK-SOMA-MEDIAS.
+             MOVE ZEROS TO WRK-QT-TERMOS.
+
+       9000-ENCERRAR.
+             CLOSE NOTA-LEDGER-ORD.
+             CLOSE ALUNO-MASTER.
+             CLOSE REL-TRANSCRICAO.
+             DISPLAY 'RELATORIO DE TRANSCRICAO CONCLUIDO'.
+
+       END PROGRAM REL-TRANSCRICAO.
