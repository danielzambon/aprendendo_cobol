@@ -0,0 +1,252 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: BOLETIM ESCOLAR - UM DOCUMENTO IMPRIMIVEL POR ALUNO,
+      *          COM TODOS OS TERMOS LANCADOS E A SITUACAO FINAL, PARA
+      *          ENTREGA AO ALUNO (DIFERENTE DO RELATORIO DE TRANSCRICAO,
+      *          QUE E UMA LISTAGEM CONTINUA PARA CONFERENCIA INTERNA).
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * O NOTA-LEDGER DEVE ESTAR EM SEQUENCIA DE MATRICULA PARA QUE A
+      * QUEBRA DE CONTROLE POR ALUNO (BOLETIM POR ALUNO) FUNCIONE
+      * CORRETAMENTE. UM ALUNO PODE TER VARIOS TERMOS LANCADOS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - FAIXA DE APROVACAO EM 3100-CLASSIFICAR-MEDIA-
+      *                 GERAL AMPLIADA ATE 9,99 (ANTES PARAVA EM 9,9):
+      *                 COMO A MEDIA GERAL E UMA MEDIA DE MEDIAS COM DUAS
+      *                 CASAS DECIMAIS, UM ALUNO COM MEDIA GERAL ENTRE
+      *                 9,91 E 9,99 CAIA NO WHEN OTHER E SAIA REPROVADO
+      *                 NO BOLETIM.
+      * 09/08/2026 DZ - WRK-LIMITE-RECUP-SUP PASSA A SER PIC 9(02)V99
+      *                 (ERA PIC 9(02)), E O CALCULO PASSA A SUBTRAIR
+      *                 0,01 EM VEZ DE 1, PARA NAO TRUNCAR A CASA
+      *                 DECIMAL DO LIMITE SUPERIOR DA FAIXA DE
+      *                 RECUPERACAO NO EVALUATE CONTRA MEDIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-BOLETIM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTA-LEDGER ASSIGN TO 'NOTALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT ALUNO-MASTER ASSIGN TO 'ALUNOMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AL-MATRICULA
+                  FILE STATUS IS WRK-FS-ALUNO.
+
+           SELECT NOTA-CONFIG ASSIGN TO 'NOTACFG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-CONFIG.
+
+           SELECT REL-BOLETIM ASSIGN TO 'RELBOLET'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTA-LEDGER.
+       COPY notaldg.
+
+       FD  ALUNO-MASTER.
+       COPY aluno.
+
+       FD  NOTA-CONFIG.
+       COPY notacfg.
+
+       FD  REL-BOLETIM.
+       01  REL-BOLETIM-LINHA  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-ALUNO     PIC X(02) VALUE '00'.
+       77 WRK-FS-CONFIG    PIC X(02) VALUE '00'.
+       77 WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW       PIC X(01) VALUE 'N'.
+         88 FIM-LEDGER          VALUE 'S'.
+       77 WRK-ALUNO-SW     PIC X(01) VALUE 'N'.
+         88 ALUNO-ENCONTRADO    VALUE 'S'.
+       77 WRK-PRIMEIRO-REG PIC X(01) VALUE 'S'.
+
+       77 WRK-MATRICULA-ANTERIOR PIC 9(06) VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS        PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-QT-TERMOS          PIC 9(03) VALUE ZEROS.
+       77 WRK-MEDIA-GERAL        PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SITUACAO-GERAL     PIC X(15) VALUE SPACES.
+
+       77 WRK-CFG-MIN-APROVADO    PIC 9(02) VALUE 6.
+       77 WRK-CFG-MIN-RECUPERACAO PIC 9(02) VALUE 2.
+       77 WRK-LIMITE-RECUP-SUP    PIC 9(02)V99 VALUE ZEROS.
+
+       77 WRK-PAGINA        PIC 9(04) VALUE ZEROS.
+       77 WRK-DATA-HOJE     PIC 9(08) VALUE ZEROS.
+
+       01  LINHA-DADOS-ALUNO.
+           05 FILLER          PIC X(11) VALUE 'MATRICULA: '.
+           05 LD-MATRICULA    PIC 9(06).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE 'NOME: '.
+           05 LD-NOME         PIC X(30).
+
+       01  LINHA-COLUNAS.
+           05 FILLER          PIC X(80) VALUE
+              'TERMO   NOTA1   NOTA2   MEDIA   SITUACAO'.
+
+       01  LINHA-TERMO.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 LT-TERMO        PIC Z9.
+           05 FILLER          PIC X(06) VALUE SPACES.
+           05 LT-NOTA1        PIC Z9.
+           05 FILLER          PIC X(06) VALUE SPACES.
+           05 LT-NOTA2        PIC Z9.
+           05 FILLER          PIC X(06) VALUE SPACES.
+           05 LT-MEDIA        PIC Z9,99.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 LT-SITUACAO     PIC X(15).
+
+       01  LINHA-MEDIA-GERAL.
+           05 FILLER          PIC X(20) VALUE 'MEDIA GERAL DO ALUNO'.
+           05 FILLER          PIC X(02) VALUE ': '.
+           05 LM-MEDIA-GERAL  PIC Z9,99.
+           05 FILLER          PIC X(05) VALUE SPACES.
+           05 FILLER          PIC X(17) VALUE 'SITUACAO FINAL : '.
+           05 LM-SITUACAO     PIC X(15).
+
+       COPY rpthdr.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 0170-CARREGAR-CONFIG.
+             PERFORM 1100-LER-NOTA.
+             PERFORM 2000-PROCESSAR-NOTA UNTIL FIM-LEDGER.
+             PERFORM 3000-FECHAR-BOLETIM-ANTERIOR.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT NOTA-LEDGER.
+             OPEN INPUT ALUNO-MASTER.
+             OPEN OUTPUT REL-BOLETIM.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+       0170-CARREGAR-CONFIG.
+             OPEN INPUT NOTA-CONFIG.
+             MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO.
+             IF FS-OK
+                   READ NOTA-CONFIG
+                         AT END CONTINUE
+                   END-READ
+                   MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO
+                   IF FS-OK
+                         MOVE CFG-MIN-APROVADO
+                              TO WRK-CFG-MIN-APROVADO
+                         MOVE CFG-MIN-RECUPERACAO
+                              TO WRK-CFG-MIN-RECUPERACAO
+                   END-IF
+                   CLOSE NOTA-CONFIG
+             END-IF.
+             COMPUTE WRK-LIMITE-RECUP-SUP = WRK-CFG-MIN-APROVADO - 0,01.
+
+       1100-LER-NOTA.
+             READ NOTA-LEDGER
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-NOTA.
+             IF NLG-MATRICULA NOT = WRK-MATRICULA-ANTERIOR
+                   IF WRK-PRIMEIRO-REG = 'N'
+                         PERFORM 3000-FECHAR-BOLETIM-ANTERIOR
+                   END-IF
+                   MOVE 'N' TO WRK-PRIMEIRO-REG
+                   MOVE NLG-MATRICULA TO WRK-MATRICULA-ANTERIOR
+                   PERFORM 8000-ABRIR-BOLETIM
+             END-IF.
+
+             MOVE NLG-TERMO    TO LT-TERMO.
+             MOVE NLG-NOTA1    TO LT-NOTA1.
+             MOVE NLG-NOTA2    TO LT-NOTA2.
+             MOVE NLG-MEDIA    TO LT-MEDIA.
+             MOVE NLG-SITUACAO TO LT-SITUACAO.
+             WRITE REL-BOLETIM-LINHA FROM LINHA-TERMO.
+
+             ADD NLG-MEDIA TO WRK-SOMA-MEDIAS.
+             ADD 1         TO WRK-QT-TERMOS.
+
+             PERFORM 1100-LER-NOTA.
+
+       8000-ABRIR-BOLETIM.
+             ADD 1 TO WRK-PAGINA.
+             WRITE REL-BOLETIM-LINHA FROM SPACES.
+             MOVE 'BOLETIM ESCOLAR' TO RPTH-TITULO.
+             MOVE WRK-PAGINA TO RPTH-PAGINA.
+             WRITE REL-BOLETIM-LINHA FROM RPT-CABECALHO-PADRAO.
+             MOVE WRK-DATA-HOJE TO RPTH-DATA.
+             WRITE REL-BOLETIM-LINHA FROM RPT-CABECALHO-DATA.
+             MOVE ALL '-' TO REL-BOLETIM-LINHA.
+             WRITE REL-BOLETIM-LINHA.
+
+             MOVE NLG-MATRICULA TO AL-MATRICULA.
+             MOVE 'N' TO WRK-ALUNO-SW.
+             READ ALUNO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-ALUNO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-ALUNO-SW
+             END-READ.
+
+             MOVE NLG-MATRICULA TO LD-MATRICULA.
+             IF ALUNO-ENCONTRADO
+                   MOVE AL-NOME TO LD-NOME
+             ELSE
+                   MOVE 'ALUNO NAO CADASTRADO' TO LD-NOME
+             END-IF.
+             WRITE REL-BOLETIM-LINHA FROM LINHA-DADOS-ALUNO.
+             WRITE REL-BOLETIM-LINHA FROM SPACES.
+             WRITE REL-BOLETIM-LINHA FROM LINHA-COLUNAS.
+
+       3000-FECHAR-BOLETIM-ANTERIOR.
+             IF WRK-QT-TERMOS > 0
+                   COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                         WRK-SOMA-MEDIAS / WRK-QT-TERMOS
+                   PERFORM 3100-CLASSIFICAR-MEDIA-GERAL
+                   MOVE WRK-MEDIA-GERAL TO LM-MEDIA-GERAL
+                   MOVE WRK-SITUACAO-GERAL TO LM-SITUACAO
+                   WRITE REL-BOLETIM-LINHA FROM SPACES
+                   WRITE REL-BOLETIM-LINHA FROM LINHA-MEDIA-GERAL
+                   WRITE REL-BOLETIM-LINHA FROM RPT-RODAPE-PADRAO
+             END-IF.
+             MOVE ZEROS TO WRK-SOMA-MEDIAS.
+             MOVE ZEROS TO WRK-QT-TERMOS.
+
+       3100-CLASSIFICAR-MEDIA-GERAL.
+             EVALUATE WRK-MEDIA-GERAL
+                   WHEN 10
+                         MOVE 'APROVADO BONUS' TO WRK-SITUACAO-GERAL
+                   WHEN WRK-CFG-MIN-APROVADO THRU 9,99
+                         MOVE 'APROVADO' TO WRK-SITUACAO-GERAL
+                   WHEN WRK-CFG-MIN-RECUPERACAO THRU
+                        WRK-LIMITE-RECUP-SUP
+                         MOVE 'RECUPERACAO' TO WRK-SITUACAO-GERAL
+                   WHEN OTHER
+                         MOVE 'REPROVADO' TO WRK-SITUACAO-GERAL
+             END-EVALUATE.
+
+       9000-ENCERRAR.
+             CLOSE NOTA-LEDGER.
+             CLOSE ALUNO-MASTER.
+             CLOSE REL-BOLETIM.
+             DISPLAY 'BOLETIM ESCOLAR CONCLUIDO'.
+             DISPLAY 'BOLETINS IMPRESSOS......: ' WRK-PAGINA.
+
+       END PROGRAM REL-BOLETIM.
