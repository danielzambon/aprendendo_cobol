@@ -3,9 +3,24 @@
       * Date:25/06/2023
       * Purpose: OPERADORES RELACIONAIS
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - RENOMEADO PARA CALC-AREA-DEPOSITO. A AREA
+      *                 CALCULADA AGORA TAMBEM DETERMINA O TAMANHO DE
+      *                 BOX DE DEPOSITO NECESSARIO PARA ARMAZENAR O
+      *                 MATERIAL (FAIXAS P/M/G), COM ESTA MESMA AREA
+      *                 SENDO A BASE PARA A REQUISICAO 033 (CONVERSAO
+      *                 DE UNIDADE DE MEDIDA ANTES DO CALCULO).
+      * 09/08/2026 DZ - LARGURA E COMPRIMENTO PODEM SER INFORMADOS EM
+      *                 METROS OU CENTIMETROS (WRK-UNIDADE); QUANDO EM
+      *                 CENTIMETROS SAO CONVERTIDOS PARA METROS ANTES
+      *                 DO CALCULO DE AREA.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALC-AREA-DEPOSITO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -18,11 +33,22 @@
        77 COMPRIMENTO   PIC 9(03)V99 VALUE ZEROS.
        77 VAR-AREA          PIC 9(03)V99 VALUE ZEROS.
 
+       77 WRK-FAIXA-BOX-P   PIC 9(03)V99 VALUE 010,00.
+       77 WRK-FAIXA-BOX-M   PIC 9(03)V99 VALUE 030,00.
+       77 WRK-FAIXA-BOX-G   PIC 9(03)V99 VALUE 060,00.
+       77 WRK-BOX-ALOCADO   PIC X(30) VALUE SPACES.
+
+       77 WRK-UNIDADE       PIC X(02) VALUE 'M '.
+           88 UNIDADE-METROS      VALUE 'M '.
+           88 UNIDADE-CENTIMETROS VALUE 'CM'.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+       DISPLAY 'UNIDADE DE MEDIDA (M/CM): '
+       ACCEPT WRK-UNIDADE.
+
        DISPLAY 'LARGURA: '
        ACCEPT LARGURA.
 
@@ -31,20 +57,38 @@
 
 
        IF COMPRIMENTO > 0 AND LARGURA > 0
-             COMPUTE VAR-AREA = ( COMPRIMENTO * LARGURA )
+             PERFORM CONVERTER-UNIDADE
 
+             COMPUTE VAR-AREA = ( COMPRIMENTO * LARGURA )
 
              DISPLAY 'AREA: ' VAR-AREA
+
+             PERFORM ALOCAR-BOX-DEPOSITO
+             DISPLAY 'BOX DE DEPOSITO: ' WRK-BOX-ALOCADO
        ELSE
              DISPLAY 'INFORMAR MEDIDAS ACIMA DE ZERO'
 
        END-IF.
 
-
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            GOBACK.
+
+       CONVERTER-UNIDADE.
+           IF UNIDADE-CENTIMETROS
+                 COMPUTE LARGURA = LARGURA / 100
+                 COMPUTE COMPRIMENTO = COMPRIMENTO / 100
+           END-IF.
+
+       ALOCAR-BOX-DEPOSITO.
+           EVALUATE TRUE
+                 WHEN VAR-AREA <= WRK-FAIXA-BOX-P
+                       MOVE 'BOX PEQUENO (P)' TO WRK-BOX-ALOCADO
+                 WHEN VAR-AREA <= WRK-FAIXA-BOX-M
+                       MOVE 'BOX MEDIO (M)' TO WRK-BOX-ALOCADO
+                 WHEN VAR-AREA <= WRK-FAIXA-BOX-G
+                       MOVE 'BOX GRANDE (G)' TO WRK-BOX-ALOCADO
+                 WHEN OTHER
+                       MOVE 'AREA EXCEDE CAPACIDADE MAXIMA'
+                         TO WRK-BOX-ALOCADO
+           END-EVALUATE.
+
+       END PROGRAM CALC-AREA-DEPOSITO.
