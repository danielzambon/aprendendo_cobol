@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:22/07/2023
+      * Purpose: CARGA/MANUTENCAO DA TABELA MESTRE DE ALUNOS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DO
+      *                 CODIGO '35' DIRETO NO IF.
+      * 09/08/2026 DZ - AL-NOME SO E MOVIDO PARA O REGISTRO APOS O READ
+      *                 DE ALUNO-MASTER, E NAO ANTES: O READ COM SUCESSO
+      *                 (NOT INVALID KEY) SOBRESCREVIA A AREA DO
+      *                 REGISTRO, DESCARTANDO O NOME NOVO E FAZENDO O
+      *                 REWRITE GRAVAR O NOME ANTIGO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-ALUNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-ENTRADA ASSIGN TO 'ALUNOSEQ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT ALUNO-MASTER ASSIGN TO 'ALUNOMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AL-MATRICULA
+                  FILE STATUS IS WRK-FS-ALUNO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-ENTRADA.
+       01  ALUNOS-ENTRADA-REC.
+           05 AE-MATRICULA     PIC 9(06).
+           05 AE-NOME          PIC X(30).
+
+       FD  ALUNO-MASTER.
+       COPY aluno.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-ENTRADA PIC X(02) VALUE '00'.
+       77 WRK-FS-ALUNO   PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA        VALUE 'S'.
+       77 WRK-QT-CARGA   PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-ATUALIZ PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 2000-PROCESSAR-ENTRADA UNTIL FIM-ENTRADA.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT ALUNOS-ENTRADA.
+             OPEN I-O ALUNO-MASTER.
+             MOVE WRK-FS-ALUNO TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   CLOSE ALUNO-MASTER
+                   OPEN OUTPUT ALUNO-MASTER
+                   CLOSE ALUNO-MASTER
+                   OPEN I-O ALUNO-MASTER
+             END-IF.
+             PERFORM 1100-LER-ENTRADA.
+
+       1100-LER-ENTRADA.
+             READ ALUNOS-ENTRADA
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-ENTRADA.
+             MOVE AE-MATRICULA TO AL-MATRICULA.
+
+             READ ALUNO-MASTER
+                   INVALID KEY
+                         MOVE AE-NOME TO AL-NOME
+                         WRITE ALUNO-MASTER-REC
+                         ADD 1 TO WRK-QT-CARGA
+                   NOT INVALID KEY
+                         MOVE AE-NOME TO AL-NOME
+                         REWRITE ALUNO-MASTER-REC
+                         ADD 1 TO WRK-QT-ATUALIZ
+             END-READ.
+
+             PERFORM 1100-LER-ENTRADA.
+
+       9000-ENCERRAR.
+             CLOSE ALUNOS-ENTRADA.
+             CLOSE ALUNO-MASTER.
+             DISPLAY 'CARGA DE ALUNOS CONCLUIDA'.
+             DISPLAY 'REGISTROS INCLUIDOS.....: ' WRK-QT-CARGA.
+             DISPLAY 'REGISTROS ATUALIZADOS...: ' WRK-QT-ATUALIZ.
+
+       END PROGRAM CARGA-ALUNO.
