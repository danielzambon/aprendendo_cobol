@@ -3,9 +3,17 @@
       * Date:27/06/2023
       * Purpose: RECEBER UM NUMERO E GERAR TABUADA
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - RENOMEADO PARA TABUADA-INTERVALO. A FAIXA DO
+      *                 MULTIPLICADOR (ANTES FIXA EM 1 A 10) AGORA E
+      *                 INFORMADA PELO OPERADOR (WRK-INICIO/WRK-FIM).
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. TABUADA-INTERVALO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -14,32 +22,38 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       77 WRK-NUM1 PIC 9(02)    VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02)    VALUE 1.
-       77 WRK-RESULT PIC 9(02)    VALUE ZEROS.
+       77 WRK-NUM1   PIC 9(02)    VALUE ZEROS.
+       77 WRK-NUM2   PIC 9(02)    VALUE 1.
+       77 WRK-INICIO PIC 9(02)    VALUE 1.
+       77 WRK-FIM    PIC 9(02)    VALUE 10.
+       77 WRK-RESULT PIC 9(04)    VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
              PERFORM 0100-INICIALIZADA.
 
-             IF WRK-NUM1 > 0 AND WRK-NUM1 > 0
+             IF WRK-NUM1 > 0 AND WRK-FIM >= WRK-INICIO
                    PERFORM 0200-PROCESSAR
              END-IF.
 
              PERFORM 0300-FINAL.
 
-             STOP RUN.
+             GOBACK.
 
        0100-INICIALIZADA.
 
              ACCEPT WRK-NUM1.
+             DISPLAY 'INICIO DA FAIXA: '.
+             ACCEPT WRK-INICIO.
+             DISPLAY 'FIM DA FAIXA: '.
+             ACCEPT WRK-FIM.
 
        0200-PROCESSAR.
-             PERFORM 10 TIMES
+             PERFORM VARYING WRK-NUM2 FROM WRK-INICIO BY 1
+             UNTIL WRK-NUM2 > WRK-FIM
              COMPUTE WRK-RESULT = WRK-NUM1 * WRK-NUM2
                    DISPLAY WRK-NUM1 ' X ' WRK-NUM2 ' = ' WRK-RESULT
-                   ADD 1 TO WRK-NUM2
              END-PERFORM.
 
 
