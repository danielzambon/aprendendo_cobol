@@ -3,42 +3,198 @@
       * Date:25/06/2023
       * Purpose: RECEBER USUARIO / NIVEL
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 26/07/2023 DZ - NIVEL DEIXA DE SER DIGITADO PELO OPERADOR: O
+      *                 PROGRAMA PASSA A EXIGIR USUARIO E SENHA,
+      *                 CONFERIDOS CONTRA O MESTRE USUARIO-MASTER
+      *                 (COPYBOOK USUARIO), CARREGADO PELO CARGA-USUARIO,
+      *                 E O NIVEL DE ACESSO VEM DO CADASTRO.
+      * 27/07/2023 DZ - TODA TENTATIVA DE ACESSO PASSA A SER GRAVADA NO
+      *                 ACESSO-AUDIT (COPYBOOK ACESSAUD), COM O USUARIO,
+      *                 O RESULTADO E A DATA/HORA, PARA TRILHA DE
+      *                 AUDITORIA.
+      * 28/07/2023 DZ - NOVO NIVEL SUPERVISOR (US-SUPERVISOR, COPYBOOK
+      *                 USUARIO), ENTRE ADMINISTRADOR E USUARIO.
+      * 29/07/2023 DZ - BLOQUEIO DE CONTA APOS TENTATIVAS DE SENHA
+      *                 INVALIDA (US-TENTATIVAS/US-BLOQUEADO, COPYBOOK
+      *                 USUARIO) E CONTROLE DE VALIDADE DE SENHA
+      *                 (US-DATA-SENHA). CONTAGEM DE DIAS CORRIDOS FEITA
+      *                 DE FORMA APROXIMADA (MES=30, ANO=360 DIAS) ATE
+      *                 EXISTIR UMA ROTINA DE CALCULO DE DATAS NO SISTEMA.
+      * 09/08/2026 DZ - CONTAGEM DE DIAS DA SENHA PASSA A CHAMAR A
+      *                 SUBROTINA CALC-DATA-ARIT (DIAS-ENTRE), EM VEZ
+      *                 DA APROXIMACAO DE MES=30/ANO=360 DIAS.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CTRL-ACESSO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-MASTER ASSIGN TO 'USUAMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS US-USUARIO
+                  FILE STATUS IS WRK-FS-USUARIO.
+
+           SELECT ACESSO-AUDIT ASSIGN TO 'ACESSAUD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  USUARIO-MASTER.
+       COPY usuario.
+
+       FD  ACESSO-AUDIT.
+       COPY acessaud.
+
        WORKING-STORAGE SECTION.
 
-       77 USUARIO PIC X(30) VALUE SPACES.
-       77 NIVEL   PIC X(02) VALUE SPACES.
-         88 ADM  VALUE 01.
-         88 USER VALUE 02.
-      * 88 SÃO VARIAVEIS FILHOS DO NIVEL
+       77 WRK-USUARIO    PIC X(10) VALUE SPACES.
+       77 WRK-SENHA      PIC X(10) VALUE SPACES.
+       77 WRK-FS-USUARIO PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT   PIC X(02) VALUE '00'.
+       77 WRK-USUARIO-SW PIC X(01) VALUE 'N'.
+         88 USUARIO-ENCONTRADO VALUE 'S'.
+       77 WRK-RESULTADO  PIC X(30) VALUE SPACES.
+       77 WRK-MAX-TENTATIVAS      PIC 9(02) VALUE 3.
+       77 WRK-VALIDADE-SENHA-DIAS PIC 9(05) VALUE 90.
+       01 WRK-DATA-HOJE           PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE.
+          05 WRK-HOJE-ANO          PIC 9(04).
+          05 WRK-HOJE-MES          PIC 9(02).
+          05 WRK-HOJE-DIA          PIC 9(02).
+       77 WRK-DIAS-SENHA          PIC S9(07) VALUE ZEROS.
+       77 WRK-SENHA-EXPIRADA-SW   PIC X(01) VALUE 'N'.
+         88 SENHA-EXPIRADA            VALUE 'S'.
+       01 DA-PARM.
+          05 DA-OPERACAO        PIC X(01).
+          05 DA-DATA-1          PIC 9(08).
+          05 DA-DATA-2          PIC 9(08).
+          05 DA-QT-DIAS         PIC S9(07).
+          05 DA-DATA-RESULT     PIC 9(08).
+       COPY fstatus.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
 
-       DISPLAY 'USUARIO: '
-       ACCEPT USUARIO.
+       0001-PRINCIPAL.
+             OPEN I-O USUARIO-MASTER.
+
+             OPEN EXTEND ACESSO-AUDIT.
+             MOVE WRK-FS-AUDIT TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE ACESSO-AUDIT
+                   OPEN OUTPUT ACESSO-AUDIT
+             END-IF.
+
+             PERFORM 0100-INICIALIZADA.
+             PERFORM 0200-VALIDAR.
+             PERFORM 0400-GRAVAR-AUDITORIA.
+
+             CLOSE USUARIO-MASTER.
+             CLOSE ACESSO-AUDIT.
+             GOBACK.
 
-       DISPLAY 'NIVEL: '
-       ACCEPT NIVEL.
+       0100-INICIALIZADA.
+             DISPLAY 'USUARIO: '
+             ACCEPT WRK-USUARIO.
 
-       IF ADM
-             DISPLAY 'NIVEL ADMINISTRADOR'
+             DISPLAY 'SENHA: '
+             ACCEPT WRK-SENHA.
+
+             PERFORM 0150-BUSCAR-USUARIO.
+
+       0150-BUSCAR-USUARIO.
+             MOVE 'N' TO WRK-USUARIO-SW.
+             MOVE WRK-USUARIO TO US-USUARIO.
+             READ USUARIO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-USUARIO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-USUARIO-SW
+             END-READ.
+
+       0200-VALIDAR.
+             IF NOT USUARIO-ENCONTRADO
+                   MOVE 'USUARIO NAO CADASTRADO' TO WRK-RESULTADO
+                   DISPLAY WRK-RESULTADO
              ELSE
-       IF USER
-             DISPLAY 'NIVEL USUARIO'
+                   IF US-CONTA-BLOQUEADA
+                         MOVE 'CONTA BLOQUEADA POR TENTATIVAS'
+                           TO WRK-RESULTADO
+                         DISPLAY WRK-RESULTADO
+                   ELSE
+                         IF WRK-SENHA = US-SENHA
+                               PERFORM 0210-SENHA-OK
+                         ELSE
+                               PERFORM 0220-SENHA-INVALIDA
+                         END-IF
+                   END-IF
+             END-IF.
+
+       0210-SENHA-OK.
+             MOVE ZEROS TO US-TENTATIVAS.
+             REWRITE USUARIO-MASTER-REC.
+
+             PERFORM 0175-VERIFICAR-VALIDADE-SENHA.
+
+             IF SENHA-EXPIRADA
+                   MOVE 'SENHA EXPIRADA - TROCAR SENHA'
+                     TO WRK-RESULTADO
              ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
-             END-IF
-       END-IF.
+                   EVALUATE TRUE
+                         WHEN US-ADM
+                               MOVE 'NIVEL ADMINISTRADOR'
+                                 TO WRK-RESULTADO
+                         WHEN US-SUPERVISOR
+                               MOVE 'NIVEL SUPERVISOR'
+                                 TO WRK-RESULTADO
+                         WHEN US-USER
+                               MOVE 'NIVEL USUARIO'
+                                 TO WRK-RESULTADO
+                         WHEN OTHER
+                               MOVE 'USUARIO NAO AUTORIZADO'
+                                 TO WRK-RESULTADO
+                   END-EVALUATE
+             END-IF.
+             DISPLAY WRK-RESULTADO.
+
+       0220-SENHA-INVALIDA.
+             ADD 1 TO US-TENTATIVAS.
+             IF US-TENTATIVAS >= WRK-MAX-TENTATIVAS
+                   MOVE 'S' TO US-BLOQUEADO
+             END-IF.
+             REWRITE USUARIO-MASTER-REC.
+             MOVE 'SENHA INVALIDA' TO WRK-RESULTADO.
+             DISPLAY WRK-RESULTADO.
 
+       0175-VERIFICAR-VALIDADE-SENHA.
+             MOVE 'N' TO WRK-SENHA-EXPIRADA-SW.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+             MOVE 'D' TO DA-OPERACAO.
+             MOVE US-DATA-SENHA TO DA-DATA-1.
+             MOVE WRK-DATA-HOJE TO DA-DATA-2.
+             CALL 'CALC-DATA-ARIT' USING DA-PARM.
+             MOVE DA-QT-DIAS TO WRK-DIAS-SENHA.
+             IF WRK-DIAS-SENHA > WRK-VALIDADE-SENHA-DIAS
+                   MOVE 'S' TO WRK-SENHA-EXPIRADA-SW
+             END-IF.
 
+       0400-GRAVAR-AUDITORIA.
+             MOVE WRK-USUARIO   TO AA-USUARIO.
+             MOVE WRK-RESULTADO TO AA-RESULTADO.
+             ACCEPT AA-DATA FROM DATE YYYYMMDD.
+             ACCEPT AA-HORA FROM TIME.
+             WRITE ACESSO-AUDIT-REC.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CTRL-ACESSO.
