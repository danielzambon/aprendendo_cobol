@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:26/07/2023
+      * Purpose: CARGA/MANUTENCAO DA TABELA MESTRE DE USUARIOS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 28/07/2023 DZ - CADA CARGA (INCLUSAO OU TROCA DE SENHA) ZERA O
+      *                 CONTADOR DE TENTATIVAS, DESBLOQUEIA A CONTA E
+      *                 REINICIA A CONTAGEM DE VALIDADE DA SENHA
+      *                 (US-DATA-SENHA = DATA DE HOJE).
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DO
+      *                 CODIGO '35' DIRETO NO IF.
+      * 09/08/2026 DZ - TROCA DE NIVEL DE UM USUARIO JA CADASTRADO
+      *                 DEIXA DE SER APLICADA NA HORA: A CARGA GRAVA UM
+      *                 PEDIDO EM SOLICITACAO-NIVEL (COPYBOOK NIVELSOL)
+      *                 E O NIVEL SO MUDA DEPOIS DE APROVADO PELO
+      *                 APROVA-NIVEL. NIVEL DE USUARIO NOVO CONTINUA
+      *                 SENDO GRAVADO DIRETO, POIS NAO HA NIVEL ANTERIOR
+      *                 PARA APROVAR TROCA. A CADA CARGA JA APROVEITADA
+      *                 PARA CORRIGIR UM DEFEITO ANTIGO: A ATUALIZACAO
+      *                 DE SENHA/DESBLOQUEIO DE UM USUARIO EXISTENTE
+      *                 ERA DESFEITA PELO PROPRIO READ (QUE SOBRESCREVE
+      *                 O REGISTRO COM O QUE ESTAVA GRAVADO), FAZENDO O
+      *                 REWRITE GRAVAR DE VOLTA OS DADOS ANTIGOS; AS
+      *                 MOVES DE ATUALIZACAO AGORA SAO FEITAS DEPOIS DO
+      *                 READ, NAO ANTES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-USUARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS-ENTRADA ASSIGN TO 'USUASEQ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT USUARIO-MASTER ASSIGN TO 'USUAMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS US-USUARIO
+                  FILE STATUS IS WRK-FS-USUARIO.
+
+           SELECT SOLICITACAO-NIVEL ASSIGN TO 'NIVELSOL'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-SOLICIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIOS-ENTRADA.
+       01  USUARIOS-ENTRADA-REC.
+           05 UE-USUARIO       PIC X(10).
+           05 UE-SENHA         PIC X(10).
+           05 UE-NIVEL         PIC 9(02).
+
+       FD  USUARIO-MASTER.
+       COPY usuario.
+
+       FD  SOLICITACAO-NIVEL.
+       COPY nivelsol.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-ENTRADA PIC X(02) VALUE '00'.
+       77 WRK-FS-USUARIO PIC X(02) VALUE '00'.
+       77 WRK-FS-SOLICIT PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA        VALUE 'S'.
+       77 WRK-QT-CARGA    PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-ATUALIZ  PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-SOLICIT  PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-HOJE  PIC 9(08) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 2000-PROCESSAR-ENTRADA UNTIL FIM-ENTRADA.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT USUARIOS-ENTRADA.
+             OPEN I-O USUARIO-MASTER.
+             MOVE WRK-FS-USUARIO TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   CLOSE USUARIO-MASTER
+                   OPEN OUTPUT USUARIO-MASTER
+                   CLOSE USUARIO-MASTER
+                   OPEN I-O USUARIO-MASTER
+             END-IF.
+
+             OPEN EXTEND SOLICITACAO-NIVEL.
+             MOVE WRK-FS-SOLICIT TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE SOLICITACAO-NIVEL
+                   OPEN OUTPUT SOLICITACAO-NIVEL
+             END-IF.
+
+             PERFORM 1100-LER-ENTRADA.
+
+       1100-LER-ENTRADA.
+             READ USUARIOS-ENTRADA
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-ENTRADA.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+             MOVE UE-USUARIO TO US-USUARIO.
+
+             READ USUARIO-MASTER
+                   INVALID KEY
+                         MOVE UE-SENHA      TO US-SENHA
+                         MOVE UE-NIVEL      TO US-NIVEL
+                         MOVE ZEROS         TO US-TENTATIVAS
+                         MOVE 'N'           TO US-BLOQUEADO
+                         MOVE WRK-DATA-HOJE TO US-DATA-SENHA
+                         WRITE USUARIO-MASTER-REC
+                         ADD 1 TO WRK-QT-CARGA
+                   NOT INVALID KEY
+                         PERFORM 2100-ATUALIZAR-USUARIO
+                         ADD 1 TO WRK-QT-ATUALIZ
+             END-READ.
+
+             PERFORM 1100-LER-ENTRADA.
+
+       2100-ATUALIZAR-USUARIO.
+             MOVE UE-SENHA      TO US-SENHA.
+             MOVE ZEROS         TO US-TENTATIVAS.
+             MOVE 'N'           TO US-BLOQUEADO.
+             MOVE WRK-DATA-HOJE TO US-DATA-SENHA.
+
+             IF UE-NIVEL NOT = US-NIVEL
+                   PERFORM 2200-SOLICITAR-TROCA-NIVEL
+             END-IF.
+
+             REWRITE USUARIO-MASTER-REC.
+
+       2200-SOLICITAR-TROCA-NIVEL.
+             MOVE US-USUARIO    TO SOL-USUARIO.
+             MOVE US-NIVEL      TO SOL-NIVEL-ATUAL.
+             MOVE UE-NIVEL      TO SOL-NIVEL-SOLICITADO.
+             MOVE WRK-DATA-HOJE TO SOL-DATA-SOLICITACAO.
+             WRITE SOLICITACAO-NIVEL-REC.
+             ADD 1 TO WRK-QT-SOLICIT.
+             DISPLAY 'SOLICITACAO DE TROCA DE NIVEL REGISTRADA: '
+                     US-USUARIO.
+
+       9000-ENCERRAR.
+             CLOSE USUARIOS-ENTRADA.
+             CLOSE USUARIO-MASTER.
+             CLOSE SOLICITACAO-NIVEL.
+             DISPLAY 'CARGA DE USUARIOS CONCLUIDA'.
+             DISPLAY 'REGISTROS INCLUIDOS.....: ' WRK-QT-CARGA.
+             DISPLAY 'REGISTROS ATUALIZADOS...: ' WRK-QT-ATUALIZ.
+             DISPLAY 'TROCAS DE NIVEL PENDENTES: ' WRK-QT-SOLICIT.
+
+       END PROGRAM CARGA-USUARIO.
