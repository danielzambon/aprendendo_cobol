@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: SUBROTINA DE SERVICO -- VERIFICA SE UMA DATA E DIA
+      *          UTIL (NAO E SABADO, DOMINGO NEM FERIADO NACIONAL DE
+      *          DATA FIXA). CHAMADA POR CALL DE OUTROS PROGRAMAS.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - PROGRAMA CRIADO.
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DIA-UTIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY feriado.
+
+       77 WRK-ANO           PIC 9(04).
+       77 WRK-MES           PIC 9(02).
+       77 WRK-DIA           PIC 9(02).
+       77 WRK-MMDD          PIC 9(04).
+       77 WRK-MES-AJUST     PIC 9(02).
+       77 WRK-ANO-AJUST     PIC 9(04).
+       77 WRK-SEC           PIC 9(02).
+       77 WRK-ANO-SEC       PIC 9(02).
+       77 WRK-T1            PIC S9(05).
+       77 WRK-T2            PIC S9(05).
+       77 WRK-T3            PIC S9(05).
+       77 WRK-T4            PIC S9(05).
+       77 WRK-H             PIC S9(05).
+       77 WRK-DIA-SEMANA    PIC 9(01).
+       77 IX-FER            PIC 9(02).
+       77 WRK-ACHOU-SW      PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-FERIADO VALUE 'S'.
+
+       LINKAGE SECTION.
+       01 CD-PARM.
+          05 CD-DATA           PIC 9(08).
+          05 CD-DIA-UTIL-SW    PIC X(01).
+             88 CD-E-DIA-UTIL     VALUE 'S'.
+             88 CD-NAO-E-DIA-UTIL VALUE 'N'.
+
+       PROCEDURE DIVISION USING CD-PARM.
+       0000-MAINLINE.
+
+           PERFORM 0100-DECOMPOR-DATA.
+           PERFORM 0200-CALCULAR-DIA-SEMANA.
+           PERFORM 0300-VERIFICAR-FERIADO.
+
+           IF WRK-DIA-SEMANA = 1 OR WRK-DIA-SEMANA = 7
+               SET CD-NAO-E-DIA-UTIL TO TRUE
+           ELSE
+               IF WRK-ACHOU-FERIADO
+                   SET CD-NAO-E-DIA-UTIL TO TRUE
+               ELSE
+                   SET CD-E-DIA-UTIL TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       0100-DECOMPOR-DATA.
+           MOVE CD-DATA(1:4) TO WRK-ANO.
+           MOVE CD-DATA(5:2) TO WRK-MES.
+           MOVE CD-DATA(7:2) TO WRK-DIA.
+           MOVE CD-DATA(5:4) TO WRK-MMDD.
+
+      *    ZELLER'S CONGRUENCE TRATA JANEIRO E FEVEREIRO COMO OS
+      *    MESES 13 E 14 DO ANO ANTERIOR.
+           IF WRK-MES < 3
+               COMPUTE WRK-MES-AJUST = WRK-MES + 12
+               COMPUTE WRK-ANO-AJUST = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-MES-AJUST
+               MOVE WRK-ANO TO WRK-ANO-AJUST
+           END-IF.
+
+       0200-CALCULAR-DIA-SEMANA.
+           COMPUTE WRK-SEC     = WRK-ANO-AJUST / 100.
+           COMPUTE WRK-ANO-SEC = WRK-ANO-AJUST - (WRK-SEC * 100).
+
+           COMPUTE WRK-T1 = (13 * (WRK-MES-AJUST + 1)) / 5.
+           COMPUTE WRK-T2 = WRK-ANO-SEC / 4.
+           COMPUTE WRK-T3 = WRK-SEC / 4.
+
+           COMPUTE WRK-H = WRK-DIA + WRK-T1 + WRK-ANO-SEC + WRK-T2
+                            + WRK-T3 + (5 * WRK-SEC).
+           COMPUTE WRK-T4 = WRK-H / 7.
+           COMPUTE WRK-H = WRK-H - (WRK-T4 * 7).
+
+      *    WRK-H: 0=SABADO 1=DOMINGO 2=SEGUNDA ... 6=SEXTA.
+      *    CONVERTE PARA WRK-DIA-SEMANA NO PADRAO 1=DOMINGO ... 7=SABADO.
+           IF WRK-H = 0
+               MOVE 7 TO WRK-DIA-SEMANA
+           ELSE
+               COMPUTE WRK-DIA-SEMANA = WRK-H.
+       0300-VERIFICAR-FERIADO.
+           MOVE 'N' TO WRK-ACHOU-SW.
+           MOVE 1 TO IX-FER.
+           PERFORM 0310-COMPARAR-FERIADO
+               UNTIL IX-FER > WRK-QT-FERIADOS
+                  OR WRK-ACHOU-FERIADO.
+
+       0310-COMPARAR-FERIADO.
+           IF WRK-MMDD = TF-FERIADO(IX-FER)
+               MOVE 'S' TO WRK-ACHOU-SW
+           END-IF.
+           ADD 1 TO IX-FER.
+
+       END PROGRAM CALC-DIA-UTIL.
