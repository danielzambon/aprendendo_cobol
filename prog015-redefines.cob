@@ -3,37 +3,45 @@
       * Date:09/07/2023
       * Purpose: REDEFINES
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 03/08/2023 DZ - TABELA DE MESES ABREVIADA PASSA A VIR DO
+      *                 COPYBOOK CALEND, COMPARTILHADO COM OS DEMAIS
+      *                 PROGRAMAS DE DATA, EM VEZ DE UMA TABELA PROPRIA.
+      * 09/08/2026 DZ - ACRESCENTADOS TRIMESTRE, SEMANA DO ANO E
+      *                 PERIODO FISCAL DERIVADOS DA DATA DO SISTEMA.
+      * 09/08/2026 DZ - NOME DO MES PASSA A SER ESCOLHIDO PELO OPERADOR
+      *                 (ABREVIADO OU COMPLETO), EM VEZ DE FIXO EM
+      *                 FORMA ABREVIADA.
       ******************************************************************
          IDENTIFICATION DIVISION.
        PROGRAM-ID. FORMAT-DATA.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 MESES_EXTENSO.
-
-             02 FILLER PIC X(03) VALUE 'JAN'.
-             02 FILLER PIC X(03) VALUE 'FEV'.
-             02 FILLER PIC X(03) VALUE 'MAR'.
-             02 FILLER PIC X(03) VALUE 'ABR'.
-             02 FILLER PIC X(03) VALUE 'MAI'.
-             02 FILLER PIC X(03) VALUE 'JUN'.
-             02 FILLER PIC X(03) VALUE 'JUL'.
-             02 FILLER PIC X(03) VALUE 'AGO'.
-             02 FILLER PIC X(03) VALUE 'SET'.
-             02 FILLER PIC X(03) VALUE 'OUT'.
-             02 FILLER PIC X(03) VALUE 'NOV'.
-             02 FILLER PIC X(03) VALUE 'DEZ'.
-
-       01 MESES REDEFINES MESES_EXTENSO.
-             02 MES PIC X(03) OCCURS 12 TIMES.
-
-
+       COPY calend.
 
        01 DATA_SYS.
           02 ANO_SYS PIC 9(04) VALUE ZEROS.
           02 MES_SYS PIC 9(02) VALUE ZEROS.
           02 DIA_SYS PIC 9(02) VALUE ZEROS.
 
+       77 WRK-TRIMESTRE      PIC 9(01) VALUE ZEROS.
+       77 WRK-SEMANA-ANO     PIC 9(02) VALUE ZEROS.
+       77 WRK-PERIODO-FISCAL PIC 9(06) VALUE ZEROS.
+       77 WRK-DIA-ANO        PIC 9(03) VALUE ZEROS.
+       77 WRK-MES-IDX        PIC 9(02) VALUE ZEROS.
+       77 WRK-RESTO-4        PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO-100      PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO-400      PIC 9(04) VALUE ZEROS.
+       77 WRK-BISSEXTO-SW    PIC X(01) VALUE 'N'.
+           88 WRK-ANO-BISSEXTO VALUE 'S'.
+
+       77 WRK-FORMATO-MES    PIC X(01) VALUE 'A'.
+           88 FORMATO-ABREVIADO VALUE 'A'.
+           88 FORMATO-COMPLETO  VALUE 'C'.
+       77 WRK-MES-FORMATADO  PIC X(10) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -41,18 +49,61 @@
 
 
             ACCEPT DATA_SYS FROM DATE YYYYMMDD.
+            PERFORM CALCULAR-CAMPOS-ADICIONAIS.
+
+            DISPLAY 'MES ABREVIADO OU COMPLETO (A/C): '.
+            ACCEPT WRK-FORMATO-MES.
+            PERFORM SELECIONAR-FORMATO-MES.
 
          DISPLAY 'DATA : ' DATA_SYS.
-         DISPLAY 'DIA : ' DIA_SYS ' MES: ' MES(MES_SYS) ' ANO: ' ANO_SYS.
-         DISPLAY 'DATA : ' DIA_SYS '/' MES(MES_SYS) '/' ANO_SYS.
+         DISPLAY 'DIA : ' DIA_SYS ' MES: ' WRK-MES-FORMATADO
+                 ' ANO: ' ANO_SYS.
+         DISPLAY 'DATA : ' DIA_SYS '/' WRK-MES-FORMATADO
+                 '/' ANO_SYS.
+         DISPLAY 'TRIMESTRE: ' WRK-TRIMESTRE
+                 ' SEMANA DO ANO: ' WRK-SEMANA-ANO
+                 ' PERIODO FISCAL: ' WRK-PERIODO-FISCAL.
 
 
             STOP RUN.
 
-
-
-
-
-
+       SELECIONAR-FORMATO-MES.
+           IF FORMATO-ABREVIADO
+               MOVE TM-MES-ABREV(MES_SYS) TO WRK-MES-FORMATADO
+           ELSE
+               MOVE TM-MES-EXTENSO(MES_SYS) TO WRK-MES-FORMATADO
+           END-IF.
+
+       CALCULAR-CAMPOS-ADICIONAIS.
+           PERFORM VERIFICAR-BISSEXTO.
+           MOVE ZEROS TO WRK-DIA-ANO.
+           MOVE 1 TO WRK-MES-IDX.
+           PERFORM SOMAR-DIAS-MES UNTIL WRK-MES-IDX >= MES_SYS.
+           ADD DIA_SYS TO WRK-DIA-ANO.
+           COMPUTE WRK-SEMANA-ANO = ((WRK-DIA-ANO - 1) / 7) + 1.
+           COMPUTE WRK-TRIMESTRE = ((MES_SYS - 1) / 3) + 1.
+           COMPUTE WRK-PERIODO-FISCAL = (ANO_SYS * 100) + MES_SYS.
+
+       VERIFICAR-BISSEXTO.
+           MOVE 'N' TO WRK-BISSEXTO-SW.
+           COMPUTE WRK-RESTO-4   = ANO_SYS - ((ANO_SYS / 4) * 4).
+           COMPUTE WRK-RESTO-100 = ANO_SYS - ((ANO_SYS / 100) * 100).
+           COMPUTE WRK-RESTO-400 = ANO_SYS - ((ANO_SYS / 400) * 400).
+           IF WRK-RESTO-4 = 0 AND WRK-RESTO-100 NOT = 0
+               MOVE 'S' TO WRK-BISSEXTO-SW
+           ELSE
+               IF WRK-RESTO-400 = 0
+                   MOVE 'S' TO WRK-BISSEXTO-SW
+               END-IF
+           END-IF.
+
+       SOMAR-DIAS-MES.
+           IF WRK-MES-IDX = 2 AND WRK-ANO-BISSEXTO
+               COMPUTE WRK-DIA-ANO = WRK-DIA-ANO +
+                       TM-DIAS-MES(WRK-MES-IDX) + 1
+           ELSE
+               ADD TM-DIAS-MES(WRK-MES-IDX) TO WRK-DIA-ANO
+           END-IF.
+           ADD 1 TO WRK-MES-IDX.
 
        END PROGRAM FORMAT-DATA.
