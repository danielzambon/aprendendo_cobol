@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: HARNESS DE TESTE DE REGRESSAO POR GOLDEN FILES
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * LE UM MANIFESTO (GOLDEN-MANIFEST) COM PARES DE ARQUIVO GOLDEN /
+      * ARQUIVO ATUAL E COMPARA CADA PAR LINHA A LINHA, APONTANDO
+      * DIVERGENCIAS. OS ARQUIVOS GOLDEN SAO SNAPSHOTS JA CONFERIDOS DE
+      * SAIDAS DETERMINISTICAS (SEM DATA/HORA EMBUTIDA) GERADAS A PARTIR
+      * DOS MESMOS ARQUIVOS DE EXEMPLO EM data/, GUARDADOS EM
+      * data/golden/. PARA RODAR UMA COMPARACAO, O OPERADOR COPIA O
+      * SNAPSHOT GOLDEN E A ENTRADA DE EXEMPLO CORRESPONDENTE PARA OS
+      * NOMES ESPERADOS, RODA O PROGRAMA QUE GERA A SAIDA ATUAL, E EM
+      * SEGUIDA ESTE PROGRAMA -- O MESMO FLUXO JA USADO PARA CARREGAR
+      * QUALQUER OUTRO ARQUIVO DE EXEMPLO NESTE SISTEMA.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG-TESTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOLDEN-MANIFEST ASSIGN TO 'GOLDMAN'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-MANIFEST.
+
+           SELECT ARQUIVO-GOLDEN ASSIGN TO DYNAMIC WRK-NOME-GOLDEN
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-GOLDEN.
+
+           SELECT ARQUIVO-ATUAL ASSIGN TO DYNAMIC WRK-NOME-ATUAL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ATUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOLDEN-MANIFEST.
+       COPY goldman.
+
+       FD  ARQUIVO-GOLDEN.
+       01  GOLDEN-REC          PIC X(80).
+
+       FD  ARQUIVO-ATUAL.
+       01  ATUAL-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-MANIFEST   PIC X(02) VALUE '00'.
+       77 WRK-FS-GOLDEN     PIC X(02) VALUE '00'.
+       77 WRK-FS-ATUAL      PIC X(02) VALUE '00'.
+       77 WRK-NOME-GOLDEN   PIC X(20) VALUE SPACES.
+       77 WRK-NOME-ATUAL    PIC X(20) VALUE SPACES.
+
+       77 WRK-EOF-MANIFEST-SW PIC X(01) VALUE 'N'.
+         88 FIM-MANIFEST          VALUE 'S'.
+       77 WRK-EOF-GOLDEN-SW   PIC X(01) VALUE 'N'.
+         88 FIM-GOLDEN             VALUE 'S'.
+       77 WRK-EOF-ATUAL-SW    PIC X(01) VALUE 'N'.
+         88 FIM-ATUAL              VALUE 'S'.
+
+       77 WRK-LINHA-NUM      PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-DIFERENCAS  PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-PARES       PIC 9(03) VALUE ZEROS.
+       77 WRK-QT-PASS        PIC 9(03) VALUE ZEROS.
+       77 WRK-QT-FAIL        PIC 9(03) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             DISPLAY '================================================'.
+             DISPLAY '   TESTE DE REGRESSAO - GOLDEN FILES'.
+             DISPLAY '================================================'.
+
+             OPEN INPUT GOLDEN-MANIFEST.
+             PERFORM 0100-LER-MANIFEST.
+             PERFORM 0200-PROCESSAR-PAR UNTIL FIM-MANIFEST.
+             CLOSE GOLDEN-MANIFEST.
+
+             PERFORM 0900-RESUMO-FINAL.
+             GOBACK.
+
+       0100-LER-MANIFEST.
+             READ GOLDEN-MANIFEST
+                   AT END MOVE 'S' TO WRK-EOF-MANIFEST-SW
+             END-READ.
+
+       0200-PROCESSAR-PAR.
+             ADD 1 TO WRK-QT-PARES.
+             MOVE ZEROS TO WRK-LINHA-NUM WRK-QT-DIFERENCAS.
+             MOVE 'N' TO WRK-EOF-GOLDEN-SW.
+             MOVE 'N' TO WRK-EOF-ATUAL-SW.
+             MOVE GM-GOLDEN TO WRK-NOME-GOLDEN.
+             MOVE GM-ATUAL  TO WRK-NOME-ATUAL.
+
+             DISPLAY ' '.
+             DISPLAY 'COMPARANDO: ' GM-DESCRICAO.
+
+             OPEN INPUT ARQUIVO-GOLDEN.
+             MOVE WRK-FS-GOLDEN TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   DISPLAY '  ARQUIVO GOLDEN NAO ENCONTRADO: '
+                           WRK-NOME-GOLDEN
+                   ADD 1 TO WRK-QT-DIFERENCAS
+             ELSE
+                   OPEN INPUT ARQUIVO-ATUAL
+                   MOVE WRK-FS-ATUAL TO WRK-FS-ULTIMO
+                   IF FS-ARQ-NAO-EXISTE
+                         DISPLAY '  ARQUIVO ATUAL NAO ENCONTRADO: '
+                                 WRK-NOME-ATUAL
+                         ADD 1 TO WRK-QT-DIFERENCAS
+                         CLOSE ARQUIVO-GOLDEN
+                   ELSE
+                         PERFORM 0210-LER-GOLDEN
+                         PERFORM 0220-LER-ATUAL
+                         PERFORM 0230-COMPARAR-LINHA
+                               UNTIL FIM-GOLDEN AND FIM-ATUAL
+                         CLOSE ARQUIVO-GOLDEN
+                         CLOSE ARQUIVO-ATUAL
+                   END-IF
+             END-IF.
+
+             IF WRK-QT-DIFERENCAS = 0
+                   DISPLAY '  RESULTADO: PASS (' WRK-LINHA-NUM
+                           ' LINHA(S) CONFERIDA(S))'
+                   ADD 1 TO WRK-QT-PASS
+             ELSE
+                   DISPLAY '  RESULTADO: FAIL (' WRK-QT-DIFERENCAS
+                           ' DIVERGENCIA(S))'
+                   ADD 1 TO WRK-QT-FAIL
+             END-IF.
+
+             PERFORM 0100-LER-MANIFEST.
+
+       0210-LER-GOLDEN.
+             READ ARQUIVO-GOLDEN
+                   AT END MOVE 'S' TO WRK-EOF-GOLDEN-SW
+             END-READ.
+
+       0220-LER-ATUAL.
+             READ ARQUIVO-ATUAL
+                   AT END MOVE 'S' TO WRK-EOF-ATUAL-SW
+             END-READ.
+
+       0230-COMPARAR-LINHA.
+             ADD 1 TO WRK-LINHA-NUM.
+             IF FIM-GOLDEN OR FIM-ATUAL
+                   ADD 1 TO WRK-QT-DIFERENCAS
+                   DISPLAY '  LINHA ' WRK-LINHA-NUM
+                           ': QUANTIDADE DE LINHAS DIFERENTE'
+             ELSE
+                   IF GOLDEN-REC NOT = ATUAL-REC
+                         ADD 1 TO WRK-QT-DIFERENCAS
+                         DISPLAY '  LINHA ' WRK-LINHA-NUM ' DIFERE'
+                         DISPLAY '    GOLDEN: ' GOLDEN-REC
+                         DISPLAY '    ATUAL.: ' ATUAL-REC
+                   END-IF
+             END-IF.
+
+             IF NOT FIM-GOLDEN
+                   PERFORM 0210-LER-GOLDEN
+             END-IF.
+             IF NOT FIM-ATUAL
+                   PERFORM 0220-LER-ATUAL
+             END-IF.
+
+       0900-RESUMO-FINAL.
+             DISPLAY ' '.
+             DISPLAY '================================================'.
+             DISPLAY ' TESTE DE REGRESSAO - RESUMO'.
+             DISPLAY '================================================'.
+             DISPLAY 'PARES COMPARADOS...: ' WRK-QT-PARES.
+             DISPLAY 'PASS...............: ' WRK-QT-PASS.
+             DISPLAY 'FAIL...............: ' WRK-QT-FAIL.
+             IF WRK-QT-FAIL = 0
+                   DISPLAY 'NENHUMA DIVERGENCIA ENCONTRADA'
+             ELSE
+                   DISPLAY 'DIVERGENCIAS ENCONTRADAS, VERIFICAR ACIMA'
+             END-IF.
+
+       END PROGRAM REG-TESTE.
