@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: SUITE DE PROCESSAMENTO NOTURNO - ENCADEIA AS CARGAS DE
+      *          MESTRE E OS RELATORIOS EM LOTE NUMA UNICA EXECUCAO,
+      *          NA ORDEM EM QUE OS MESTRES PRECISAM ESTAR ATUALIZADOS
+      *          ANTES DOS RELATORIOS QUE OS LEEM.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - NOVO PASSO FINAL REL-DASHBOARD, QUE CONSOLIDA OS
+      *                 LEDGERS ATUALIZADOS PELOS PASSOS ANTERIORES NUM
+      *                 UNICO PAINEL DE OPERACOES.
+      * 09/08/2026 DZ - NOVO PASSO REL-BOLETIM, LOGO APOS REL-TRANSCRICAO,
+      *                 QUE IMPRIME O BOLETIM DE CADA ALUNO A PARTIR DO
+      *                 MESMO NOTA-LEDGER.
+      * 09/08/2026 DZ - NOVO PASSO LOTE-NOTAS, LOGO APOS CARGA-ALUNO E
+      *                 ANTES DE REL-TRANSCRICAO/REL-BOLETIM, PARA QUE O
+      *                 NOTA-LEDGER LIDO POR ESSES RELATORIOS JA VENHA
+      *                 ATUALIZADO PELO LANCAMENTO EM LOTE DA NOITE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB-NOTURNO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             DISPLAY '======================================='.
+             DISPLAY ' JOB-NOTURNO - INICIO DO PROCESSAMENTO'.
+             DISPLAY '======================================='.
+
+             PERFORM 0010-CARGA-PRODUTO.
+             PERFORM 0020-CARGA-ALUNO.
+             PERFORM 0025-LOTE-NOTAS.
+             PERFORM 0030-CARGA-FRETE.
+             PERFORM 0040-CARGA-USUARIO.
+             PERFORM 0050-REL-FRETE-LOTE.
+             PERFORM 0060-REL-TRANSCRICAO.
+             PERFORM 0065-REL-BOLETIM.
+             PERFORM 0070-LISTA-NOMES.
+             PERFORM 0080-REL-DASHBOARD.
+
+             DISPLAY '======================================='.
+             DISPLAY ' JOB-NOTURNO - PROCESSAMENTO CONCLUIDO'.
+             DISPLAY '======================================='.
+             STOP RUN.
+
+       0010-CARGA-PRODUTO.
+             DISPLAY 'PASSO 010 - CARGA-PRODUTO'.
+             CALL 'CARGA-PRODUTO'.
+
+       0020-CARGA-ALUNO.
+             DISPLAY 'PASSO 020 - CARGA-ALUNO'.
+             CALL 'CARGA-ALUNO'.
+
+       0025-LOTE-NOTAS.
+             DISPLAY 'PASSO 025 - LOTE-NOTAS'.
+             CALL 'LOTE-NOTAS'.
+
+       0030-CARGA-FRETE.
+             DISPLAY 'PASSO 030 - CARGA-FRETE'.
+             CALL 'CARGA-FRETE'.
+
+       0040-CARGA-USUARIO.
+             DISPLAY 'PASSO 040 - CARGA-USUARIO'.
+             CALL 'CARGA-USUARIO'.
+
+       0050-REL-FRETE-LOTE.
+             DISPLAY 'PASSO 050 - REL-FRETE-LOTE'.
+             CALL 'REL-FRETE-LOTE'.
+
+       0060-REL-TRANSCRICAO.
+             DISPLAY 'PASSO 060 - REL-TRANSCRICAO'.
+             CALL 'REL-TRANSCRICAO'.
+
+       0065-REL-BOLETIM.
+             DISPLAY 'PASSO 065 - REL-BOLETIM'.
+             CALL 'REL-BOLETIM'.
+
+       0070-LISTA-NOMES.
+             DISPLAY 'PASSO 070 - LISTA-NOMES'.
+             CALL 'LISTA-NOMES'.
+
+       0080-REL-DASHBOARD.
+             DISPLAY 'PASSO 080 - REL-DASHBOARD'.
+             CALL 'REL-DASHBOARD'.
+
+       END PROGRAM JOB-NOTURNO.
