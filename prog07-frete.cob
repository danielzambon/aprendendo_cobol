@@ -3,56 +3,366 @@
       * Date:06/06/2023
       *> * Purpose: CALCULO FRENTE PRODUTO / VALOR
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 14/07/2023 DZ - TAXA DE FRETE PASSA A VIR DO MESTRE FRETE-RATES
+      *                 (COPYBOOK FRETRATE), CARREGADO PELO CARGA-FRETE,
+      *                 EM VEZ DE FICAR CODIFICADA NO EVALUATE DE UF.
+      * 15/07/2023 DZ - FRETE PASSA A CONSIDERAR PESO E CUBAGEM DO
+      *                 PRODUTO (MESTRE PRODUTO-MASTER), USANDO O FRETE
+      *                 POR VALOR APENAS COMO PISO MINIMO.
+      * 16/07/2023 DZ - TODO CALCULO E GRAVADO EM FRETE-AUDIT PARA
+      *                 CONFERENCIA COM A FATURA DA TRANSPORTADORA.
+      * 17/07/2023 DZ - FRETE-RATES PASSA A SER CHAVEADO POR UF +
+      *                 TRANSPORTADORA. ESTE PROGRAMA CONTINUA COTANDO
+      *                 PELA TRANSPORTADORA PADRAO; O COMPARATIVO ENTRE
+      *                 TRANSPORTADORAS FICA EM REL-FRETE-COMPARA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - PEDIDOS COM VALOR IGUAL OU SUPERIOR AO LIMITE
+      *                 WRK-FRETE-GRATIS-LIMITE PASSAM A TER FRETE
+      *                 GRATIS, EM VEZ DE SEMPRE COBRAR PELO PISO OU
+      *                 PESO/CUBAGEM.
+      * 09/08/2026 DZ - PEDIDO PASSA A ACEITAR VARIOS PRODUTOS (UF UNICA
+      *                 POR PEDIDO, UM PRODUTO POR LINHA), COM O FRETE
+      *                 DE CADA LINHA GRAVADO NA AUDITORIA E O LIMITE DE
+      *                 FRETE GRATIS DA REQUISICAO ANTERIOR PASSANDO A
+      *                 SER AVALIADO SOBRE O VALOR TOTAL DO PEDIDO, NAO
+      *                 MAIS SOBRE CADA LINHA ISOLADAMENTE.
+      * 09/08/2026 DZ - UF DIGITADA PASSA A SER CONFERIDA CONTRA A
+      *                 TABELA DAS 27 UNIDADES DA FEDERACAO (COPYBOOK
+      *                 UFCFG) ANTES DE PROCURAR A TAXA EM FRETE-RATES,
+      *                 PARA REJEITAR UMA UF INEXISTENTE COM MENSAGEM
+      *                 PROPRIA, EM VEZ DE TRATA-LA COMO SE FOSSE UMA UF
+      *                 VALIDA SEM TAXA CADASTRADA.
+      * 09/08/2026 DZ - PEDIDO PASSA A INFORMAR O CEP DO DESTINATARIO EM
+      *                 VEZ DA UF NA MAO; A ZONA DE FRETE (UF) E ACHADA
+      *                 AUTOMATICAMENTE PELA FAIXA DO CEP (COPYBOOK
+      *                 CEPFAIXA), CONTINUANDO DAI PELO MESMO CAMINHO DE
+      *                 VALIDACAO E BUSCA DE TAXA JA EXISTENTE.
+      * 09/08/2026 DZ - FRETE AMPLIADO DE PIC 9(04)V99 PARA PIC 9(06)V99,
+      *                 PARA COMPORTAR O FRETE POR PESO/CUBAGEM
+      *                 (WRK-FRETE-PESO/WRK-FRETE-CUBAGEM, JA EM
+      *                 PIC 9(06)V99) SEM TRUNCAR EM CARGAS PESADAS OU
+      *                 VOLUMOSAS.
+      * 09/08/2026 DZ - WRK-CONTINUAR-SW, WRK-QT-LINHAS, WRK-TOTAL-PEDIDO,
+      *                 WRK-FRETE-PEDIDO E WRK-TOTAL-GERAL-PEDIDO PASSAM
+      *                 A SER REINICIALIZADOS NO INICIO DO MAIN-PROCEDURE:
+      *                 COMO ESTE PROGRAMA PASSOU A SER CHAMADO
+      *                 REPETIDAMENTE PELO MENU-OPERADOR, ESSAS VARIAVEIS
+      *                 FICAVAM COM O VALOR DO PEDIDO ANTERIOR NO INICIO
+      *                 DE UM NOVO PEDIDO, PODENDO ATE PULAR O
+      *                 LANCAMENTO DE TODAS AS LINHAS SE O PEDIDO
+      *                 ANTERIOR TIVESSE SIDO ENCERRADO COM 'N'.
+      * 09/08/2026 DZ - CADA LINHA DO PEDIDO PASSA A SER GUARDADA NUMA
+      *                 TABELA EM MEMORIA (WRK-LINHAS-PEDIDO) EM VEZ DE
+      *                 GRAVAR O FRETE-AUDIT NA HORA; A GRAVACAO DA
+      *                 AUDITORIA PASSA A SER FEITA DEPOIS DO
+      *                 0600-FECHAR-PEDIDO DECIDIR O FRETE FINAL, PARA
+      *                 QUE UM PEDIDO COM FRETE GRATIS GRAVE FRETE ZERADO
+      *                 EM TODAS AS SUAS LINHAS NA AUDITORIA, EM VEZ DE
+      *                 MANTER O FRETE POR LINHA CALCULADO ANTES DO
+      *                 FRETE GRATIS SER DECIDIDO. LIMITADO A 20 LINHAS
+      *                 POR PEDIDO (TAMANHO DA TABELA).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALC-FRETE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-RATES ASSIGN TO 'FRETERAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FR-CHAVE
+                  FILE STATUS IS WRK-FS-RATES.
+
+           SELECT PRODUTO-MASTER ASSIGN TO 'PRODMAST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PM-PRODUTO
+                  FILE STATUS IS WRK-FS-PRODUTO.
+
+           SELECT FRETE-AUDIT ASSIGN TO 'FRETEAUD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FRETE-RATES.
+       COPY fretrate.
+
+       FD  PRODUTO-MASTER.
+       COPY produto.
+
+       FD  FRETE-AUDIT.
+       COPY fretaud.
+
        WORKING-STORAGE SECTION.
 
        77 PRODUTO PIC X(30) VALUE SPACES.
        77 UF      PIC X(02) VALUE SPACES.
        77 VALOR   PIC 9(06)V99 VALUE ZEROS.
        77 TOTAL   PIC 9(06)V99 VALUE ZEROS.
-       77 FRETE   PIC 9(04)V99 VALUE ZEROS.
+       77 FRETE   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FS-RATES   PIC X(02) VALUE '00'.
+       77 WRK-FS-PRODUTO PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT   PIC X(02) VALUE '00'.
+       77 WRK-UF-SW      PIC X(01) VALUE 'N'.
+         88 UF-ENCONTRADA VALUE 'S'.
+       77 WRK-PRODUTO-SW PIC X(01) VALUE 'N'.
+         88 PRODUTO-ENCONTRADO VALUE 'S'.
+       77 WRK-FRETE-VALOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-PESO   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-CUBAGEM PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VOLUME-M3     PIC 9(04)V9(06) VALUE ZEROS.
+       77 TRANSPORTADORA-PADRAO PIC X(03) VALUE 'PAD'.
+       77 WRK-FRETE-GRATIS-LIMITE PIC 9(06)V99 VALUE 500,00.
+       77 WRK-CONTINUAR-SW      PIC X(01) VALUE 'S'.
+         88 CONTINUAR-PEDIDO        VALUE 'S'.
+       77 WRK-QT-LINHAS         PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-PEDIDO      PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-FRETE-PEDIDO      PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL-PEDIDO PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-FRETE-GRATIS-SW   PIC X(01) VALUE 'N'.
+         88 FRETE-GRATIS-PEDIDO     VALUE 'S'.
+       01 WRK-LINHAS-PEDIDO.
+          05 WRK-LINHA-DET OCCURS 20 TIMES INDEXED BY IX-LINHA.
+             10 WRK-LIN-PRODUTO PIC X(30).
+             10 WRK-LIN-UF      PIC X(02).
+             10 WRK-LIN-VALOR   PIC 9(06)V99.
+             10 WRK-LIN-FRETE   PIC 9(06)V99.
+             10 WRK-LIN-TOTAL   PIC 9(06)V99.
+       77 WRK-UF-VALIDA-SW      PIC X(01) VALUE 'N'.
+         88 UF-VALIDA               VALUE 'S'.
+       77 WRK-IX-UF             PIC 9(02) VALUE ZEROS.
+       77 WRK-CEP               PIC 9(08) VALUE ZEROS.
+       77 WRK-CEP-PREFIXO       PIC 9(02) VALUE ZEROS.
+       77 WRK-CEP-VALIDO-SW     PIC X(01) VALUE 'N'.
+         88 CEP-VALIDO              VALUE 'S'.
+       77 WRK-IX-CEP            PIC 9(02) VALUE ZEROS.
+       COPY fstatus.
+       COPY ufcfg.
+       COPY cepfaixa.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-       DISPLAY 'PRODUTO: '
-       ACCEPT PRODUTO.
-
-       DISPLAY 'VALOR: '
-       ACCEPT VALOR.
-
-       DISPLAY 'UF: '
-       ACCEPT UF.
-
-       EVALUATE UF
-             WHEN 'SP'
-                   COMPUTE FRETE = VALOR - (VALOR * 01,05)
-                   COMPUTE TOTAL = VALOR + FRETE
-             WHEN 'RJ'
-                   COMPUTE FRETE = VALOR - (VALOR * 01,10)
-                   COMPUTE TOTAL = VALOR + FRETE
-             WHEN 'MG'
-                   COMPUTE FRETE = VALOR - (VALOR * 01,15)
-                   COMPUTE TOTAL = VALOR + FRETE
-             WHEN OTHER
-                   DISPLAY 'LAMENTO MAS NAO HA FRENTE PARA ' UF
-             END-EVALUATE.
-                   IF FRETE NOT EQUAL 0
-
-             DISPLAY 'PRODUTO: ' PRODUTO
-             DISPLAY 'VALOR: ' VALOR
-             DISPLAY 'FRETE: ' FRETE
-             DISPLAY 'TOTAL: ' TOTAL
-                   END-IF.
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       MOVE 'S' TO WRK-CONTINUAR-SW.
+       MOVE 'N' TO WRK-FRETE-GRATIS-SW.
+       MOVE ZEROS TO WRK-QT-LINHAS.
+       MOVE ZEROS TO WRK-TOTAL-PEDIDO.
+       MOVE ZEROS TO WRK-FRETE-PEDIDO.
+       MOVE ZEROS TO WRK-TOTAL-GERAL-PEDIDO.
+
+       OPEN INPUT FRETE-RATES.
+       OPEN INPUT PRODUTO-MASTER.
+       OPEN EXTEND FRETE-AUDIT.
+       MOVE WRK-FS-AUDIT TO WRK-FS-ULTIMO.
+       IF FS-ARQ-OPCIONAL-AUSENTE
+             CLOSE FRETE-AUDIT
+             OPEN OUTPUT FRETE-AUDIT
+       END-IF.
+
+       DISPLAY 'CEP DO PEDIDO: '
+       ACCEPT WRK-CEP.
+
+       PERFORM 0130-DETERMINAR-UF-CEP.
+
+       IF CEP-VALIDO
+             DISPLAY 'ZONA DE FRETE (UF): ' UF
+             PERFORM 0110-VALIDAR-UF
+             IF UF-VALIDA
+                   PERFORM 0100-BUSCAR-TAXA
+                   IF UF-ENCONTRADA
+                         PERFORM 0500-PROCESSAR-LINHA
+                               UNTIL NOT CONTINUAR-PEDIDO
+                         PERFORM 0600-FECHAR-PEDIDO
+                         PERFORM 0700-GRAVAR-AUDITORIA-PEDIDO
+                   ELSE
+                         DISPLAY 'LAMENTO MAS NAO HA FRETE PARA ' UF
+                   END-IF
+             ELSE
+                   DISPLAY 'UF INVALIDA: ' UF
+             END-IF
+       ELSE
+             DISPLAY 'CEP INVALIDO OU FORA DE AREA DE COBERTURA: '
+                     WRK-CEP
+       END-IF.
+
+       CLOSE FRETE-RATES.
+       CLOSE PRODUTO-MASTER.
+       CLOSE FRETE-AUDIT.
+       GOBACK.
+
+       0500-PROCESSAR-LINHA.
+             DISPLAY 'PRODUTO: '
+             ACCEPT PRODUTO.
+
+             DISPLAY 'VALOR: '
+             ACCEPT VALOR.
+
+             PERFORM 0200-BUSCAR-PRODUTO.
+             PERFORM 0300-CALCULAR-FRETE.
+
+             IF WRK-QT-LINHAS < 20
+                   ADD 1 TO WRK-QT-LINHAS
+                   PERFORM 0400-GUARDAR-LINHA
+
+                   ADD VALOR TO WRK-TOTAL-PEDIDO
+                   ADD FRETE TO WRK-FRETE-PEDIDO
+
+                   DISPLAY 'PRODUTO: ' PRODUTO
+                   DISPLAY 'VALOR: ' VALOR
+                   DISPLAY 'FRETE: ' FRETE
+                   DISPLAY 'TOTAL DA LINHA: ' TOTAL
+
+                   DISPLAY 'OUTRA LINHA NESTE PEDIDO (S/N)? '
+                   ACCEPT WRK-CONTINUAR-SW
+             ELSE
+                   DISPLAY 'LIMITE DE 20 LINHAS POR PEDIDO ATINGIDO, '
+                           'PEDIDO SERA FECHADO COM AS LINHAS JA '
+                           'LANCADAS'
+                   MOVE 'N' TO WRK-CONTINUAR-SW
+             END-IF.
+
+       0400-GUARDAR-LINHA.
+             MOVE PRODUTO TO WRK-LIN-PRODUTO(WRK-QT-LINHAS).
+             MOVE UF      TO WRK-LIN-UF(WRK-QT-LINHAS).
+             MOVE VALOR   TO WRK-LIN-VALOR(WRK-QT-LINHAS).
+             MOVE FRETE   TO WRK-LIN-FRETE(WRK-QT-LINHAS).
+             MOVE TOTAL   TO WRK-LIN-TOTAL(WRK-QT-LINHAS).
+
+       0600-FECHAR-PEDIDO.
+             IF WRK-TOTAL-PEDIDO >= WRK-FRETE-GRATIS-LIMITE
+                   MOVE ZEROS TO WRK-FRETE-PEDIDO
+                   MOVE 'S'   TO WRK-FRETE-GRATIS-SW
+             END-IF.
+
+             COMPUTE WRK-TOTAL-GERAL-PEDIDO =
+                   WRK-TOTAL-PEDIDO + WRK-FRETE-PEDIDO.
+
+             DISPLAY '------------------------------------'.
+             DISPLAY 'RESUMO DO PEDIDO'.
+             DISPLAY 'LINHAS..................: ' WRK-QT-LINHAS.
+             DISPLAY 'VALOR TOTAL DAS LINHAS...: ' WRK-TOTAL-PEDIDO.
+             DISPLAY 'FRETE TOTAL DO PEDIDO....: ' WRK-FRETE-PEDIDO.
+             DISPLAY 'TOTAL GERAL DO PEDIDO....: '
+                     WRK-TOTAL-GERAL-PEDIDO.
+
+             IF WRK-TOTAL-PEDIDO >= WRK-FRETE-GRATIS-LIMITE
+                   DISPLAY 'FRETE GRATIS - PEDIDO IGUAL OU SUPERIOR A '
+                           WRK-FRETE-GRATIS-LIMITE
+             END-IF.
+
+       0700-GRAVAR-AUDITORIA-PEDIDO.
+             MOVE 1 TO IX-LINHA.
+             PERFORM 0710-GRAVAR-UMA-LINHA-AUDIT
+                   UNTIL IX-LINHA > WRK-QT-LINHAS.
+
+       0710-GRAVAR-UMA-LINHA-AUDIT.
+             IF FRETE-GRATIS-PEDIDO
+                   MOVE ZEROS TO WRK-LIN-FRETE(IX-LINHA)
+                   COMPUTE WRK-LIN-TOTAL(IX-LINHA) =
+                         WRK-LIN-VALOR(IX-LINHA)
+             END-IF.
+
+             ACCEPT FA-DATA FROM DATE YYYYMMDD.
+             ACCEPT FA-HORA FROM TIME.
+             MOVE WRK-LIN-PRODUTO(IX-LINHA) TO FA-PRODUTO.
+             MOVE WRK-LIN-UF(IX-LINHA)      TO FA-UF.
+             MOVE WRK-LIN-VALOR(IX-LINHA)   TO FA-VALOR.
+             MOVE WRK-LIN-FRETE(IX-LINHA)   TO FA-FRETE.
+             MOVE WRK-LIN-TOTAL(IX-LINHA)   TO FA-TOTAL.
+             WRITE FRETE-AUDIT-REC.
+
+             ADD 1 TO IX-LINHA.
+
+       0110-VALIDAR-UF.
+             MOVE 'N' TO WRK-UF-VALIDA-SW.
+             MOVE 1 TO WRK-IX-UF.
+             PERFORM 0120-COMPARAR-UF
+                   UNTIL WRK-IX-UF > 27 OR UF-VALIDA.
+
+       0120-COMPARAR-UF.
+             IF UF = TU-UF-DET(WRK-IX-UF)
+                   MOVE 'S' TO WRK-UF-VALIDA-SW
+             END-IF.
+             ADD 1 TO WRK-IX-UF.
+
+       0130-DETERMINAR-UF-CEP.
+             MOVE 'N' TO WRK-CEP-VALIDO-SW.
+             MOVE SPACES TO UF.
+             COMPUTE WRK-CEP-PREFIXO = WRK-CEP / 1000000.
+             MOVE 1 TO WRK-IX-CEP.
+             PERFORM 0140-COMPARAR-CEP
+                   UNTIL WRK-IX-CEP > 24 OR CEP-VALIDO.
+
+       0140-COMPARAR-CEP.
+             IF WRK-CEP-PREFIXO >= TCF-INICIO(WRK-IX-CEP)
+                   AND WRK-CEP-PREFIXO <= TCF-FIM(WRK-IX-CEP)
+                   MOVE TCF-UF(WRK-IX-CEP) TO UF
+                   MOVE 'S' TO WRK-CEP-VALIDO-SW
+             END-IF.
+             ADD 1 TO WRK-IX-CEP.
+
+       0100-BUSCAR-TAXA.
+             MOVE 'N' TO WRK-UF-SW.
+             MOVE UF TO FR-UF.
+             MOVE TRANSPORTADORA-PADRAO TO FR-TRANSP.
+             READ FRETE-RATES
+                   INVALID KEY
+                         MOVE 'N' TO WRK-UF-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-UF-SW
+             END-READ.
+
+       0200-BUSCAR-PRODUTO.
+             MOVE 'N' TO WRK-PRODUTO-SW.
+             MOVE PRODUTO TO PM-PRODUTO.
+             READ PRODUTO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-PRODUTO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-PRODUTO-SW
+             END-READ.
+
+      *----------------------------------------------------------------
+      * FRETE POR VALOR E O PISO MINIMO; QUANDO O PRODUTO ESTA
+      * CADASTRADO NO MESTRE, O FRETE COBRADO E O MAIOR ENTRE O PISO,
+      * O FRETE POR PESO E O FRETE POR CUBAGEM (COMPRIMENTO X LARGURA
+      * X ALTURA, CONVERTIDOS DE CM3 PARA M3).
+      *----------------------------------------------------------------
+       0300-CALCULAR-FRETE.
+             COMPUTE WRK-FRETE-VALOR = VALOR * FR-TAXA.
+             MOVE WRK-FRETE-VALOR TO FRETE.
+
+             IF PRODUTO-ENCONTRADO
+                   COMPUTE WRK-FRETE-PESO =
+                         PM-PESO-KG * FR-TAXA-KG
+
+                   COMPUTE WRK-VOLUME-M3 ROUNDED =
+                         (PM-COMPRIMENTO-CM * PM-LARGURA-CM
+                                            * PM-ALTURA-CM) / 1000000
+
+                   COMPUTE WRK-FRETE-CUBAGEM =
+                         WRK-VOLUME-M3 * FR-TAXA-M3
+
+                   IF WRK-FRETE-PESO > FRETE
+                         MOVE WRK-FRETE-PESO TO FRETE
+                   END-IF
+
+                   IF WRK-FRETE-CUBAGEM > FRETE
+                         MOVE WRK-FRETE-CUBAGEM TO FRETE
+                   END-IF
+             END-IF.
+
+             COMPUTE TOTAL = VALOR + FRETE.
+
+       END PROGRAM CALC-FRETE.
