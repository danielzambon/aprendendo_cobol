@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: RATEIO DE COMISSAO POR VENDEDOR SOBRE O VENDA-LEDGER
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * LE TODO O VENDA-LEDGER (GRAVADO POR REG-VENDAS, EM ORDEM DE
+      * LANCAMENTO, NAO POR VENDEDOR) E ACUMULA QUANTIDADE E TOTAL
+      * VENDIDO POR VENDEDOR NUMA TABELA EM MEMORIA, JA QUE O LEDGER NAO
+      * VEM ORDENADO POR VENDEDOR. AO FINAL, IMPRIME UMA LINHA POR
+      * VENDEDOR COM O TOTAL VENDIDO E A COMISSAO CALCULADA SOBRE ELE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - WRK-EOF-SW, WRK-QT-LANCAMENTOS, WRK-TOTAL-GERAL,
+      *                 WRK-COMISSAO-GERAL E WRK-QT-VENDEDORES PASSAM A
+      *                 SER REINICIALIZADOS NO INICIO DO 0001-PRINCIPAL:
+      *                 COMO O PROGRAMA PASSOU A SER CHAMADO
+      *                 REPETIDAMENTE PELO MENU-OPERADOR, UMA SEGUNDA
+      *                 CHAMADA HERDAVA O 'S' DEIXADO EM WRK-EOF-SW, O
+      *                 RATEIO DA EXECUCAO ANTERIOR E OS VENDEDORES JA
+      *                 INCLUIDOS NA TABELA-COMISSAO. ZERAR
+      *                 WRK-QT-VENDEDORES E SUFICIENTE PARA "ESVAZIAR" A
+      *                 TABELA, JA QUE NENHUMA BUSCA OU IMPRESSAO
+      *                 ENXERGA ALEM DESSE LIMITE.
+      * 09/08/2026 DZ - 2200-INCLUIR-VENDEDOR PASSA A CONFERIR SE A
+      *                 TABELA-COMISSAO (OCCURS 20) AINDA TEM ESPACO
+      *                 ANTES DE INCLUIR UM NOVO VENDEDOR; UM VENDA-
+      *                 LEDGER COM MAIS DE 20 VENDEDORES DIFERENTES
+      *                 IGNORAVA O LIMITE DA TABELA E GRAVAVA ALEM DO
+      *                 SEU FIM. O LANCAMENTO DE UM VENDEDOR EXCEDENTE
+      *                 AGORA E APENAS CONTADO E AVISADO, SEM ENTRAR NO
+      *                 RATEIO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-COMISSAO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER ASSIGN TO 'VENDALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY vendaldg.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-LEDGER      PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW         PIC X(01) VALUE 'N'.
+         88 FIM-LEDGER            VALUE 'S'.
+       77 WRK-ACHOU-SW       PIC X(01) VALUE 'N'.
+         88 VENDEDOR-ACHADO       VALUE 'S'.
+       77 WRK-QT-LANCAMENTOS PIC 9(05)    VALUE ZEROS.
+       77 WRK-TOTAL-GERAL    PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-COMISSAO-GERAL PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-COMISSAO       PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-PCT-COMISSAO   PIC 9(02)V99 VALUE 5,00.
+
+       01 TABELA-COMISSAO.
+          05 TC-DET OCCURS 20 TIMES INDEXED BY IX-TC.
+             10 TC-VENDEDOR    PIC X(10).
+             10 TC-QTDE        PIC 9(05).
+             10 TC-TOTAL       PIC 9(10)V99.
+       77 WRK-QT-VENDEDORES  PIC 9(02) VALUE ZEROS.
+       77 WRK-QT-VENDEDOR-EXCEDENTE PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE ZEROS TO WRK-QT-LANCAMENTOS.
+             MOVE ZEROS TO WRK-TOTAL-GERAL.
+             MOVE ZEROS TO WRK-COMISSAO-GERAL.
+             MOVE ZEROS TO WRK-QT-VENDEDORES.
+             MOVE ZEROS TO WRK-QT-VENDEDOR-EXCEDENTE.
+             PERFORM 1000-ABRIR.
+             PERFORM 1100-LER-LEDGER.
+             PERFORM 2000-SOMAR-LEDGER UNTIL FIM-LEDGER.
+             PERFORM 3000-IMPRIMIR-COMISSOES.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT SALES-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   DISPLAY 'VENDA-LEDGER INEXISTENTE, NADA A RATEAR'
+             END-IF.
+
+       1100-LER-LEDGER.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-SW
+             ELSE
+                   READ SALES-LEDGER
+                         AT END MOVE 'S' TO WRK-EOF-SW
+                   END-READ
+             END-IF.
+
+       2000-SOMAR-LEDGER.
+             PERFORM 2100-LOCALIZAR-VENDEDOR.
+             IF NOT VENDEDOR-ACHADO
+                   PERFORM 2200-INCLUIR-VENDEDOR
+             END-IF.
+
+             IF VENDEDOR-ACHADO
+                   ADD 1        TO TC-QTDE(IX-TC)
+                   ADD VL-VALOR TO TC-TOTAL(IX-TC)
+                   ADD 1        TO WRK-QT-LANCAMENTOS
+                   ADD VL-VALOR TO WRK-TOTAL-GERAL
+             END-IF.
+
+             PERFORM 1100-LER-LEDGER.
+
+       2100-LOCALIZAR-VENDEDOR.
+             MOVE 'N' TO WRK-ACHOU-SW.
+             MOVE 1 TO IX-TC.
+             PERFORM 2110-COMPARAR-VENDEDOR
+                   UNTIL IX-TC > WRK-QT-VENDEDORES
+                         OR VENDEDOR-ACHADO.
+
+       2110-COMPARAR-VENDEDOR.
+             IF TC-VENDEDOR(IX-TC) = VL-VENDEDOR
+                   MOVE 'S' TO WRK-ACHOU-SW
+             ELSE
+                   ADD 1 TO IX-TC
+             END-IF.
+
+       2200-INCLUIR-VENDEDOR.
+             IF WRK-QT-VENDEDORES < 20
+                   ADD 1 TO WRK-QT-VENDEDORES
+                   MOVE WRK-QT-VENDEDORES TO IX-TC
+                   MOVE VL-VENDEDOR TO TC-VENDEDOR(IX-TC)
+                   MOVE ZEROS       TO TC-QTDE(IX-TC)
+                   MOVE ZEROS       TO TC-TOTAL(IX-TC)
+                   MOVE 'S'         TO WRK-ACHOU-SW
+             ELSE
+                   ADD 1 TO WRK-QT-VENDEDOR-EXCEDENTE
+                   DISPLAY 'TABELA DE VENDEDORES CHEIA (20), '
+                           'VENDEDOR FORA DO RATEIO: ' VL-VENDEDOR
+             END-IF.
+
+       3000-IMPRIMIR-COMISSOES.
+             DISPLAY ' '.
+             DISPLAY '**** COMISSAO POR VENDEDOR ****'.
+             MOVE 1 TO IX-TC.
+             PERFORM 3100-IMPRIMIR-UM-VENDEDOR
+                   UNTIL IX-TC > WRK-QT-VENDEDORES.
+
+             COMPUTE WRK-COMISSAO-GERAL ROUNDED =
+                   WRK-TOTAL-GERAL * WRK-PCT-COMISSAO / 100.
+             DISPLAY ' '.
+             DISPLAY 'LANCAMENTOS NO LEDGER....: ' WRK-QT-LANCAMENTOS.
+             DISPLAY 'TOTAL GERAL VENDIDO......: ' WRK-TOTAL-GERAL.
+             DISPLAY 'COMISSAO GERAL...........: ' WRK-COMISSAO-GERAL.
+             DISPLAY 'VENDEDORES FORA DA TABELA: '
+                     WRK-QT-VENDEDOR-EXCEDENTE.
+
+       3100-IMPRIMIR-UM-VENDEDOR.
+             COMPUTE WRK-COMISSAO ROUNDED =
+                   TC-TOTAL(IX-TC) * WRK-PCT-COMISSAO / 100.
+             DISPLAY 'VENDEDOR: ' TC-VENDEDOR(IX-TC)
+                     ' QTDE: '    TC-QTDE(IX-TC)
+                     ' TOTAL: '   TC-TOTAL(IX-TC)
+                     ' COMISSAO: ' WRK-COMISSAO.
+             ADD 1 TO IX-TC.
+
+       9000-ENCERRAR.
+             IF NOT FS-ARQ-NAO-EXISTE
+                   CLOSE SALES-LEDGER
+             END-IF.
+
+       END PROGRAM REL-COMISSAO.
