@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:20/07/2023
+      * Purpose: CONFERENCIA DO VENDA-LEDGER CONTRA O TOTAL DE CONTROLE
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * SOMA TODOS OS LANCAMENTOS DO VENDA-LEDGER (GRAVADO POR
+      * REG-VENDAS) E COMPARA COM O TOTAL DE CONTROLE INFORMADO PELO
+      * OPERADOR (EX.: FECHAMENTO DO CAIXA), APONTANDO A DIFERENCA
+      * QUANDO OS DOIS NAO BATEREM.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DO
+      *                 CODIGO '35' DIRETO NO IF.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELO MENU-OPERADOR, ALEM
+      *                 DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - WRK-EOF-SW, WRK-QT-LANCAMENTOS E
+      *                 WRK-TOTAL-LEDGER PASSAM A SER REINICIALIZADOS
+      *                 NO INICIO DO 0001-PRINCIPAL: COMO O PROGRAMA
+      *                 PASSOU A SER CHAMADO REPETIDAMENTE PELO
+      *                 MENU-OPERADOR, UMA SEGUNDA CHAMADA HERDAVA O
+      *                 'S' DEIXADO EM WRK-EOF-SW E OS TOTAIS DA
+      *                 EXECUCAO ANTERIOR, ZERANDO A CONFERENCIA DA
+      *                 SEGUNDA VEZ EM DIANTE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REC-VENDAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER ASSIGN TO 'VENDALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY vendaldg.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW       PIC X(01) VALUE 'N'.
+         88 FIM-LEDGER           VALUE 'S'.
+       77 WRK-QT-LANCAMENTOS PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-LEDGER  PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-TOTAL-CONTROLE PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA     PIC S9(12)V99 VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE ZEROS TO WRK-QT-LANCAMENTOS.
+             MOVE ZEROS TO WRK-TOTAL-LEDGER.
+             PERFORM 1000-ABRIR.
+             PERFORM 1100-LER-LEDGER.
+             PERFORM 2000-SOMAR-LEDGER UNTIL FIM-LEDGER.
+             PERFORM 9000-ENCERRAR.
+
+             DISPLAY 'TOTAL DE CONTROLE (FECHAMENTO): '
+             ACCEPT WRK-TOTAL-CONTROLE.
+
+             PERFORM 3000-CONFERIR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT SALES-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   DISPLAY 'VENDA-LEDGER INEXISTENTE, NADA A CONFERIR'
+             END-IF.
+
+       1100-LER-LEDGER.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-SW
+             ELSE
+                   READ SALES-LEDGER
+                         AT END MOVE 'S' TO WRK-EOF-SW
+                   END-READ
+             END-IF.
+
+       2000-SOMAR-LEDGER.
+             ADD 1        TO WRK-QT-LANCAMENTOS.
+             ADD VL-VALOR TO WRK-TOTAL-LEDGER.
+             PERFORM 1100-LER-LEDGER.
+
+       3000-CONFERIR.
+             COMPUTE WRK-DIFERENCA =
+                   WRK-TOTAL-CONTROLE - WRK-TOTAL-LEDGER.
+             DISPLAY ' '.
+             DISPLAY '**** CONFERENCIA DE VENDAS ****'.
+             DISPLAY 'LANCAMENTOS NO LEDGER....: ' WRK-QT-LANCAMENTOS.
+             DISPLAY 'TOTAL DO LEDGER..........: ' WRK-TOTAL-LEDGER.
+             DISPLAY 'TOTAL DE CONTROLE........: ' WRK-TOTAL-CONTROLE.
+             DISPLAY 'DIFERENCA................: ' WRK-DIFERENCA.
+             IF WRK-DIFERENCA = ZEROS
+                   DISPLAY 'CONFERENCIA OK, VALORES BATEM'
+             ELSE
+                   DISPLAY 'ATENCAO: DIVERGENCIA ENTRE LEDGER E'
+                           ' CONTROLE'
+             END-IF.
+
+       9000-ENCERRAR.
+             IF NOT FS-ARQ-NAO-EXISTE
+                   CLOSE SALES-LEDGER
+             END-IF.
+
+       END PROGRAM REC-VENDAS.
