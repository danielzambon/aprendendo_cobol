@@ -0,0 +1,301 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:16/07/2023
+      * Purpose: RELATORIO DE FRETE EM LOTE A PARTIR DO ARQUIVO PEDIDOS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * OS PEDIDOS DEVEM ESTAR EM SEQUENCIA DE UF PARA QUE A QUEBRA DE
+      * CONTROLE POR UF (SUBTOTAL) FUNCIONE CORRETAMENTE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - CABECALHO DE PAGINA E LINHA DE ENCERRAMENTO
+      *                 PASSAM A USAR O COPYBOOK PADRAO RPTHDR, COM O
+      *                 NUMERO DE PAGINA E A DATA DE EMISSAO
+      *                 EFETIVAMENTE IMPRESSOS.
+      * 09/08/2026 DZ - UF DO PEDIDO PASSA A SER CONFERIDA CONTRA A
+      *                 TABELA DAS 27 UNIDADES DA FEDERACAO (COPYBOOK
+      *                 UFCFG), PARA QUE UM PEDIDO COM UF INEXISTENTE
+      *                 SAIA NO RELATORIO COM MENSAGEM PROPRIA, EM VEZ
+      *                 DE SER CONFUNDIDO COM UMA UF VALIDA SEM TAXA
+      *                 CADASTRADA.
+      * 09/08/2026 DZ - UF VALIDA MAS SEM TAXA CADASTRADA PASSA A SAIR NO
+      *                 RELATORIO COM O ROTULO 'SEM TAXA CADASTRADA' EM
+      *                 LD-PRODUTO, EM VEZ DE UMA LINHA EM BRANCO SEM
+      *                 EXPLICACAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-FRETE-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-PEDIDOS.
+
+           SELECT REL-FRETE ASSIGN TO 'RELFRETE'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-RELATORIO.
+
+           SELECT FRETE-RATES ASSIGN TO 'FRETERAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FR-CHAVE
+                  FILE STATUS IS WRK-FS-RATES.
+
+           SELECT PRODUTO-MASTER ASSIGN TO 'PRODMAST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PM-PRODUTO
+                  FILE STATUS IS WRK-FS-PRODUTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+       01  PEDIDOS-REC.
+           05 PD-PRODUTO       PIC X(30).
+           05 PD-VALOR         PIC 9(06)V99.
+           05 PD-UF            PIC X(02).
+
+       FD  REL-FRETE.
+       01  REL-FRETE-LINHA     PIC X(80).
+
+       FD  FRETE-RATES.
+       COPY fretrate.
+
+       FD  PRODUTO-MASTER.
+       COPY produto.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-PEDIDOS   PIC X(02) VALUE '00'.
+       77 WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+       77 WRK-FS-RATES     PIC X(02) VALUE '00'.
+       77 WRK-FS-PRODUTO   PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW       PIC X(01) VALUE 'N'.
+         88 FIM-PEDIDOS         VALUE 'S'.
+       77 WRK-UF-SW        PIC X(01) VALUE 'N'.
+         88 UF-ENCONTRADA      VALUE 'S'.
+       77 WRK-PRODUTO-SW   PIC X(01) VALUE 'N'.
+         88 PRODUTO-ENCONTRADO VALUE 'S'.
+
+       77 WRK-FRETE         PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-TOTAL         PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-VALOR   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-PESO    PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-CUBAGEM PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VOLUME-M3     PIC 9(04)V9(06) VALUE ZEROS.
+
+       77 WRK-UF-ANTERIOR   PIC X(02) VALUE SPACES.
+       77 WRK-SUBTOTAL-UF   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL   PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-QT-PEDIDOS    PIC 9(05) VALUE ZEROS.
+
+       77 WRK-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS    PIC 9(02) VALUE 20.
+       77 WRK-PAGINA        PIC 9(04) VALUE ZEROS.
+       77 WRK-PRIMEIRO-REG  PIC X(01) VALUE 'S'.
+
+       77 WRK-UF-VALIDA-SW  PIC X(01) VALUE 'N'.
+         88 UF-VALIDA           VALUE 'S'.
+       77 WRK-IX-UF         PIC 9(02) VALUE ZEROS.
+
+       01  LINHA-DETALHE.
+           05 LD-PRODUTO    PIC X(30).
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 LD-UF         PIC X(02).
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 LD-VALOR      PIC ZZZ.ZZ9,99.
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 LD-FRETE      PIC ZZZ.ZZ9,99.
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 LD-TOTAL      PIC ZZZ.ZZ9,99.
+
+       01  LINHA-SUBTOTAL.
+           05 FILLER        PIC X(20) VALUE 'SUBTOTAL UF '.
+           05 LS-UF         PIC X(02).
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 LS-SUBTOTAL   PIC ZZ.ZZZ.ZZ9,99.
+
+       01  LINHA-TOTAL-GERAL.
+           05 FILLER        PIC X(20) VALUE 'TOTAL GERAL DE FRETE'.
+           05 FILLER        PIC X(12) VALUE SPACES.
+           05 LT-TOTAL      PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+
+       COPY rpthdr.
+       COPY ufcfg.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 1100-LER-PEDIDO.
+             PERFORM 2000-PROCESSAR-PEDIDO UNTIL FIM-PEDIDOS.
+             PERFORM 3000-FECHAR-UF-ANTERIOR.
+             PERFORM 3100-IMPRIMIR-TOTAL-GERAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT PEDIDOS.
+             OPEN OUTPUT REL-FRETE.
+             OPEN INPUT FRETE-RATES.
+             OPEN INPUT PRODUTO-MASTER.
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+       1100-LER-PEDIDO.
+             READ PEDIDOS
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-PEDIDO.
+             IF PD-UF NOT = WRK-UF-ANTERIOR
+                   IF WRK-PRIMEIRO-REG = 'N'
+                         PERFORM 3000-FECHAR-UF-ANTERIOR
+                   END-IF
+                   MOVE 'N' TO WRK-PRIMEIRO-REG
+                   MOVE PD-UF TO WRK-UF-ANTERIOR
+             END-IF.
+
+             IF WRK-LINHAS-PAGINA = ZEROS
+                   OR WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS
+                   PERFORM 8000-CABECALHO
+             END-IF.
+
+             PERFORM 0110-VALIDAR-UF.
+
+             IF UF-VALIDA
+                   PERFORM 0100-BUSCAR-TAXA
+                   PERFORM 0200-BUSCAR-PRODUTO
+             END-IF.
+
+             IF UF-VALIDA AND UF-ENCONTRADA
+                   PERFORM 0300-CALCULAR-FRETE
+
+                   MOVE PD-PRODUTO TO LD-PRODUTO
+                   MOVE PD-UF      TO LD-UF
+                   MOVE PD-VALOR   TO LD-VALOR
+                   MOVE WRK-FRETE  TO LD-FRETE
+                   MOVE WRK-TOTAL  TO LD-TOTAL
+                   WRITE REL-FRETE-LINHA FROM LINHA-DETALHE
+                   ADD 1 TO WRK-LINHAS-PAGINA
+
+                   ADD WRK-FRETE TO WRK-SUBTOTAL-UF
+                   ADD WRK-FRETE TO WRK-TOTAL-GERAL
+                   ADD 1 TO WRK-QT-PEDIDOS
+             ELSE
+                   MOVE SPACES TO LINHA-DETALHE
+                   IF UF-VALIDA
+                         MOVE 'SEM TAXA CADASTRADA' TO LD-PRODUTO
+                   ELSE
+                         MOVE 'UF INVALIDA' TO LD-PRODUTO
+                   END-IF
+                   MOVE PD-UF TO LD-UF
+                   WRITE REL-FRETE-LINHA FROM LINHA-DETALHE
+                   ADD 1 TO WRK-LINHAS-PAGINA
+             END-IF.
+
+             PERFORM 1100-LER-PEDIDO.
+
+       3000-FECHAR-UF-ANTERIOR.
+             MOVE WRK-UF-ANTERIOR TO LS-UF.
+             MOVE WRK-SUBTOTAL-UF TO LS-SUBTOTAL.
+             WRITE REL-FRETE-LINHA FROM LINHA-SUBTOTAL.
+             MOVE ZEROS TO WRK-SUBTOTAL-UF.
+
+       3100-IMPRIMIR-TOTAL-GERAL.
+             MOVE WRK-TOTAL-GERAL TO LT-TOTAL.
+             WRITE REL-FRETE-LINHA FROM LINHA-TOTAL-GERAL.
+
+       0110-VALIDAR-UF.
+             MOVE 'N' TO WRK-UF-VALIDA-SW.
+             MOVE 1 TO WRK-IX-UF.
+             PERFORM 0120-COMPARAR-UF
+                   UNTIL WRK-IX-UF > 27 OR UF-VALIDA.
+
+       0120-COMPARAR-UF.
+             IF PD-UF = TU-UF-DET(WRK-IX-UF)
+                   MOVE 'S' TO WRK-UF-VALIDA-SW
+             END-IF.
+             ADD 1 TO WRK-IX-UF.
+
+       0100-BUSCAR-TAXA.
+             MOVE 'N' TO WRK-UF-SW.
+             MOVE PD-UF TO FR-UF.
+             MOVE 'PAD' TO FR-TRANSP.
+             READ FRETE-RATES
+                   INVALID KEY
+                         MOVE 'N' TO WRK-UF-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-UF-SW
+             END-READ.
+
+       0200-BUSCAR-PRODUTO.
+             MOVE 'N' TO WRK-PRODUTO-SW.
+             MOVE PD-PRODUTO TO PM-PRODUTO.
+             READ PRODUTO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-PRODUTO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-PRODUTO-SW
+             END-READ.
+
+       0300-CALCULAR-FRETE.
+             COMPUTE WRK-FRETE-VALOR = PD-VALOR * FR-TAXA.
+             MOVE WRK-FRETE-VALOR TO WRK-FRETE.
+
+             IF PRODUTO-ENCONTRADO
+                   COMPUTE WRK-FRETE-PESO =
+                         PM-PESO-KG * FR-TAXA-KG
+
+                   COMPUTE WRK-VOLUME-M3 ROUNDED =
+                         (PM-COMPRIMENTO-CM * PM-LARGURA-CM
+                                            * PM-ALTURA-CM) / 1000000
+
+                   COMPUTE WRK-FRETE-CUBAGEM =
+                         WRK-VOLUME-M3 * FR-TAXA-M3
+
+                   IF WRK-FRETE-PESO > WRK-FRETE
+                         MOVE WRK-FRETE-PESO TO WRK-FRETE
+                   END-IF
+
+                   IF WRK-FRETE-CUBAGEM > WRK-FRETE
+                         MOVE WRK-FRETE-CUBAGEM TO WRK-FRETE
+                   END-IF
+             END-IF.
+
+             COMPUTE WRK-TOTAL = PD-VALOR + WRK-FRETE.
+
+       8000-CABECALHO.
+             ADD 1 TO WRK-PAGINA.
+             MOVE ZEROS TO WRK-LINHAS-PAGINA.
+             WRITE REL-FRETE-LINHA FROM SPACES.
+             MOVE 'RELATORIO DE FRETE EM LOTE' TO RPTH-TITULO.
+             MOVE WRK-PAGINA TO RPTH-PAGINA.
+             WRITE REL-FRETE-LINHA FROM RPT-CABECALHO-PADRAO.
+             MOVE WRK-DATA-HOJE TO RPTH-DATA.
+             WRITE REL-FRETE-LINHA FROM RPT-CABECALHO-DATA.
+             MOVE '   PRODUTO                     UF   VALOR      FR
+      -    'ETE       TOTAL' TO REL-FRETE-LINHA.
+             WRITE REL-FRETE-LINHA.
+             MOVE ALL '-' TO REL-FRETE-LINHA.
+             WRITE REL-FRETE-LINHA.
+
+       9000-ENCERRAR.
+             WRITE REL-FRETE-LINHA FROM RPT-RODAPE-PADRAO.
+             CLOSE PEDIDOS.
+             CLOSE REL-FRETE.
+             CLOSE FRETE-RATES.
+             CLOSE PRODUTO-MASTER.
+             DISPLAY 'RELATORIO DE FRETE EM LOTE CONCLUIDO'.
+             DISPLAY 'PEDIDOS PROCESSADOS.....: ' WRK-QT-PEDIDOS.
+             DISPLAY 'TOTAL GERAL DE FRETE....: ' WRK-TOTAL-GERAL.
+
+       END PROGRAM REL-FRETE-LOTE.
