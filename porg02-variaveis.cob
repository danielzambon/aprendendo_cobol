@@ -3,21 +3,130 @@
       * Date:05/06/2023
       * Purpose: VARIAVEIS
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - RENOMEADO PARA LISTA-NOMES. A ENTRADA INTERATIVA
+      *                 DE UM UNICO NOME PASSA A SER UM LOTE DE NOMES
+      *                 LIDO DO ARQUIVO NOMESENT (UM NOME POR LINHA).
+      * 09/08/2026 DZ - NOMES EM BRANCO OU COM CARACTER NAO ALFABETICO
+      *                 SAO REJEITADOS E GRAVADOS EM NOMES-REJ, EM VEZ
+      *                 DE ENTRAREM NA LISTAGEM.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - NOMESENT AUSENTE PASSA A SER TRATADO EXPLICITA-
+      *                 MENTE (EM VEZ DE UM READ SEM GUARDA QUE NUNCA
+      *                 SATISFAZIA AT END), EVITANDO QUE A SUITE NOTURNA
+      *                 TRAVE QUANDO O ARQUIVO NAO EXISTE.
+      * 09/08/2026 DZ - WRK-EOF-SW, WRK-QT-NOMES E WRK-QT-REJEITADOS
+      *                 PASSAM A SER REINICIALIZADOS NO INICIO DO
+      *                 0001-PRINCIPAL: COMO O PROGRAMA PASSOU A SER
+      *                 CHAMADO REPETIDAMENTE PELO MENU-OPERADOR, UMA
+      *                 SEGUNDA CHAMADA HERDAVA O 'S' DEIXADO EM
+      *                 WRK-EOF-SW PELA EXECUCAO ANTERIOR E PULAVA A
+      *                 LEITURA DE UM NOVO NOMESENT INTEIRO.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG02VARIAVEIS.
+       PROGRAM-ID. LISTA-NOMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMES-ENTRADA ASSIGN TO 'NOMESENT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-NOMES.
+
+           SELECT NOMES-REJ ASSIGN TO 'NOMESREJ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-REJ.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NOMES-ENTRADA.
+       01  NOMES-ENTRADA-REC   PIC X(20).
+
+       FD  NOMES-REJ.
+       01  NOMES-REJ-REC.
+           05 NR-NOME          PIC X(20).
+           05 NR-MOTIVO        PIC X(30).
+
        WORKING-STORAGE SECTION.
 
       * VARIAVEIS "A" ALFABETICO
       * VARIAVEIS "X" ALFANUMERIOCO
 
-       77 WRK-NOME PIC X(20) VALUES SPACES.
+       77 WRK-NOME       PIC X(20) VALUES SPACES.
+       77 WRK-FS-NOMES   PIC X(02) VALUE '00'.
+       77 WRK-FS-REJ     PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+           88 FIM-NOMES      VALUE 'S'.
+       77 WRK-QT-NOMES     PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-ENTRADA-SW   PIC X(01) VALUE 'S'.
+           88 ENTRADA-VALIDA    VALUE 'S'.
+       77 WRK-MOTIVO-REJ   PIC X(30) VALUE SPACES.
+       COPY fstatus.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             ACCEPT WRK-NOME FROM CONSOLE.
 
-            DISPLAY WRK-NOME.
-            STOP RUN.
+       0001-PRINCIPAL.
+             MOVE 'N' TO WRK-EOF-SW.
+             MOVE ZEROS TO WRK-QT-NOMES.
+             MOVE ZEROS TO WRK-QT-REJEITADOS.
+             PERFORM 1000-ABRIR.
+             PERFORM 0200-PROCESSAR UNTIL FIM-NOMES.
+             PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT NOMES-ENTRADA.
+             MOVE WRK-FS-NOMES TO WRK-FS-ULTIMO.
+             OPEN OUTPUT NOMES-REJ.
+             PERFORM 0100-LER-ENTRADA.
+
+       0100-LER-ENTRADA.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-EOF-SW
+             ELSE
+                   READ NOMES-ENTRADA INTO WRK-NOME
+                         AT END
+                               MOVE 'S' TO WRK-EOF-SW
+                   END-READ
+             END-IF.
+
+       0200-PROCESSAR.
+             PERFORM 0230-VALIDAR-ENTRADA.
+             IF ENTRADA-VALIDA
+                   DISPLAY WRK-NOME
+                   ADD 1 TO WRK-QT-NOMES
+             ELSE
+                   ADD 1 TO WRK-QT-REJEITADOS
+                   PERFORM 0240-GRAVAR-REJEITO
+             END-IF.
+             PERFORM 0100-LER-ENTRADA.
+
+       0230-VALIDAR-ENTRADA.
+             MOVE 'S' TO WRK-ENTRADA-SW.
+             IF WRK-NOME = SPACES
+                   MOVE 'N' TO WRK-ENTRADA-SW
+                   MOVE 'NOME EM BRANCO' TO WRK-MOTIVO-REJ
+             ELSE
+                   IF WRK-NOME NOT ALPHABETIC
+                         MOVE 'N' TO WRK-ENTRADA-SW
+                         MOVE 'NOME CONTEM CARACTER INVALIDO'
+                           TO WRK-MOTIVO-REJ
+                   END-IF
+             END-IF.
+
+       0240-GRAVAR-REJEITO.
+             MOVE WRK-NOME     TO NR-NOME.
+             MOVE WRK-MOTIVO-REJ TO NR-MOTIVO.
+             WRITE NOMES-REJ-REC.
+
+       0300-FINAL.
+             DISPLAY 'TOTAL DE NOMES: ' WRK-QT-NOMES.
+             DISPLAY 'TOTAL DE REJEITADOS: ' WRK-QT-REJEITADOS.
+
+       9000-ENCERRAR.
+             CLOSE NOMES-ENTRADA.
+             CLOSE NOMES-REJ.
