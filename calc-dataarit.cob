@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: SUBROTINA DE SERVICO -- ARITMETICA DE DATAS (SOMAR
+      *          DIAS A UMA DATA OU CALCULAR A DIFERENCA EM DIAS ENTRE
+      *          DUAS DATAS). CHAMADA POR CALL DE OUTROS PROGRAMAS.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - PROGRAMA CRIADO.
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-DATA-ARIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WRK-ANO         PIC 9(04).
+       77 WRK-MES         PIC 9(02).
+       77 WRK-DIA         PIC 9(02).
+       77 WRK-A           PIC S9(09).
+       77 WRK-Y           PIC S9(09).
+       77 WRK-M           PIC S9(09).
+       77 WRK-B           PIC S9(09).
+       77 WRK-C           PIC S9(09).
+       77 WRK-D           PIC S9(09).
+       77 WRK-E           PIC S9(09).
+       77 WRK-JDN-1       PIC S9(09).
+       77 WRK-DATA-CONV   PIC 9(08).
+       77 WRK-JULIANO-CONV PIC S9(09).
+
+       LINKAGE SECTION.
+       01 DA-PARM.
+          05 DA-OPERACAO        PIC X(01).
+             88 DA-OP-SOMAR-DIAS   VALUE 'A'.
+             88 DA-OP-DIAS-ENTRE   VALUE 'D'.
+          05 DA-DATA-1          PIC 9(08).
+          05 DA-DATA-2          PIC 9(08).
+          05 DA-QT-DIAS         PIC S9(07).
+          05 DA-DATA-RESULT     PIC 9(08).
+
+       PROCEDURE DIVISION USING DA-PARM.
+       0000-MAINLINE.
+
+           IF DA-OP-SOMAR-DIAS
+               MOVE DA-DATA-1 TO WRK-DATA-CONV
+               PERFORM 0100-DATA-PARA-JULIANO
+               COMPUTE WRK-JULIANO-CONV =
+                       WRK-JULIANO-CONV + DA-QT-DIAS
+               PERFORM 0200-JULIANO-PARA-DATA
+               MOVE WRK-DATA-CONV TO DA-DATA-RESULT
+           ELSE
+               IF DA-OP-DIAS-ENTRE
+                   MOVE DA-DATA-1 TO WRK-DATA-CONV
+                   PERFORM 0100-DATA-PARA-JULIANO
+                   MOVE WRK-JULIANO-CONV TO WRK-JDN-1
+                   MOVE DA-DATA-2 TO WRK-DATA-CONV
+                   PERFORM 0100-DATA-PARA-JULIANO
+                   COMPUTE DA-QT-DIAS =
+                           WRK-JULIANO-CONV - WRK-JDN-1
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * CONVERTE WRK-DATA-CONV (AAAAMMDD, CALENDARIO GREGORIANO) EM
+      * WRK-JULIANO-CONV (CONTAGEM ABSOLUTA DE DIAS, FORMULA DE
+      * FLIEGEL E VAN FLANDERN -- SOMENTE DIVISAO INTEIRA TRUNCADA,
+      * SEM FUNCAO INTRINSECA).
+      ******************************************************************
+       0100-DATA-PARA-JULIANO.
+           MOVE WRK-DATA-CONV(1:4) TO WRK-ANO.
+           MOVE WRK-DATA-CONV(5:2) TO WRK-MES.
+           MOVE WRK-DATA-CONV(7:2) TO WRK-DIA.
+
+           COMPUTE WRK-A = (14 - WRK-MES) / 12.
+           COMPUTE WRK-Y = WRK-ANO + 4800 - WRK-A.
+           COMPUTE WRK-M = WRK-MES + (12 * WRK-A) - 3.
+
+           COMPUTE WRK-JULIANO-CONV =
+                   WRK-DIA
+                   + (((153 * WRK-M) + 2) / 5)
+                   + (365 * WRK-Y)
+                   + (WRK-Y / 4)
+                   - (WRK-Y / 100)
+                   + (WRK-Y / 400)
+                   - 32045.
+
+      ******************************************************************
+      * CONVERTE WRK-JULIANO-CONV DE VOLTA PARA WRK-DATA-CONV (AAAAMMDD).
+      ******************************************************************
+       0200-JULIANO-PARA-DATA.
+           COMPUTE WRK-A = WRK-JULIANO-CONV + 32044.
+           COMPUTE WRK-B = ((4 * WRK-A) + 3) / 146097.
+           COMPUTE WRK-C = WRK-A - ((146097 * WRK-B) / 4).
+           COMPUTE WRK-D = ((4 * WRK-C) + 3) / 1461.
+           COMPUTE WRK-E = WRK-C - ((1461 * WRK-D) / 4).
+           COMPUTE WRK-M = ((5 * WRK-E) + 2) / 153.
+
+           COMPUTE WRK-DIA = WRK-E - (((153 * WRK-M) + 2) / 5) + 1.
+           COMPUTE WRK-MES = WRK-M + 3 - (12 * (WRK-M / 10)).
+           COMPUTE WRK-ANO = (100 * WRK-B) + WRK-D - 4800
+                   + (WRK-M / 10).
+
+           COMPUTE WRK-DATA-CONV = (WRK-ANO * 10000)
+                   + (WRK-MES * 100) + WRK-DIA.
+
+       END PROGRAM CALC-DATA-ARIT.
