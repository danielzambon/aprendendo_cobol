@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:24/07/2023
+      * Purpose: LANCAMENTO EM LOTE DE NOTAS PARA UMA TURMA INTEIRA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * LE O ARQUIVO DE TRANSACOES NOTASTRA (MATRICULA+TERMO+NOTA1+
+      * NOTA2 POR ALUNO DA TURMA), CALCULA A MEDIA PONDERADA DE CADA
+      * ALUNO DA MESMA FORMA QUE O CALC-MEDIA INTERATIVO, E GRAVA UM
+      * REGISTRO NO NOTA-LEDGER PARA CADA ALUNO PROCESSADO. AS FAIXAS
+      * DE APROVACAO/RECUPERACAO VEM DO PARAMETRO NOTACFG.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DOS
+      *                 CODIGOS DIRETO NO IF.
+      * 09/08/2026 DZ - NOTAS-TRANS GANHA A COLUNA NT-NOTA-RECUP; QUANDO
+      *                 O ALUNO CAI EM RECUPERACAO PELA MEDIA DAS NOTAS
+      *                 1 E 2 E ESSA COLUNA VEM PREENCHIDA (LOTE DE
+      *                 REPESCAGEM, RODADO DEPOIS DO EXAME), A MEDIA E A
+      *                 SITUACAO SAO RECALCULADAS DA MESMA FORMA QUE NO
+      *                 CALC-MEDIA INTERATIVO ANTES DE GRAVAR O
+      *                 NOTA-LEDGER.
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN: O PROGRAMA PASSOU A
+      *                 SER CHAMADO POR CALL A PARTIR DO JOB-NOTURNO, E
+      *                 STOP RUN DENTRO DE UM SUBPROGRAMA ENCERRA A
+      *                 UNIDADE DE EXECUCAO INTEIRA, ABORTANDO OS PASSOS
+      *                 SEGUINTES DA SUITE NOTURNA.
+      * 09/08/2026 DZ - WRK-LIMITE-RECUP-SUP PASSA A SER PIC 9(02)V99
+      *                 (ERA PIC 9(02)), E O CALCULO PASSA A SUBTRAIR
+      *                 0,01 EM VEZ DE 1, PARA NAO TRUNCAR A CASA
+      *                 DECIMAL DO LIMITE SUPERIOR DA FAIXA DE
+      *                 RECUPERACAO NO EVALUATE CONTRA MEDIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE-NOTAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-TRANS ASSIGN TO 'NOTASTRA'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-TRANS.
+
+           SELECT ALUNO-MASTER ASSIGN TO 'ALUNOMST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AL-MATRICULA
+                  FILE STATUS IS WRK-FS-ALUNO.
+
+           SELECT NOTA-LEDGER ASSIGN TO 'NOTALDG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-LEDGER.
+
+           SELECT NOTA-CONFIG ASSIGN TO 'NOTACFG'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-TRANS.
+       01  NOTAS-TRANS-REC.
+           05 NT-MATRICULA     PIC 9(06).
+           05 NT-TERMO         PIC 9(02).
+           05 NT-NOTA1         PIC 9(02).
+           05 NT-NOTA2         PIC 9(02).
+           05 NT-NOTA-RECUP    PIC 9(02).
+
+       FD  ALUNO-MASTER.
+       COPY aluno.
+
+       FD  NOTA-LEDGER.
+       COPY notaldg.
+
+       FD  NOTA-CONFIG.
+       COPY notacfg.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-TRANS       PIC X(02) VALUE '00'.
+       77 WRK-FS-ALUNO       PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER      PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW         PIC X(01) VALUE 'N'.
+         88 FIM-TRANSACOES        VALUE 'S'.
+       77 WRK-ALUNO-SW       PIC X(01) VALUE 'N'.
+         88 ALUNO-ENCONTRADO      VALUE 'S'.
+
+       77 WRK-PESO-NOTA1     PIC 9(02)    VALUE 4.
+       77 WRK-PESO-NOTA2     PIC 9(02)    VALUE 6.
+       77 WRK-SOMA-PESOS     PIC 9(02)    VALUE ZEROS.
+       77 WRK-FS-CONFIG      PIC X(02) VALUE '00'.
+       77 WRK-CFG-MIN-APROVADO    PIC 9(02) VALUE 6.
+       77 WRK-CFG-MIN-RECUPERACAO PIC 9(02) VALUE 2.
+       77 WRK-LIMITE-RECUP-SUP    PIC 9(02)V99 VALUE ZEROS.
+       77 MEDIA              PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SITUACAO       PIC X(15)    VALUE SPACES.
+
+       77 WRK-QT-PROCESSADAS PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-APROVADOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REPROVADOS  PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 0170-CARREGAR-CONFIG.
+             PERFORM 0100-LER-TRANS.
+             PERFORM 0200-PROCESSAR UNTIL FIM-TRANSACOES.
+             PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT NOTAS-TRANS.
+             OPEN INPUT ALUNO-MASTER.
+
+             OPEN EXTEND NOTA-LEDGER.
+             MOVE WRK-FS-LEDGER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE NOTA-LEDGER
+                   OPEN OUTPUT NOTA-LEDGER
+             END-IF.
+
+       0170-CARREGAR-CONFIG.
+             OPEN INPUT NOTA-CONFIG.
+             MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO.
+             IF FS-OK
+                   READ NOTA-CONFIG
+                         AT END CONTINUE
+                   END-READ
+                   MOVE WRK-FS-CONFIG TO WRK-FS-ULTIMO
+                   IF FS-OK
+                         MOVE CFG-MIN-APROVADO
+                              TO WRK-CFG-MIN-APROVADO
+                         MOVE CFG-MIN-RECUPERACAO
+                              TO WRK-CFG-MIN-RECUPERACAO
+                   END-IF
+                   CLOSE NOTA-CONFIG
+             END-IF.
+             COMPUTE WRK-LIMITE-RECUP-SUP = WRK-CFG-MIN-APROVADO - 0,01.
+
+       0100-LER-TRANS.
+             READ NOTAS-TRANS
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       0200-PROCESSAR.
+             MOVE NT-MATRICULA TO AL-MATRICULA.
+             PERFORM 0250-BUSCAR-ALUNO.
+
+             IF ALUNO-ENCONTRADO
+                   DISPLAY 'ALUNO: ' AL-NOME
+             ELSE
+                   DISPLAY 'ALUNO NAO CADASTRADO: ' NT-MATRICULA
+             END-IF.
+
+             COMPUTE WRK-SOMA-PESOS = WRK-PESO-NOTA1 + WRK-PESO-NOTA2.
+             COMPUTE MEDIA ROUNDED =
+                   (NT-NOTA1 * WRK-PESO-NOTA1 +
+                    NT-NOTA2 * WRK-PESO-NOTA2) / WRK-SOMA-PESOS.
+             DISPLAY 'RESULTADO MEDIA: ' MEDIA.
+
+             EVALUATE MEDIA
+                   WHEN 10
+                         MOVE 'APROVADO BONUS' TO WRK-SITUACAO
+                         ADD 1 TO WRK-QT-APROVADOS
+                   WHEN WRK-CFG-MIN-APROVADO THRU 9,9
+                         MOVE 'APROVADO' TO WRK-SITUACAO
+                         ADD 1 TO WRK-QT-APROVADOS
+                   WHEN WRK-CFG-MIN-RECUPERACAO THRU
+                        WRK-LIMITE-RECUP-SUP
+                         MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                         ADD 1 TO WRK-QT-RECUPERACAO
+                   WHEN OTHER
+                         MOVE 'REPROVADO' TO WRK-SITUACAO
+                         ADD 1 TO WRK-QT-REPROVADOS.
+
+             IF WRK-SITUACAO = 'RECUPERACAO' AND NT-NOTA-RECUP > 0
+                   PERFORM 0260-PROCESSAR-RECUPERACAO
+             END-IF.
+
+             PERFORM 0400-GRAVAR-LEDGER.
+             ADD 1 TO WRK-QT-PROCESSADAS.
+
+             PERFORM 0100-LER-TRANS.
+
+       0250-BUSCAR-ALUNO.
+             MOVE 'N' TO WRK-ALUNO-SW.
+             READ ALUNO-MASTER
+                   INVALID KEY
+                         MOVE 'N' TO WRK-ALUNO-SW
+                   NOT INVALID KEY
+                         MOVE 'S' TO WRK-ALUNO-SW
+             END-READ.
+
+       0260-PROCESSAR-RECUPERACAO.
+             SUBTRACT 1 FROM WRK-QT-RECUPERACAO.
+             COMPUTE MEDIA ROUNDED = (MEDIA + NT-NOTA-RECUP) / 2.
+             IF MEDIA >= WRK-CFG-MIN-APROVADO
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QT-APROVADOS
+             ELSE
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QT-REPROVADOS
+             END-IF.
+             DISPLAY 'MEDIA FINAL APOS RECUPERACAO: ' MEDIA.
+             DISPLAY 'SITUACAO FINAL: ' WRK-SITUACAO.
+
+       0300-FINAL.
+             DISPLAY 'LOTE DE NOTAS CONCLUIDO'.
+             DISPLAY 'ALUNOS PROCESSADOS......: ' WRK-QT-PROCESSADAS.
+             DISPLAY 'APROVADOS...............: ' WRK-QT-APROVADOS.
+             DISPLAY 'RECUPERACAO.............: ' WRK-QT-RECUPERACAO.
+             DISPLAY 'REPROVADOS..............: ' WRK-QT-REPROVADOS.
+
+       0400-GRAVAR-LEDGER.
+             MOVE NT-MATRICULA TO NLG-MATRICULA.
+             MOVE NT-TERMO     TO NLG-TERMO.
+             MOVE NT-NOTA1     TO NLG-NOTA1.
+             MOVE NT-NOTA2     TO NLG-NOTA2.
+             MOVE MEDIA        TO NLG-MEDIA.
+             MOVE WRK-SITUACAO TO NLG-SITUACAO.
+             MOVE NT-NOTA-RECUP TO NLG-NOTA-RECUP.
+             ACCEPT NLG-DATA FROM DATE YYYYMMDD.
+             WRITE NOTA-LEDGER-REC.
+
+       9000-ENCERRAR.
+             CLOSE NOTAS-TRANS.
+             CLOSE ALUNO-MASTER.
+             CLOSE NOTA-LEDGER.
+
+       END PROGRAM LOTE-NOTAS.
