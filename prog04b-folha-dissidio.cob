@@ -0,0 +1,228 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:09/08/2026
+      * Purpose: REAJUSTE COLETIVO DE SALARIOS (DISSIDIO) SOBRE O
+      *          ARQUIVO DE FUNCIONARIOS DA FOLHA
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * LE FUNCIONARIOS-ENTRADA (FOLHENT) E APLICA O PERCENTUAL DE
+      * REAJUSTE INFORMADO PELO OPERADOR SOBRE CADA SALARIO, GRAVANDO O
+      * RESULTADO EM FUNCIONARIOS-SAIDA (FOLHDISS), NO MESMO LAYOUT DE
+      * FOLHENT, PARA QUE SUBSTITUA O ARQUIVO DE ENTRADA DA FOLHA A
+      * PARTIR DA PROXIMA COMPETENCIA. ENTRADAS COM SALARIO NAO NUMERICO
+      * OU NAO POSITIVO SAO REJEITADAS E GRAVADAS EM FOLHA-REJ, O MESMO
+      * ARQUIVO DE REJEITOS JA USADO PELO FOLHA-PAGTO.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - FUNCIONARIOS-SAIDA-REC PASSA A CARREGAR TAMBEM
+      *                 O CODIGO DE MOEDA DO FUNCIONARIO (FS-MOEDA), PARA
+      *                 QUE NAO SE PERCA AO SUBSTITUIR O FOLHENT DA
+      *                 PROXIMA COMPETENCIA.
+      * 09/08/2026 DZ - FOLHENT AUSENTE PASSA A SER TRATADO EXPLICITA-
+      *                 MENTE (EM VEZ DE UM READ SEM GUARDA QUE NUNCA
+      *                 SATISFAZIA AT END).
+      * 09/08/2026 DZ - DATA DE VIGENCIA DO REAJUSTE (HOJE) PASSA A SER
+      *                 CONFERIDA CONTRA O CALC-DIA-UTIL; SE CAIR EM
+      *                 FIM DE SEMANA OU FERIADO, O OPERADOR E AVISADO
+      *                 ANTES DO REAJUSTE SER APLICADO, JA QUE O IMPACTO
+      *                 NA FOLHA DEVE VALER A PARTIR DE UM DIA UTIL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA-DISSIDIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS-ENTRADA ASSIGN TO 'FOLHENT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT FUNCIONARIOS-SAIDA ASSIGN TO 'FOLHDISS'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-SAIDA.
+
+           SELECT FOLHA-REJ ASSIGN TO 'FOLHAREJ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS-ENTRADA.
+       COPY folhafun.
+
+       FD  FUNCIONARIOS-SAIDA.
+       01  FUNCIONARIOS-SAIDA-REC.
+           05 FS-MATRICULA     PIC 9(06).
+           05 FS-NOME          PIC X(30).
+           05 FS-SALARIO       PIC 9(06)V99.
+           05 FS-MOEDA         PIC X(03).
+
+       FD  FOLHA-REJ.
+       01  FOLHA-REJ-REC.
+           05 FR-MATRICULA      PIC X(06).
+           05 FR-NOME           PIC X(30).
+           05 FR-SALARIO        PIC X(08).
+           05 FR-MOTIVO         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-ENTRADA    PIC X(02) VALUE '00'.
+       77 WRK-FS-SAIDA      PIC X(02) VALUE '00'.
+       77 WRK-FS-REJ        PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW        PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA         VALUE 'S'.
+       77 WRK-ENTRADA-AUSENTE-SW PIC X(01) VALUE 'N'.
+         88 ENTRADA-AUSENTE          VALUE 'S'.
+       77 WRK-ENTRADA-SW    PIC X(01) VALUE 'S'.
+         88 ENTRADA-VALIDA      VALUE 'S'.
+       77 WRK-MOTIVO-REJ    PIC X(30) VALUE SPACES.
+
+       77 WRK-PCT-DISSIDIO  PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SALARIO-NOVO  PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SALARIO-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-NOVO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WRK-QT-FUNC       PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADAS PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-ANTES   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-DEPOIS  PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-IMPACTO PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ANTES-ED   PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-DEPOIS-ED  PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-IMPACTO-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01 WRK-CD-PARM.
+          05 WRK-CD-DATA        PIC 9(08).
+          05 WRK-CD-DIA-UTIL-SW PIC X(01).
+             88 WRK-CD-E-DIA-UTIL     VALUE 'S'.
+             88 WRK-CD-NAO-E-DIA-UTIL VALUE 'N'.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 0100-LER-ENTRADA.
+             PERFORM 0200-PROCESSAR UNTIL FIM-ENTRADA.
+             PERFORM 0300-FINAL.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             DISPLAY '================================================'.
+             DISPLAY '        REAJUSTE COLETIVO DE SALARIOS (DISSIDIO)'.
+             DISPLAY '================================================'.
+             DISPLAY 'PERCENTUAL DE REAJUSTE (EX: 05,00): '.
+             ACCEPT WRK-PCT-DISSIDIO.
+
+             PERFORM 0150-CONFERIR-DIA-UTIL.
+
+             OPEN INPUT FUNCIONARIOS-ENTRADA.
+             MOVE WRK-FS-ENTRADA TO WRK-FS-ULTIMO.
+             MOVE 'N' TO WRK-ENTRADA-AUSENTE-SW.
+             IF FS-ARQ-NAO-EXISTE
+                   MOVE 'S' TO WRK-ENTRADA-AUSENTE-SW
+             END-IF.
+
+             OPEN OUTPUT FUNCIONARIOS-SAIDA.
+
+             OPEN EXTEND FOLHA-REJ.
+             MOVE WRK-FS-REJ TO WRK-FS-ULTIMO.
+             IF FS-ARQ-OPCIONAL-AUSENTE
+                   CLOSE FOLHA-REJ
+                   OPEN OUTPUT FOLHA-REJ
+             END-IF.
+
+       0150-CONFERIR-DIA-UTIL.
+             ACCEPT WRK-CD-DATA FROM DATE YYYYMMDD.
+             CALL 'CALC-DIA-UTIL' USING WRK-CD-PARM.
+             IF WRK-CD-NAO-E-DIA-UTIL
+                   DISPLAY 'ATENCAO: HOJE NAO E DIA UTIL; O REAJUSTE '
+                           'PASSARA A VALER A PARTIR DO PROXIMO DIA '
+                           'UTIL'
+             END-IF.
+
+       0100-LER-ENTRADA.
+             IF ENTRADA-AUSENTE
+                   MOVE 'S' TO WRK-EOF-SW
+             ELSE
+                   READ FUNCIONARIOS-ENTRADA
+                         AT END MOVE 'S' TO WRK-EOF-SW
+                   END-READ
+             END-IF.
+
+       0200-PROCESSAR.
+             PERFORM 0230-VALIDAR-ENTRADA.
+
+             IF ENTRADA-VALIDA
+                   PERFORM 0210-REAJUSTAR-SALARIO
+                   PERFORM 0220-GRAVAR-SAIDA
+             ELSE
+                   ADD 1 TO WRK-QT-REJEITADAS
+                   PERFORM 0240-GRAVAR-REJEITO
+             END-IF.
+
+             PERFORM 0100-LER-ENTRADA.
+
+       0230-VALIDAR-ENTRADA.
+             MOVE 'S' TO WRK-ENTRADA-SW.
+             MOVE SPACES TO WRK-MOTIVO-REJ.
+             IF FP-SALARIO IS NOT NUMERIC
+                   MOVE 'N' TO WRK-ENTRADA-SW
+                   MOVE 'SALARIO NAO NUMERICO' TO WRK-MOTIVO-REJ
+             ELSE
+                   IF FP-SALARIO <= ZEROS
+                         MOVE 'N' TO WRK-ENTRADA-SW
+                         MOVE 'SALARIO NAO POSITIVO' TO WRK-MOTIVO-REJ
+                   END-IF
+             END-IF.
+
+       0210-REAJUSTAR-SALARIO.
+             COMPUTE WRK-SALARIO-NOVO ROUNDED =
+                   FP-SALARIO * (1 + WRK-PCT-DISSIDIO / 100).
+
+             MOVE FP-SALARIO      TO WRK-SALARIO-ED.
+             MOVE WRK-SALARIO-NOVO TO WRK-NOVO-ED.
+             DISPLAY FP-MATRICULA ' ' FP-NOME ' ' WRK-SALARIO-ED
+                     ' -> ' WRK-NOVO-ED.
+
+             ADD FP-SALARIO       TO WRK-TOTAL-ANTES.
+             ADD WRK-SALARIO-NOVO TO WRK-TOTAL-DEPOIS.
+             ADD 1 TO WRK-QT-FUNC.
+
+       0220-GRAVAR-SAIDA.
+             MOVE FP-MATRICULA    TO FS-MATRICULA.
+             MOVE FP-NOME         TO FS-NOME.
+             MOVE WRK-SALARIO-NOVO TO FS-SALARIO.
+             MOVE FP-MOEDA         TO FS-MOEDA.
+             WRITE FUNCIONARIOS-SAIDA-REC.
+
+       0240-GRAVAR-REJEITO.
+             MOVE FP-MATRICULA   TO FR-MATRICULA.
+             MOVE FP-NOME        TO FR-NOME.
+             MOVE FP-SALARIO     TO FR-SALARIO.
+             MOVE WRK-MOTIVO-REJ TO FR-MOTIVO.
+             WRITE FOLHA-REJ-REC.
+
+       0300-FINAL.
+             COMPUTE WRK-TOTAL-IMPACTO =
+                   WRK-TOTAL-DEPOIS - WRK-TOTAL-ANTES.
+             MOVE WRK-TOTAL-ANTES   TO WRK-TOTAL-ANTES-ED.
+             MOVE WRK-TOTAL-DEPOIS  TO WRK-TOTAL-DEPOIS-ED.
+             MOVE WRK-TOTAL-IMPACTO TO WRK-TOTAL-IMPACTO-ED.
+             DISPLAY '================================================'.
+             DISPLAY 'FUNCIONARIOS REAJUSTADOS...: ' WRK-QT-FUNC.
+             DISPLAY 'ENTRADAS REJEITADAS........: ' WRK-QT-REJEITADAS.
+             DISPLAY 'TOTAL DA FOLHA ANTES.......: ' WRK-TOTAL-ANTES-ED.
+             DISPLAY 'TOTAL DA FOLHA DEPOIS...: ' WRK-TOTAL-DEPOIS-ED.
+             DISPLAY 'IMPACTO DO DISSIDIO.....: ' WRK-TOTAL-IMPACTO-ED.
+             DISPLAY 'ARQUIVO FOLHDISS GRAVADO PARA A PROXIMA FOLHA'.
+
+       9000-ENCERRAR.
+             CLOSE FUNCIONARIOS-ENTRADA.
+             CLOSE FUNCIONARIOS-SAIDA.
+             CLOSE FOLHA-REJ.
+
+       END PROGRAM FOLHA-DISSIDIO.
