@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: DANIEL ZAMBON
+      * Date:15/07/2023
+      * Purpose: CARGA/MANUTENCAO DO MESTRE DE PRODUTOS (PESO E CUBAGEM)
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 DZ - GOBACK NO LUGAR DE STOP RUN PARA PERMITIR A
+      *                 CHAMADA DESTE PROGRAMA PELA SUITE NOTURNA
+      *                 (JOB-NOTURNO), ALEM DA EXECUCAO AUTONOMA.
+      * 09/08/2026 DZ - VERIFICACAO DE FILE STATUS PASSA A USAR O
+      *                 COPYBOOK COMPARTILHADO FSTATUS EM VEZ DO
+      *                 CODIGO '35' DIRETO NO IF.
+      * 09/08/2026 DZ - OS CAMPOS DE PESO E CUBAGEM SO SAO MOVIDOS PARA
+      *                 O REGISTRO APOS O READ DE PRODUTO-MASTER, E NAO
+      *                 ANTES: O READ COM SUCESSO (NOT INVALID KEY)
+      *                 SOBRESCREVIA A AREA DO REGISTRO, DESCARTANDO OS
+      *                 VALORES NOVOS E FAZENDO O REWRITE GRAVAR OS
+      *                 DADOS ANTIGOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-PRODUTO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS-ENTRADA ASSIGN TO 'PRODSEQ'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT PRODUTO-MASTER ASSIGN TO 'PRODMAST'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PM-PRODUTO
+                  FILE STATUS IS WRK-FS-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS-ENTRADA.
+       01  PRODUTOS-ENTRADA-REC.
+           05 PE-PRODUTO        PIC X(30).
+           05 PE-PESO-KG        PIC 9(05)V9(03).
+           05 PE-COMPRIMENTO-CM PIC 9(03)V99.
+           05 PE-LARGURA-CM     PIC 9(03)V99.
+           05 PE-ALTURA-CM      PIC 9(03)V99.
+
+       FD  PRODUTO-MASTER.
+       COPY produto.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS-ENTRADA PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER  PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW     PIC X(01) VALUE 'N'.
+         88 FIM-ENTRADA        VALUE 'S'.
+       77 WRK-QT-CARGA   PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-ATUALIZ PIC 9(05) VALUE ZEROS.
+       COPY fstatus.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+             PERFORM 1000-ABRIR.
+             PERFORM 2000-PROCESSAR-ENTRADA UNTIL FIM-ENTRADA.
+             PERFORM 9000-ENCERRAR.
+             GOBACK.
+
+       1000-ABRIR.
+             OPEN INPUT PRODUTOS-ENTRADA.
+             OPEN I-O PRODUTO-MASTER.
+             MOVE WRK-FS-MASTER TO WRK-FS-ULTIMO.
+             IF FS-ARQ-NAO-EXISTE
+                   CLOSE PRODUTO-MASTER
+                   OPEN OUTPUT PRODUTO-MASTER
+                   CLOSE PRODUTO-MASTER
+                   OPEN I-O PRODUTO-MASTER
+             END-IF.
+             PERFORM 1100-LER-ENTRADA.
+
+       1100-LER-ENTRADA.
+             READ PRODUTOS-ENTRADA
+                   AT END MOVE 'S' TO WRK-EOF-SW
+             END-READ.
+
+       2000-PROCESSAR-ENTRADA.
+             MOVE PE-PRODUTO        TO PM-PRODUTO.
+
+             READ PRODUTO-MASTER
+                   INVALID KEY
+                         MOVE PE-PESO-KG        TO PM-PESO-KG
+                         MOVE PE-COMPRIMENTO-CM TO PM-COMPRIMENTO-CM
+                         MOVE PE-LARGURA-CM     TO PM-LARGURA-CM
+                         MOVE PE-ALTURA-CM      TO PM-ALTURA-CM
+                         WRITE PRODUTO-MASTER-REC
+                         ADD 1 TO WRK-QT-CARGA
+                   NOT INVALID KEY
+                         MOVE PE-PESO-KG        TO PM-PESO-KG
+                         MOVE PE-COMPRIMENTO-CM TO PM-COMPRIMENTO-CM
+                         MOVE PE-LARGURA-CM     TO PM-LARGURA-CM
+                         MOVE PE-ALTURA-CM      TO PM-ALTURA-CM
+                         REWRITE PRODUTO-MASTER-REC
+                         ADD 1 TO WRK-QT-ATUALIZ
+             END-READ.
+
+             PERFORM 1100-LER-ENTRADA.
+
+       9000-ENCERRAR.
+             CLOSE PRODUTOS-ENTRADA.
+             CLOSE PRODUTO-MASTER.
+             DISPLAY 'CARGA DO MESTRE DE PRODUTOS CONCLUIDA'.
+             DISPLAY 'REGISTROS INCLUIDOS.....: ' WRK-QT-CARGA.
+             DISPLAY 'REGISTROS ATUALIZADOS...: ' WRK-QT-ATUALIZ.
+
+       END PROGRAM CARGA-PRODUTO.
